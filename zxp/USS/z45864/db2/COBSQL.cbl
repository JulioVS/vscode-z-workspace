@@ -2,6 +2,22 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBSQL.
        AUTHOR. Julio Errecart.
+      *****************************************************************
+      *   FULL CATALOG REPORT.-
+      *      - OPENS A CURSOR OVER SYSIBM.SYSTABLES AND PRINTS ONE
+      *        LINE PER TABLE (CREATOR/NAME/TYPE) PLUS A TRAILING
+      *        COUNT, INSTEAD OF JUST DISPLAYING A ROW COUNT
+      *.
+      *      - SQLCODE IS CHECKED AFTER EVERY EXEC SQL BLOCK VIA THE
+      *        REUSABLE CHECK-SQLCODE PARAGRAPH, SO A DB2 FAILURE IS
+      *        REPORTED AND THE JOB ENDS WITH A NON-ZERO RETURN CODE
+      *        INSTEAD OF FALLING THROUGH ON BAD DATA.
+      *      - THE DB2 SUBSYSTEM TO CONNECT TO IS SUPPLIED ON A SYSIN
+      *        CARD AND PASSED TO ZXPDSN, INSTEAD OF ZXPDSN ALWAYS
+      *        CONNECTING TO WHATEVER SUBSYSTEM IT DEFAULTS TO
+      *        INTERNALLY, SO THE SAME LOAD MODULE CAN BE POINTED AT A
+      *        TEST OR PRODUCTION SUBSYSTEM WITHOUT A RECOMPILE
+      *.
       *****************************************************************
        ENVIRONMENT DIVISION.
       *****************************************************************
@@ -10,16 +26,83 @@
       *
        EXEC SQL INCLUDE SQLCA END-EXEC.
       *
+       01 WS-SUBSYSTEM-ID PIC X(4).
        01 RESULT PIC S99999 COMP-3.
+       01 WS-TABLE-COUNT PIC S99999 COMP-3 VALUE 0.
+       01 WS-CREATOR PIC X(8).
+       01 WS-TABLE-NAME PIC X(18).
+       01 WS-TABLE-TYPE PIC X(1).
+       01 WS-DETAIL-LINE.
+           05 DL-CREATOR PIC X(8).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DL-TABLE-NAME PIC X(18).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DL-TABLE-TYPE PIC X(1).
       *****************************************************************
        PROCEDURE DIVISION.
        MAIN-PARA.
-           CALL 'ZXPDSN'.
+      *    DB2 SUBSYSTEM TO CONNECT TO, SUPPLIED ON A SYSIN CARD SO
+      *    THIS LOAD MODULE CAN BE RUN AGAINST A TEST OR PRODUCTION
+      *    SUBSYSTEM WITHOUT A RECOMPILE
+           ACCEPT WS-SUBSYSTEM-ID FROM SYSIN.
+           CALL 'ZXPDSN' USING WS-SUBSYSTEM-ID.
 
            EXEC SQL
               SELECT COUNT(*) INTO :RESULT
               FROM SYSIBM.SYSTABLES
            END-EXEC.
-           
+           PERFORM CHECK-SQLCODE.
+
            DISPLAY RESULT.
+
+           EXEC SQL
+              DECLARE TABLE-CSR CURSOR FOR
+              SELECT CREATOR, NAME, TYPE
+              FROM SYSIBM.SYSTABLES
+              ORDER BY CREATOR, NAME
+           END-EXEC.
+
+           EXEC SQL
+              OPEN TABLE-CSR
+           END-EXEC.
+           PERFORM CHECK-SQLCODE.
+
+           PERFORM FETCH-NEXT-TABLE.
+           PERFORM PRINT-ONE-TABLE-ROW
+              UNTIL SQLCODE IS NOT EQUAL TO ZERO.
+
+           EXEC SQL
+              CLOSE TABLE-CSR
+           END-EXEC.
+           PERFORM CHECK-SQLCODE.
+
+           DISPLAY 'TOTAL TABLES LISTED: ' WS-TABLE-COUNT.
            STOP RUN.
+
+       FETCH-NEXT-TABLE.
+           EXEC SQL
+              FETCH TABLE-CSR
+              INTO :WS-CREATOR, :WS-TABLE-NAME, :WS-TABLE-TYPE
+           END-EXEC.
+           PERFORM CHECK-SQLCODE.
+
+       CHECK-SQLCODE.
+      *    REUSABLE DB2 ERROR CHECK - SQLCODE 100 (NOT FOUND, USED
+      *    TO DRIVE THE FETCH LOOP TO END-OF-CURSOR) IS NOT AN ERROR.
+      *    ANY NEGATIVE SQLCODE IS REPORTED AND ENDS THE JOB WITH A
+      *    NON-ZERO CONDITION CODE INSTEAD OF LETTING THE PROGRAM
+      *    FALL THROUGH ON BAD DATA
+           IF SQLCODE IS LESS THAN ZERO
+              DISPLAY 'DB2 ERROR ON COBSQL - SQLCODE: ' SQLCODE
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       PRINT-ONE-TABLE-ROW.
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE WS-CREATOR TO DL-CREATOR.
+           MOVE WS-TABLE-NAME TO DL-TABLE-NAME.
+           MOVE WS-TABLE-TYPE TO DL-TABLE-TYPE.
+           DISPLAY WS-DETAIL-LINE.
+           ADD 1 TO WS-TABLE-COUNT.
+           PERFORM FETCH-NEXT-TABLE.
