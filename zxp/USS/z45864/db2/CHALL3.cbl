@@ -2,10 +2,43 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CHALL3.
        AUTHOR. Julio Errecart.
+      *****************************************************************
+      *   SQLCODE IS CHECKED AFTER BOTH EXEC SQL BLOCKS VIA THE
+      *   REUSABLE CHECK-SQLCODE PARAGRAPH, SO A FAILED ENCRYPTION
+      *   PASSWORD OR SELECT STOPS THE PROGRAM AND REPORTS THE
+      *   FAILURE INSTEAD OF EVER DISPLAYING A GARBLED VOUCHER VALUE
+      *   AS IF IT WERE VALID.
+      *   EVERY DECRYPTION IS APPENDED TO THE CHALAUD AUDIT LOG (WHO
+      *   RAN THE PROGRAM, WHEN, AND WHICH SITE'S VOUCHER WAS PULLED)
+      *   SO DECRYPTED-VOUCHER ACCESS IS NO LONGER AN UNTRACKED DISPLAY
+      *   STATEMENT.
+      *   THE SITE TO LOOK UP IS SUPPLIED ON A SYSIN CARD AND USED IN
+      *   A WHERE CLAUSE, INSTEAD OF THE QUERY SILENTLY DEPENDING ON
+      *   ROW ORDER TO RETURN A SINGLE SITE'S VOUCHER - SQLCODE 100
+      *   (SITE NOT ON FILE) IS REPORTED SEPARATELY FROM A HARD DB2
+      *   ERROR.
+      *   THE DB2 SUBSYSTEM TO CONNECT TO IS ALSO SUPPLIED ON A SYSIN
+      *   CARD AND PASSED TO ZXPDSN, INSTEAD OF ZXPDSN ALWAYS
+      *   CONNECTING TO WHATEVER SUBSYSTEM IT DEFAULTS TO INTERNALLY,
+      *   SO THE SAME LOAD MODULE CAN BE POINTED AT A TEST OR
+      *   PRODUCTION SUBSYSTEM WITHOUT A RECOMPILE.
       *****************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO CHALAUD
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-AUDIT-STATUS.
       *****************************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-LOG-RECORD.
+           10 AL-USER-ID         PIC X(8).
+           10 AL-TIMESTAMP       PIC X(14).
+           10 AL-SITE-ACCESSED   PIC X(25).
+      *
        WORKING-STORAGE SECTION.
       *
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -13,19 +46,70 @@
        01  RESULT.
            10 SITE     PIC X(25).
            10 VOUCHER  PIC X(25).
+       01  WS-AUDIT-STATUS       PIC X(2).
+       01  WS-SUBSYSTEM-ID       PIC X(4).
+       01  WS-RUN-USER-ID        PIC X(8).
+       01  WS-RUN-TIMESTAMP      PIC X(14).
+       01  WS-SITE-PARM          PIC X(25).
       *****************************************************************
        PROCEDURE DIVISION.
        MAIN-PARA.
-           CALL 'ZXPDSN'.
+      *    DB2 SUBSYSTEM TO CONNECT TO, SUPPLIED ON THE FIRST SYSIN
+      *    CARD SO THIS LOAD MODULE CAN BE RUN AGAINST A TEST OR
+      *    PRODUCTION SUBSYSTEM WITHOUT A RECOMPILE
+           ACCEPT WS-SUBSYSTEM-ID FROM SYSIN.
+           CALL 'ZXPDSN' USING WS-SUBSYSTEM-ID.
+
+      *    USERID OF WHOEVER SUBMITTED THIS RUN, SUPPLIED ON A SYSIN
+      *    CARD SINCE A BATCH JOB HAS NO INTERACTIVE SIGN-ON TO PULL
+      *    IT FROM
+           ACCEPT WS-RUN-USER-ID FROM SYSIN.
+
+      *    SITE WHOSE VOUCHER IS TO BE LOOKED UP, SUPPLIED ON THE NEXT
+      *    SYSIN CARD
+           ACCEPT WS-SITE-PARM FROM SYSIN.
 
            EXEC SQL
               SET ENCRYPTION PASSWORD = "TelumZ"
            END-EXEC.
-           
+           PERFORM CHECK-SQLCODE.
+
            EXEC SQL
-              SELECT SITE, DECRYPT_CHAR(CODE) AS VOUCHER INTO :RESULT   
+              SELECT SITE, DECRYPT_CHAR(CODE) AS VOUCHER INTO :RESULT
               FROM IBMUSER.ZECRETS
+              WHERE SITE = :WS-SITE-PARM
            END-EXEC.
-           
+           PERFORM CHECK-SQLCODE.
+
+           IF SQLCODE IS EQUAL TO 100
+              DISPLAY 'SITE NOT FOUND ON ZECRETS: ' WS-SITE-PARM
+              MOVE 8 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
            DISPLAY RESULT.
+           PERFORM WRITE-AUDIT-RECORD.
            STOP RUN.
+
+       CHECK-SQLCODE.
+      *    ANY NEGATIVE SQLCODE (INCLUDING A WRONG ENCRYPTION
+      *    PASSWORD) IS REPORTED AND ENDS THE JOB WITH A NON-ZERO
+      *    CONDITION CODE INSTEAD OF LETTING AN UNRECOVERABLE OR
+      *    GARBLED VOUCHER VALUE FALL THROUGH TO THE DISPLAY
+           IF SQLCODE IS LESS THAN ZERO
+              DISPLAY 'DB2 ERROR ON CHALL3 - SQLCODE: ' SQLCODE
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+      *    PERMANENT, APPEND-ONLY RECORD OF WHO DECRYPTED WHICH SITE'S
+      *    VOUCHER AND WHEN, SO ACCESS TO THIS ENCRYPTED DATA IS
+      *    ACCOUNTABLE INSTEAD OF JUST A DISPLAY STATEMENT
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-RUN-TIMESTAMP.
+           OPEN EXTEND AUDIT-FILE.
+           MOVE WS-RUN-USER-ID TO AL-USER-ID.
+           MOVE WS-RUN-TIMESTAMP TO AL-TIMESTAMP.
+           MOVE SITE TO AL-SITE-ACCESSED.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-FILE.
