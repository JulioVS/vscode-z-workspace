@@ -0,0 +1,209 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESECRPT.
+      ******************************************************************
+      *   BATCH FAILED-SIGN-ON-ATTEMPTS SECURITY REPORT.-
+      *      - BROWSES THE PERMANENT EAUDIT SIGN-ON AUDIT TRAIL AND
+      *        FILTERS IT DOWN TO AU-IS-FAILURE ENTRIES ONLY, PRINTING
+      *        TWO SECTIONS - ONE SORTED/GROUPED BY AU-USER-ID AND ONE
+      *        SORTED/GROUPED BY AU-TERMINAL-ID - SO SECURITY CAN SPOT
+      *        BRUTE-FORCE PATTERNS AGAINST A SINGLE USER OR COMING
+      *        FROM A SINGLE TERMINAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EAUDIT-FILE ASSIGN TO EAUDIT
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS AU-AUDIT-KEY
+                  FILE STATUS IS WS-EAUDIT-STATUS.
+
+           SELECT USER-SORT-FILE ASSIGN TO SORTWK1.
+
+           SELECT TERM-SORT-FILE ASSIGN TO SORTWK2.
+
+           SELECT REPORT-FILE ASSIGN TO SECRPT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EAUDIT-FILE
+           RECORDING MODE IS F.
+       COPY EAUDIT.
+
+       SD  USER-SORT-FILE.
+       01  SD-USER-FAILURE-RECORD.
+           05 SD-USER-USER-ID       PIC X(8).
+           05 SD-USER-TIMESTAMP     PIC X(14).
+           05 SD-USER-TERMINAL-ID   PIC X(4).
+           05 SD-USER-MESSAGE-TEXT  PIC X(79).
+
+       SD  TERM-SORT-FILE.
+       01  SD-TERM-FAILURE-RECORD.
+           05 SD-TERM-TERMINAL-ID   PIC X(4).
+           05 SD-TERM-TIMESTAMP     PIC X(14).
+           05 SD-TERM-USER-ID       PIC X(8).
+           05 SD-TERM-MESSAGE-TEXT  PIC X(79).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY EPRTQ.
+       01  WS-EAUDIT-STATUS        PIC X(2).
+           88 WS-EAUDIT-OK                    VALUE '00'.
+           88 WS-EAUDIT-EOF                   VALUE '10'.
+       01  WS-REPORT-STATUS        PIC X(2).
+       01  WS-SORT-EOF-IND         PIC X(1) VALUE 'N'.
+           88 WS-SORT-EOF                     VALUE 'Y'.
+       01  WS-USER-FAILURE-COUNT   PIC 9(5) VALUE 0.
+       01  WS-TERM-FAILURE-COUNT   PIC 9(5) VALUE 0.
+       01  WS-DETAIL-LINE.
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 DL-PRIMARY-KEY        PIC X(8).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 DL-TIMESTAMP          PIC X(14).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 DL-SECONDARY-KEY      PIC X(8).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 DL-MESSAGE-TEXT       PIC X(79).
+       01  WS-USER-HEADING-LINE    PIC X(132) VALUE
+           '  USER-ID  TIMESTAMP       TERM  MESSAGE'.
+       01  WS-TERM-HEADING-LINE    PIC X(132) VALUE
+           '  TERM  TIMESTAMP       USER-ID  MESSAGE'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM OPEN-SECURITY-PRINT-QUEUE.
+           PERFORM PRINT-FAILURES-BY-USER.
+           PERFORM PRINT-FAILURES-BY-TERMINAL.
+           PERFORM CLOSE-SECURITY-PRINT-QUEUE.
+           CLOSE REPORT-FILE.
+           DISPLAY 'FAILED SIGN-ON ATTEMPTS LISTED: '
+                   WS-USER-FAILURE-COUNT.
+           STOP RUN.
+
+       OPEN-SECURITY-PRINT-QUEUE.
+      *    ROUTE A COPY OF THIS REPORT TO THE SECURITY PRINT QUEUE SO
+      *    SECURITY GETS A PHYSICAL/PDF COPY ALONGSIDE THE CATALOGUED
+      *    REPORT DATASET
+           MOVE 'SECURITY' TO PRTQ-QUEUE-ID.
+           SET PRTQ-OPEN TO TRUE.
+           CALL 'EPRTRTE' USING PRTQ-PARAMETERS.
+
+       CLOSE-SECURITY-PRINT-QUEUE.
+           SET PRTQ-CLOSE TO TRUE.
+           CALL 'EPRTRTE' USING PRTQ-PARAMETERS.
+
+       ROUTE-LINE-TO-PRINT-QUEUE.
+           MOVE REPORT-LINE TO PRTQ-REPORT-LINE.
+           SET PRTQ-WRITE TO TRUE.
+           CALL 'EPRTRTE' USING PRTQ-PARAMETERS.
+
+       PRINT-FAILURES-BY-USER.
+           SORT USER-SORT-FILE
+                ON ASCENDING KEY SD-USER-USER-ID SD-USER-TIMESTAMP
+                INPUT PROCEDURE IS RELEASE-FAILURES-BY-USER
+                OUTPUT PROCEDURE IS WRITE-USER-SECTION.
+
+       RELEASE-FAILURES-BY-USER.
+           OPEN INPUT EAUDIT-FILE.
+           PERFORM READ-NEXT-AUDIT-RECORD.
+           PERFORM RELEASE-ONE-USER-RECORD
+              UNTIL WS-EAUDIT-EOF.
+           CLOSE EAUDIT-FILE.
+
+       READ-NEXT-AUDIT-RECORD.
+           READ EAUDIT-FILE NEXT RECORD
+                AT END SET WS-EAUDIT-EOF TO TRUE
+           END-READ.
+
+       RELEASE-ONE-USER-RECORD.
+           IF AU-IS-FAILURE
+              MOVE AU-USER-ID          TO SD-USER-USER-ID
+              MOVE AU-AUDIT-TIMESTAMP  TO SD-USER-TIMESTAMP
+              MOVE AU-TERMINAL-ID      TO SD-USER-TERMINAL-ID
+              MOVE AU-MESSAGE-TEXT     TO SD-USER-MESSAGE-TEXT
+              RELEASE SD-USER-FAILURE-RECORD
+           END-IF.
+           PERFORM READ-NEXT-AUDIT-RECORD.
+
+       WRITE-USER-SECTION.
+           MOVE WS-USER-HEADING-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM ROUTE-LINE-TO-PRINT-QUEUE.
+           PERFORM RETURN-NEXT-USER-RECORD.
+           PERFORM PRINT-ONE-USER-LINE
+              UNTIL WS-SORT-EOF.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM ROUTE-LINE-TO-PRINT-QUEUE.
+           MOVE 'N' TO WS-SORT-EOF-IND.
+
+       RETURN-NEXT-USER-RECORD.
+           RETURN USER-SORT-FILE
+                  AT END SET WS-SORT-EOF TO TRUE
+           END-RETURN.
+
+       PRINT-ONE-USER-LINE.
+           MOVE SPACES               TO WS-DETAIL-LINE.
+           MOVE SD-USER-USER-ID      TO DL-PRIMARY-KEY.
+           MOVE SD-USER-TIMESTAMP    TO DL-TIMESTAMP.
+           MOVE SD-USER-TERMINAL-ID  TO DL-SECONDARY-KEY.
+           MOVE SD-USER-MESSAGE-TEXT TO DL-MESSAGE-TEXT.
+           MOVE WS-DETAIL-LINE       TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM ROUTE-LINE-TO-PRINT-QUEUE.
+           ADD 1 TO WS-USER-FAILURE-COUNT.
+           PERFORM RETURN-NEXT-USER-RECORD.
+
+       PRINT-FAILURES-BY-TERMINAL.
+           SORT TERM-SORT-FILE
+                ON ASCENDING KEY SD-TERM-TERMINAL-ID SD-TERM-TIMESTAMP
+                INPUT PROCEDURE IS RELEASE-FAILURES-BY-TERMINAL
+                OUTPUT PROCEDURE IS WRITE-TERM-SECTION.
+
+       RELEASE-FAILURES-BY-TERMINAL.
+           OPEN INPUT EAUDIT-FILE.
+           PERFORM READ-NEXT-AUDIT-RECORD.
+           PERFORM RELEASE-ONE-TERM-RECORD
+              UNTIL WS-EAUDIT-EOF.
+           CLOSE EAUDIT-FILE.
+
+       RELEASE-ONE-TERM-RECORD.
+           IF AU-IS-FAILURE
+              MOVE AU-TERMINAL-ID      TO SD-TERM-TERMINAL-ID
+              MOVE AU-AUDIT-TIMESTAMP  TO SD-TERM-TIMESTAMP
+              MOVE AU-USER-ID          TO SD-TERM-USER-ID
+              MOVE AU-MESSAGE-TEXT     TO SD-TERM-MESSAGE-TEXT
+              RELEASE SD-TERM-FAILURE-RECORD
+           END-IF.
+           PERFORM READ-NEXT-AUDIT-RECORD.
+
+       WRITE-TERM-SECTION.
+           MOVE WS-TERM-HEADING-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM ROUTE-LINE-TO-PRINT-QUEUE.
+           PERFORM RETURN-NEXT-TERM-RECORD.
+           PERFORM PRINT-ONE-TERM-LINE
+              UNTIL WS-SORT-EOF.
+
+       RETURN-NEXT-TERM-RECORD.
+           RETURN TERM-SORT-FILE
+                  AT END SET WS-SORT-EOF TO TRUE
+           END-RETURN.
+
+       PRINT-ONE-TERM-LINE.
+           MOVE SPACES               TO WS-DETAIL-LINE.
+           MOVE SD-TERM-TERMINAL-ID  TO DL-PRIMARY-KEY.
+           MOVE SD-TERM-TIMESTAMP    TO DL-TIMESTAMP.
+           MOVE SD-TERM-USER-ID      TO DL-SECONDARY-KEY.
+           MOVE SD-TERM-MESSAGE-TEXT TO DL-MESSAGE-TEXT.
+           MOVE WS-DETAIL-LINE       TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM ROUTE-LINE-TO-PRINT-QUEUE.
+           ADD 1 TO WS-TERM-FAILURE-COUNT.
+           PERFORM RETURN-NEXT-TERM-RECORD.
