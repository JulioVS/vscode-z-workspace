@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARRPT.
+      ******************************************************************
+      *   BATCH PARKING PERMIT REPORT.-
+      *      - BROWSES THE CARFILE VEHICLE FILE AND PRINTS ONE
+      *        PERMIT-READY LINE PER TAG NUMBER/EMPLOYEE NUMBER/
+      *        STATE CODE COMBINATION, SORTED BY TAG NUMBER, SO
+      *        FACILITIES CAN RECONCILE PHYSICAL PERMITS AGAINST
+      *        WHAT IS ON FILE.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARFILE-FILE ASSIGN TO CARFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS CF-CARFILE-KEY
+                  FILE STATUS IS WS-CARFILE-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK1.
+
+           SELECT REPORT-FILE ASSIGN TO PRMTRPT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CARFILE-FILE
+           RECORDING MODE IS F.
+       COPY CARFILE.
+
+       SD  SORT-WORK-FILE.
+       01  SD-CAR-RECORD.
+           05 SD-EMPLOYEE-NUMBER   PIC X(6).
+           05 SD-VEHICLE-SEQUENCE  PIC 9(2).
+           05 SD-TAG-NUMBER        PIC X(8).
+           05 SD-STATE-CODE        PIC X(2).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY EPRTQ.
+       01  WS-CARFILE-STATUS       PIC X(2).
+           88 WS-CARFILE-OK                  VALUE '00'.
+           88 WS-CARFILE-EOF                 VALUE '10'.
+       01  WS-REPORT-STATUS        PIC X(2).
+       01  WS-SORT-EOF-IND         PIC X(1) VALUE 'N'.
+           88 WS-SORT-EOF                    VALUE 'Y'.
+       01  WS-PERMIT-COUNT         PIC 9(5) VALUE 0.
+       01  WS-DETAIL-LINE.
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 DL-TAG-NUMBER        PIC X(8).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 DL-EMPLOYEE-NUMBER   PIC X(6).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 DL-STATE-CODE        PIC X(2).
+       01  WS-HEADING-LINE         PIC X(132) VALUE
+           '  TAG-NUMBER  EMP-NO  STATE'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM OPEN-FACILITY-PRINT-QUEUE.
+           SORT SORT-WORK-FILE
+                ON ASCENDING KEY SD-TAG-NUMBER
+                INPUT PROCEDURE IS RELEASE-CAR-RECORDS
+                OUTPUT PROCEDURE IS PRINT-SORTED-RECORDS.
+           PERFORM CLOSE-FACILITY-PRINT-QUEUE.
+           STOP RUN.
+
+       OPEN-FACILITY-PRINT-QUEUE.
+      *    ROUTE A COPY OF THIS REPORT TO THE FACILITIES PRINT QUEUE
+      *    SO THEY GET A PHYSICAL/PDF COPY ALONGSIDE THE CATALOGUED
+      *    REPORT DATASET
+           MOVE 'FACILITY' TO PRTQ-QUEUE-ID.
+           SET PRTQ-OPEN TO TRUE.
+           CALL 'EPRTRTE' USING PRTQ-PARAMETERS.
+
+       CLOSE-FACILITY-PRINT-QUEUE.
+           SET PRTQ-CLOSE TO TRUE.
+           CALL 'EPRTRTE' USING PRTQ-PARAMETERS.
+
+       ROUTE-LINE-TO-PRINT-QUEUE.
+           MOVE REPORT-LINE TO PRTQ-REPORT-LINE.
+           SET PRTQ-WRITE TO TRUE.
+           CALL 'EPRTRTE' USING PRTQ-PARAMETERS.
+
+       RELEASE-CAR-RECORDS.
+           OPEN INPUT CARFILE-FILE.
+           PERFORM READ-NEXT-CAR-RECORD.
+           PERFORM RELEASE-ONE-RECORD
+              UNTIL WS-CARFILE-EOF.
+           CLOSE CARFILE-FILE.
+
+       READ-NEXT-CAR-RECORD.
+           READ CARFILE-FILE NEXT RECORD
+                AT END SET WS-CARFILE-EOF TO TRUE
+           END-READ.
+
+       RELEASE-ONE-RECORD.
+           MOVE CF-EMPLOYEE-NUMBER  TO SD-EMPLOYEE-NUMBER.
+           MOVE CF-VEHICLE-SEQUENCE TO SD-VEHICLE-SEQUENCE.
+           MOVE CF-TAG-NUMBER       TO SD-TAG-NUMBER.
+           MOVE CF-STATE-CODE       TO SD-STATE-CODE.
+           RELEASE SD-CAR-RECORD.
+           PERFORM READ-NEXT-CAR-RECORD.
+
+       PRINT-SORTED-RECORDS.
+           OPEN OUTPUT REPORT-FILE.
+           MOVE WS-HEADING-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM ROUTE-LINE-TO-PRINT-QUEUE.
+           PERFORM RETURN-NEXT-SORTED-RECORD.
+           PERFORM PRINT-ONE-PERMIT-LINE
+              UNTIL WS-SORT-EOF.
+           PERFORM PRINT-TOTAL-LINE.
+           CLOSE REPORT-FILE.
+           DISPLAY 'PARKING PERMITS PRINTED: ' WS-PERMIT-COUNT.
+
+       RETURN-NEXT-SORTED-RECORD.
+           RETURN SORT-WORK-FILE
+                  AT END SET WS-SORT-EOF TO TRUE
+           END-RETURN.
+
+       PRINT-ONE-PERMIT-LINE.
+           MOVE SPACES             TO WS-DETAIL-LINE.
+           MOVE SD-TAG-NUMBER      TO DL-TAG-NUMBER.
+           MOVE SD-EMPLOYEE-NUMBER TO DL-EMPLOYEE-NUMBER.
+           MOVE SD-STATE-CODE      TO DL-STATE-CODE.
+           MOVE WS-DETAIL-LINE     TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM ROUTE-LINE-TO-PRINT-QUEUE.
+           ADD 1 TO WS-PERMIT-COUNT.
+           PERFORM RETURN-NEXT-SORTED-RECORD.
+
+       PRINT-TOTAL-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM ROUTE-LINE-TO-PRINT-QUEUE.
+           STRING '  TOTAL PARKING PERMITS: ' DELIMITED BY SIZE
+                  WS-PERMIT-COUNT DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           PERFORM ROUTE-LINE-TO-PRINT-QUEUE.
