@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERECONP.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'
+      *      - 'SIGN-ON RECONCILIATION' PROGRAM.-
+      *      - NIGHTLY HOUSEKEEPING TRANSACTION THAT BROWSES EVERY
+      *        EUACTTS TEMPORARY-STORAGE QUEUE MATCHING THE ACTIVITY
+      *        MONITOR QUEUE PREFIX AND COMPARES ITS
+      *        UA-USER-SIGN-ON-STATUS AGAINST RU-STATUS ON THE
+      *        MATCHING EREGUSR MASTER RECORD.  ANY USER WHO IS
+      *        DEACTIVATED IN EREGUSR BUT STILL SHOWS A LIVE SESSION
+      *        IN THE QUEUE IS WRITTEN TO THE PERMANENT ERECHST
+      *        MISMATCH FILE SO SECURITY CAN CATCH SESSIONS THAT
+      *        SHOULD HAVE BEEN FORCIBLY ENDED.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY ECONST.
+       COPY EUACTTS.
+       COPY EREGUSR.
+       COPY ERECHST.
+       COPY DFHAID.
+
+       01 WS-CICS-RESPONSE              PIC S9(8) USAGE IS COMPUTATIONAL.
+       01 WS-QUEUE-NAME                 PIC X(16).
+       01 WS-CURRENT-DATE               PIC X(14).
+       01 WS-MORE-QUEUES-IND            PIC X(1) VALUE 'Y'.
+          88 WS-MORE-QUEUES                      VALUE 'Y'.
+       01 WS-MISMATCH-COUNT             PIC 9(5) VALUE 0.
+       01 WS-QUEUES-CHECKED-COUNT       PIC 9(5) VALUE 0.
+       01 WS-SUMMARY-LINE               PIC X(79).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+      *
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-CURRENT-DATE.
+           PERFORM 1000-RECONCILE-ALL-QUEUES.
+           PERFORM 1500-SEND-SUMMARY.
+           EXEC CICS RETURN
+                END-EXEC.
+
+       SUB-ROUTINE SECTION.
+      *
+       1000-RECONCILE-ALL-QUEUES.
+           MOVE AC-ACTMON-QUEUE-PREFIX TO WS-QUEUE-NAME.
+           EXEC CICS INQUIRE TSQNAME(WS-QUEUE-NAME)
+                START
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+           IF WS-CICS-RESPONSE NOT = DFHRESP(NORMAL)
+              SET WS-MORE-QUEUES TO FALSE
+           END-IF.
+
+           PERFORM 1100-PROCESS-NEXT-QUEUE UNTIL NOT WS-MORE-QUEUES.
+
+       1100-PROCESS-NEXT-QUEUE.
+           EXEC CICS INQUIRE TSQNAME(WS-QUEUE-NAME)
+                NEXT
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+           IF WS-CICS-RESPONSE NOT = DFHRESP(NORMAL)
+              SET WS-MORE-QUEUES TO FALSE
+           ELSE
+              IF WS-QUEUE-NAME(1:8) IS EQUAL TO AC-ACTMON-QUEUE-PREFIX
+                 PERFORM 1200-RECONCILE-ONE-QUEUE
+              END-IF
+           END-IF.
+
+       1200-RECONCILE-ONE-QUEUE.
+           EXEC CICS READQ TS
+                QUEUE(WS-QUEUE-NAME)
+                INTO (USER-ACTIVITY-RECORD)
+                ITEM(1)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL)
+              ADD 1 TO WS-QUEUES-CHECKED-COUNT
+              PERFORM 1300-COMPARE-TO-MASTER
+           END-IF.
+
+       1300-COMPARE-TO-MASTER.
+           EXEC CICS READ
+                FILE(AC-REG-USER-FILENAME)
+                INTO (REG-USER-RECORD)
+                RIDFLD(UA-USER-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL)
+              IF NOT RU-IS-ACTIVE
+                 AND (UA-IS-SIGNED-ON OR UA-IS-IN-PROCESS)
+                 PERFORM 1400-WRITE-MISMATCH-RECORD
+              END-IF
+           END-IF.
+
+       1400-WRITE-MISMATCH-RECORD.
+      *    PERMANENT RECORD OF A SESSION THAT SHOULD HAVE BEEN
+      *    FORCIBLY ENDED WHEN THE ACCOUNT WAS DEACTIVATED
+           INITIALIZE RECON-MISMATCH-RECORD.
+           MOVE UA-USER-ID               TO RM-USER-ID.
+           MOVE WS-CURRENT-DATE          TO RM-RECON-TIMESTAMP.
+           MOVE RU-STATUS                TO RM-RU-STATUS.
+           MOVE UA-USER-SIGN-ON-STATUS   TO RM-UA-STATUS.
+           EXEC CICS WRITE
+                FILE(AC-RECHST-FILENAME)
+                FROM (RECON-MISMATCH-RECORD)
+                RIDFLD(RM-MISMATCH-KEY)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+           ADD 1 TO WS-MISMATCH-COUNT.
+
+       1500-SEND-SUMMARY.
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           STRING 'RECONCILIATION COMPLETE - QUEUES CHECKED: '
+                  DELIMITED BY SIZE
+                  WS-QUEUES-CHECKED-COUNT DELIMITED BY SIZE
+                  '  MISMATCHES: ' DELIMITED BY SIZE
+                  WS-MISMATCH-COUNT DELIMITED BY SIZE
+                  INTO WS-SUMMARY-LINE
+           END-STRING.
+           EXEC CICS SEND TEXT
+                FROM (WS-SUMMARY-LINE)
+                ERASE
+                END-EXEC.
