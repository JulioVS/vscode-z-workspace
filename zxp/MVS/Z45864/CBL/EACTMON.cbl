@@ -3,6 +3,9 @@
       ******************************************************************
       *   CICS PLURALSIGHT 'EMPLOYE APP'
       *      - 'ACTIVITY MONITOR' PROGRAM
+      *      - LINKED TO BY OTHER TRANSACTIONS VIA THE ACTIVITY-MONITOR
+      *        CONTAINER/CHANNEL TO RECORD AND QUERY PER-USER ACTIVITY
+      *        HELD IN THE EUACTTS TEMPORARY-STORAGE QUEUE.
       ******************************************************************
        DATA DIVISION.
        WORKING-STORAGE SECTION.
@@ -14,6 +17,7 @@
        COPY EMONCTR.
        COPY EUACTTS.
        COPY ESONRUL.
+       COPY DFHAID.
       ******************************************************************
       *   DEFINE MY USER ACTIVITY QUEUE NAME.
       ******************************************************************
@@ -22,6 +26,25 @@
           05 WS-UA-QNAME-USERID        PIC X(8).
        01 WS-ITEM-NUMBER               PIC S9(8) USAGE IS COMPUTATIONAL.
        01 WS-CICS-RESPONSE             PIC S9(8) USAGE IS COMPUTATIONAL.
+       01 WS-CURRENT-DATE              PIC X(14).
+      ******************************************************************
+      *   ELAPSED-TIME WORK AREA FOR INACTIVITY CALCULATIONS.
+      ******************************************************************
+       01 WS-ELAPSED-MINUTES           PIC S9(8) USAGE IS COMPUTATIONAL.
+       01 WS-INT-DATE-OLD              PIC 9(7)  USAGE IS COMPUTATIONAL.
+       01 WS-INT-DATE-NEW              PIC 9(7)  USAGE IS COMPUTATIONAL.
+       01 WS-TS-OLD.
+          05 WS-TS-OLD-DATE            PIC 9(8).
+          05 WS-TS-OLD-TIME.
+             10 WS-TS-OLD-HH           PIC 9(2).
+             10 WS-TS-OLD-MM           PIC 9(2).
+             10 WS-TS-OLD-SS           PIC 9(2).
+       01 WS-TS-NEW.
+          05 WS-TS-NEW-DATE            PIC 9(8).
+          05 WS-TS-NEW-TIME.
+             10 WS-TS-NEW-HH           PIC 9(2).
+             10 WS-TS-NEW-MM           PIC 9(2).
+             10 WS-TS-NEW-SS           PIC 9(2).
 
        PROCEDURE DIVISION.
        MAIN-LOGIC SECTION.
@@ -33,10 +56,33 @@
       *
        1000-INITIAL-PROCESSING.
            PERFORM 1100-GET-DATA-FROM-CALLER.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-CURRENT-DATE.
+           PERFORM 1200-BUILD-QUEUE-NAME.
+           PERFORM 1300-READ-SIGN-ON-RULES.
+           INITIALIZE MON-RESPONSE.
+
+           EVALUATE TRUE
+           WHEN MON-UA-SIGN-ON
+                PERFORM 2000-WRITE-SIGN-ON
+           WHEN MON-UA-SIGN-OFF
+                PERFORM 3000-WRITE-SIGN-OFF
+           WHEN MON-UA-NOTIFY
+                PERFORM 4000-WRITE-NOTIFY
+           WHEN MON-UA-RETRY-FAIL
+                PERFORM 4500-WRITE-RETRY-FAIL
+           WHEN MON-UA-APP-FUNCTION
+                PERFORM 5000-CHECK-INACTIVITY
+           WHEN OTHER
+                SET MON-PROCESSING-ERROR TO TRUE
+                MOVE "Action not supported by EACTMON yet!"
+                     TO MON-MESSAGE
+           END-EVALUATE.
+
+           PERFORM 1400-PUT-DATA-TO-CALLER.
 
        1100-GET-DATA-FROM-CALLER.
            EXEC CICS GET
-                CONTAINER(AC-ACTMON-CHANNEL-NAME)
+                CONTAINER(AC-ACTMON-CONTAINER-NAME)
                 CHANNEL(AC-ACTMON-CHANNEL-NAME)
                 INTO (ACTIVITY-MONITOR-CONTAINER)
                 FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
@@ -48,8 +94,263 @@
               PERFORM 9000-ABEND-PROCESSING
            END-IF.
 
+       1200-BUILD-QUEUE-NAME.
+           MOVE AC-ACTMON-QUEUE-PREFIX TO WS-UA-QNAME-PREFIX.
+           MOVE MON-USER-ID            TO WS-UA-QNAME-USERID.
+
+       1300-READ-SIGN-ON-RULES.
+      *    DEFAULT TO A SAFE RULE IF THE RULES RECORD IS MISSING
+           EXEC CICS READ
+                FILE(AC-SIGNON-RULES-FILENAME)
+                INTO (SIGN-ON-RULES-RECORD)
+                RIDFLD(AC-SIGNON-RULES-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+           IF WS-CICS-RESPONSE IS NOT EQUAL TO DFHRESP(NORMAL)
+              MOVE 03 TO SR-MAXIMUM-ATTEMPTS
+              MOVE 0030 TO SR-LOCKOUT-INTERVAL
+              MOVE 0015 TO SR-INACTIVITY-INTERVAL
+           END-IF.
+
+       1400-PUT-DATA-TO-CALLER.
+           MOVE WS-CURRENT-DATE TO MON-RESPONSE-TIMESTAMP.
+           PERFORM 1450-COMPUTE-TURNAROUND-TIME.
+           EXEC CICS PUT
+                CONTAINER(AC-ACTMON-CONTAINER-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                FROM (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+       1450-COMPUTE-TURNAROUND-TIME.
+      *    MEASURE HOW LONG THE ROUND TRIP THROUGH THIS PROGRAM TOOK,
+      *    FROM THE REQUEST TIMESTAMP THE CALLER STAMPED BEFORE
+      *    LINKING IN, TO THE RESPONSE TIMESTAMP JUST STAMPED ABOVE,
+      *    SO CALLERS CAN REPORT ON ACTIVITY-MONITOR TURNAROUND TIME
+      * - A CALLER THAT DIDN'T STAMP A REQUEST
+      *    TIMESTAMP LEAVES THE TURNAROUND AT ZERO
+           MOVE 0 TO MON-TURNAROUND-SECONDS.
+           IF MON-REQUEST-TIMESTAMP IS NOT EQUAL TO SPACES
+              AND MON-REQUEST-TIMESTAMP IS NOT EQUAL TO LOW-VALUES
+              MOVE MON-REQUEST-TIMESTAMP(1:8)  TO WS-TS-OLD-DATE
+              MOVE MON-REQUEST-TIMESTAMP(9:6)  TO WS-TS-OLD-TIME
+              MOVE MON-RESPONSE-TIMESTAMP(1:8) TO WS-TS-NEW-DATE
+              MOVE MON-RESPONSE-TIMESTAMP(9:6) TO WS-TS-NEW-TIME
+              COMPUTE WS-INT-DATE-OLD =
+                 FUNCTION INTEGER-OF-DATE(WS-TS-OLD-DATE)
+              COMPUTE WS-INT-DATE-NEW =
+                 FUNCTION INTEGER-OF-DATE(WS-TS-NEW-DATE)
+              COMPUTE MON-TURNAROUND-SECONDS =
+                 ((WS-INT-DATE-NEW - WS-INT-DATE-OLD) * 86400)
+                 + (((WS-TS-NEW-HH * 3600) + (WS-TS-NEW-MM * 60)
+                    + WS-TS-NEW-SS)
+                 - ((WS-TS-OLD-HH * 3600) + (WS-TS-OLD-MM * 60)
+                    + WS-TS-OLD-SS))
+           END-IF.
+
+       2000-WRITE-SIGN-ON.
+      *    RECORD A NEW SIGN-ON FOR THIS USER ID - CREATES
+      *    THE EUACTTS ENTRY IF ONE DOES NOT ALREADY EXIST
+           EXEC CICS READQ TS
+                QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                INTO (USER-ACTIVITY-RECORD)
+                ITEM(1)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE MON-USER-TYPE    TO UA-USER-TYPE
+                MOVE 0                TO UA-RETRY-NUMBER
+                SET UA-IS-SIGNED-ON   TO TRUE
+                MOVE WS-CURRENT-DATE  TO UA-LAST-ACTIVITY-TIMESTAMP
+                EXEC CICS WRITEQ TS
+                     QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                     FROM (USER-ACTIVITY-RECORD)
+                     ITEM(1)
+                     REWRITE
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN OTHER
+                INITIALIZE USER-ACTIVITY-RECORD
+                MOVE MON-USER-ID      TO UA-USER-ID
+                MOVE MON-USER-TYPE    TO UA-USER-TYPE
+                SET UA-IS-SIGNED-ON   TO TRUE
+                MOVE WS-CURRENT-DATE  TO UA-LAST-ACTIVITY-TIMESTAMP
+                EXEC CICS WRITEQ TS
+                     QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                     FROM (USER-ACTIVITY-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           END-EVALUATE.
+           MOVE "Sign-on recorded." TO MON-MESSAGE.
+           SET MON-ST-SIGNED-ON TO TRUE.
+
+       3000-WRITE-SIGN-OFF.
+      *    RECORD A SIGN-OFF FOR THIS USER ID - FLIPS THE
+      *    ENTRY OUT OF UA-IS-SIGNED-ON THE SAME WAY A FORCED KICK OR
+      *    AN INACTIVITY TIMEOUT DOES
+           EXEC CICS READQ TS
+                QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                INTO (USER-ACTIVITY-RECORD)
+                ITEM(1)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL)
+              SET UA-IS-IN-PROCESS TO TRUE
+              EXEC CICS WRITEQ TS
+                   QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                   FROM (USER-ACTIVITY-RECORD)
+                   ITEM(1)
+                   REWRITE
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+              MOVE "Sign-off recorded." TO MON-MESSAGE
+              SET MON-ST-IN-PROCESS TO TRUE
+           ELSE
+              MOVE "No active session for this user." TO MON-MESSAGE
+              SET MON-ST-NOT-SET TO TRUE
+           END-IF.
+
+       4000-WRITE-NOTIFY.
+      *    REFRESH THE LAST-ACTIVITY TIMESTAMP WITHOUT CHECKING FOR AN
+      *    INACTIVITY TIMEOUT - A LIGHTWEIGHT HEARTBEAT
+           EXEC CICS READQ TS
+                QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                INTO (USER-ACTIVITY-RECORD)
+                ITEM(1)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL)
+              MOVE WS-CURRENT-DATE TO UA-LAST-ACTIVITY-TIMESTAMP
+              EXEC CICS WRITEQ TS
+                   QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                   FROM (USER-ACTIVITY-RECORD)
+                   ITEM(1)
+                   REWRITE
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+              MOVE "Activity recorded." TO MON-MESSAGE
+              MOVE UA-USER-SIGN-ON-STATUS TO MON-SIGN-ON-STATUS
+           ELSE
+              MOVE "No active session for this user." TO MON-MESSAGE
+              SET MON-ST-NOT-SET TO TRUE
+           END-IF.
+
+       4500-WRITE-RETRY-FAIL.
+      *    BUMP THE FAILED-ATTEMPT COUNTER FOR THIS USER ID AND FLAG
+      *    IT LOCKED OUT ONCE THE MAXIMUM IS REACHED - THE
+      *    LINK-BASED COUNTERPART TO ESONP'S OWN 2334 PARAGRAPH
+           EXEC CICS READQ TS
+                QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                INTO (USER-ACTIVITY-RECORD)
+                ITEM(1)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                ADD 1 TO UA-RETRY-NUMBER
+                EXEC CICS WRITEQ TS
+                     QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                     FROM (USER-ACTIVITY-RECORD)
+                     ITEM(1)
+                     REWRITE
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN OTHER
+                INITIALIZE USER-ACTIVITY-RECORD
+                MOVE MON-USER-ID     TO UA-USER-ID
+                MOVE MON-USER-TYPE   TO UA-USER-TYPE
+                SET UA-IS-IN-PROCESS TO TRUE
+                MOVE 1               TO UA-RETRY-NUMBER
+                MOVE WS-CURRENT-DATE TO UA-LAST-ACTIVITY-TIMESTAMP
+                EXEC CICS WRITEQ TS
+                     QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                     FROM (USER-ACTIVITY-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           END-EVALUATE.
+           IF UA-RETRY-NUMBER IS GREATER THAN OR EQUAL TO
+              SR-MAXIMUM-ATTEMPTS
+              SET UA-IS-LOCKED-OUT TO TRUE
+              EXEC CICS WRITEQ TS
+                   QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                   FROM (USER-ACTIVITY-RECORD)
+                   ITEM(1)
+                   REWRITE
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+              MOVE "Account locked - too many attempts!"
+                   TO MON-MESSAGE
+              SET MON-ST-LOCKED-OUT TO TRUE
+           ELSE
+              MOVE "Retry attempt recorded." TO MON-MESSAGE
+              SET MON-ST-IN-PROCESS TO TRUE
+           END-IF.
+
+       5000-CHECK-INACTIVITY.
+      *    CALLED BY EVERY TRANSACTION A SIGNED-ON USER DRIVES, SO WE
+      *    CAN CATCH A SESSION THAT HAS SAT IDLE TOO LONG
+           EXEC CICS READQ TS
+                QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                INTO (USER-ACTIVITY-RECORD)
+                ITEM(1)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                IF UA-IS-SIGNED-ON
+                   MOVE UA-LAST-ACTIVITY-DATE TO WS-TS-OLD-DATE
+                   MOVE UA-LAST-ACTIVITY-TIME TO WS-TS-OLD-TIME
+                   MOVE MON-REQUEST-TIMESTAMP(1:8) TO WS-TS-NEW-DATE
+                   MOVE MON-REQUEST-TIMESTAMP(9:6) TO WS-TS-NEW-TIME
+                   PERFORM 9100-COMPUTE-ELAPSED-MINUTES
+                   IF WS-ELAPSED-MINUTES IS GREATER THAN
+                      OR EQUAL TO SR-INACTIVITY-INTERVAL
+                      SET UA-IS-IN-PROCESS TO TRUE
+                      MOVE "Session timed out due to inactivity!"
+                           TO MON-MESSAGE
+                      SET MON-ST-IN-PROCESS TO TRUE
+                   ELSE
+                      MOVE MON-REQUEST-TIMESTAMP
+                           TO UA-LAST-ACTIVITY-TIMESTAMP
+                      MOVE "Activity recorded." TO MON-MESSAGE
+                      SET MON-ST-SIGNED-ON TO TRUE
+                   END-IF
+                   MOVE UA-USER-TYPE TO MON-USER-TYPE
+                   MOVE UA-RETRY-NUMBER TO MON-RETRY-NUMBER
+                   EXEC CICS WRITEQ TS
+                        QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                        FROM (USER-ACTIVITY-RECORD)
+                        ITEM(1)
+                        REWRITE
+                        RESP(WS-CICS-RESPONSE)
+                        END-EXEC
+                ELSE
+                   MOVE "No active session for this user." TO
+                        MON-MESSAGE
+                   SET MON-ST-NOT-SET TO TRUE
+                END-IF
+           WHEN OTHER
+                MOVE "No active session for this user." TO MON-MESSAGE
+                SET MON-ST-NOT-SET TO TRUE
+           END-EVALUATE.
+
        9000-ABEND-PROCESSING.
            DISPLAY 'PROGRAM ABENDING'
            DISPLAY 'CICS RESPONSE CODE: ' WS-CICS-RESPONSE
            EXEC CICS RETURN
                 END-EXEC.
+
+       9100-COMPUTE-ELAPSED-MINUTES.
+      *    GENERAL-PURPOSE HELPER - MINUTES BETWEEN WS-TS-OLD AND
+      *    WS-TS-NEW (BOTH YYYYMMDD/HHMMSS WORK AREAS)
+           COMPUTE WS-INT-DATE-OLD =
+              FUNCTION INTEGER-OF-DATE(WS-TS-OLD-DATE).
+           COMPUTE WS-INT-DATE-NEW =
+              FUNCTION INTEGER-OF-DATE(WS-TS-NEW-DATE).
+           COMPUTE WS-ELAPSED-MINUTES =
+              ((WS-INT-DATE-NEW - WS-INT-DATE-OLD) * 1440)
+              + ((WS-TS-NEW-HH * 60) + WS-TS-NEW-MM)
+              - ((WS-TS-OLD-HH * 60) + WS-TS-OLD-MM).
