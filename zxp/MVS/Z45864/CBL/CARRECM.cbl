@@ -3,17 +3,155 @@
       ******************************************************************
       *    CONVERT DATASTREAM TO BMS MAP.-
       *    (PLURALSIGHT CICS COURSE MODULE 4 LESSONS 7-9)
+      *      - SUBMITTING THE MAP WRITES/REWRITES A CARFILE RECORD
+      *        KEYED ON EMPNOI, SO TAGNOI/STATEI ARE ACTUALLY
+      *        PERSISTED INSTEAD OF DISCARDED ON RETURN
+      *      - ACTIONI DRIVES THE FULL ADD/CHANGE/DELETE/INQUIRE
+      *        LIFECYCLE OF A VEHICLE RECORD
+      *      - CARFILE IS NOW KEYED ON EMPLOYEE NUMBER PLUS A
+      *        VEHICLE SEQUENCE NUMBER (SEQNOI) SO ONE EMPLOYEE CAN
+      *        HAVE SEVERAL VEHICLES ON FILE.  ACTIONI 'L' BROWSES
+      *        ALL OF AN EMPLOYEE'S VEHICLES, SCROLLED WITH PF7/PF8
+      *
       ******************************************************************
        DATA DIVISION.
        WORKING-STORAGE SECTION.
       ******************************************************************
-      *    IMPORT SYMBOLIC MAP SET DEFINITION.-
+      *    IMPORT SYMBOLIC MAP SET DEFINITION AND THE CARFILE RECORD.-
       ******************************************************************
        COPY CARRECS.
+       COPY CARFILE.
+       COPY EMPMAS.
+       COPY DFHAID.
+
+       01 WS-CICS-RESPONSE     PIC S9(8) USAGE IS COMPUTATIONAL.
+       01 WS-BROWSE-RESPONSE   PIC S9(8) USAGE IS COMPUTATIONAL.
+       01 WS-EMP-RESPONSE      PIC S9(8) USAGE IS COMPUTATIONAL.
+       01 WS-EMPLOYEE-VALID-IND PIC X(1) VALUE 'N'.
+          88 WS-EMPLOYEE-VALID           VALUE 'Y'.
+      ******************************************************************
+      *    REFERENCE TABLE OF VALID TWO-LETTER US STATE/TERRITORY
+      *    CODES, CHECKED AGAINST STATEI BEFORE A RECORD IS ACCEPTED
+      *.
+      ******************************************************************
+       01 WS-VALID-STATE-CODES.
+           05 FILLER PIC X(2) VALUE 'AL'.
+           05 FILLER PIC X(2) VALUE 'AK'.
+           05 FILLER PIC X(2) VALUE 'AZ'.
+           05 FILLER PIC X(2) VALUE 'AR'.
+           05 FILLER PIC X(2) VALUE 'CA'.
+           05 FILLER PIC X(2) VALUE 'CO'.
+           05 FILLER PIC X(2) VALUE 'CT'.
+           05 FILLER PIC X(2) VALUE 'DE'.
+           05 FILLER PIC X(2) VALUE 'FL'.
+           05 FILLER PIC X(2) VALUE 'GA'.
+           05 FILLER PIC X(2) VALUE 'HI'.
+           05 FILLER PIC X(2) VALUE 'ID'.
+           05 FILLER PIC X(2) VALUE 'IL'.
+           05 FILLER PIC X(2) VALUE 'IN'.
+           05 FILLER PIC X(2) VALUE 'IA'.
+           05 FILLER PIC X(2) VALUE 'KS'.
+           05 FILLER PIC X(2) VALUE 'KY'.
+           05 FILLER PIC X(2) VALUE 'LA'.
+           05 FILLER PIC X(2) VALUE 'ME'.
+           05 FILLER PIC X(2) VALUE 'MD'.
+           05 FILLER PIC X(2) VALUE 'MA'.
+           05 FILLER PIC X(2) VALUE 'MI'.
+           05 FILLER PIC X(2) VALUE 'MN'.
+           05 FILLER PIC X(2) VALUE 'MS'.
+           05 FILLER PIC X(2) VALUE 'MO'.
+           05 FILLER PIC X(2) VALUE 'MT'.
+           05 FILLER PIC X(2) VALUE 'NE'.
+           05 FILLER PIC X(2) VALUE 'NV'.
+           05 FILLER PIC X(2) VALUE 'NH'.
+           05 FILLER PIC X(2) VALUE 'NJ'.
+           05 FILLER PIC X(2) VALUE 'NM'.
+           05 FILLER PIC X(2) VALUE 'NY'.
+           05 FILLER PIC X(2) VALUE 'NC'.
+           05 FILLER PIC X(2) VALUE 'ND'.
+           05 FILLER PIC X(2) VALUE 'OH'.
+           05 FILLER PIC X(2) VALUE 'OK'.
+           05 FILLER PIC X(2) VALUE 'OR'.
+           05 FILLER PIC X(2) VALUE 'PA'.
+           05 FILLER PIC X(2) VALUE 'RI'.
+           05 FILLER PIC X(2) VALUE 'SC'.
+           05 FILLER PIC X(2) VALUE 'SD'.
+           05 FILLER PIC X(2) VALUE 'TN'.
+           05 FILLER PIC X(2) VALUE 'TX'.
+           05 FILLER PIC X(2) VALUE 'UT'.
+           05 FILLER PIC X(2) VALUE 'VT'.
+           05 FILLER PIC X(2) VALUE 'VA'.
+           05 FILLER PIC X(2) VALUE 'WA'.
+           05 FILLER PIC X(2) VALUE 'WV'.
+           05 FILLER PIC X(2) VALUE 'WI'.
+           05 FILLER PIC X(2) VALUE 'WY'.
+           05 FILLER PIC X(2) VALUE 'DC'.
+           05 FILLER PIC X(2) VALUE 'PR'.
+           05 FILLER PIC X(2) VALUE 'VI'.
+           05 FILLER PIC X(2) VALUE 'GU'.
+           05 FILLER PIC X(2) VALUE 'AS'.
+           05 FILLER PIC X(2) VALUE 'MP'.
+       01 WS-STATE-TABLE REDEFINES WS-VALID-STATE-CODES.
+           05 WS-STATE-CODE OCCURS 56 TIMES
+                             INDEXED BY WS-STATE-IDX
+                             PIC X(2).
+       01 WS-STATE-VALID-IND   PIC X(1) VALUE 'N'.
+          88 WS-STATE-VALID             VALUE 'Y'.
+      ******************************************************************
+      *    STATE CARRIED ACROSS THE SCROLLABLE VEHICLE LIST.
+      *    WS-LIST-EMPNO BEING SPACES MEANS "NOT CURRENTLY LISTING",
+      *    AND DRIVES THE MAIN-LOGIC ROUTING ON THE NEXT INTERACTION.
+      ******************************************************************
+       01 WS-CARRECM-STATE.
+           05 WS-LIST-EMPNO        PIC X(6).
+           05 WS-LIST-START-SEQ    PIC 9(2).
+       01 WS-LIST-PAGE-SIZE        PIC 9(2) VALUE 5.
+       01 WS-LIST-SENT-IND         PIC X(1) VALUE 'N'.
+          88 WS-LIST-SENT                   VALUE 'Y'.
+       01 WS-LIST-DONE-IND         PIC X(1) VALUE 'N'.
+          88 WS-LIST-DONE                   VALUE 'Y'.
+       01 WS-LIST-COUNT            PIC 9(2) VALUE ZERO.
+       01 WS-LIST-SUB              PIC 9(2) VALUE ZERO.
+       01 WS-LIST-HEADING          PIC X(79) VALUE
+           'EMP NO  SEQ  TAG NUMBER   STATE'.
+       01 WS-NO-VEHICLES-MSG       PIC X(79) VALUE
+           'No vehicles found for this employee.'.
+       01 WS-LIST-LINES.
+           05 WS-LIST-LINE OCCURS 5 TIMES
+                            INDEXED BY WS-LIST-IDX
+                            PIC X(79).
+      ******************************************************************
+      *    EXPLICITLY DEFINE THE COMM-AREA FOR THE TRANSACTION.
+      *    CARRIES WS-CARRECM-STATE SO THE VEHICLE LIST CAN BE PAGED
+      *    WITH PF7/PF8 ACROSS SEPARATE PSEUDO-CONVERSATIONAL TURNS
+      *.
+      ******************************************************************
+       LINKAGE SECTION.
+       01 DFHCOMMAREA          PIC X(8).
 
        PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+      *
+           IF EIBCALEN IS EQUAL TO ZERO
+              PERFORM 1000-FIRST-INTERACTION
+           ELSE
+              MOVE DFHCOMMAREA TO WS-CARRECM-STATE
+              IF WS-LIST-EMPNO IS EQUAL TO SPACES
+                 PERFORM 2000-PROCESS-USER-INPUT
+              ELSE
+                 PERFORM 3000-PROCESS-LIST-INPUT
+              END-IF
+           END-IF.
+
+       SUB-ROUTINE SECTION.
+      *
+       1000-FIRST-INTERACTION.
            INITIALIZE CARRECMO.
+           INITIALIZE WS-CARRECM-STATE.
+           PERFORM 1200-SEND-MAP.
+           PERFORM 1300-RETURN-STATEFULLY.
 
+       1200-SEND-MAP.
            EXEC CICS SEND
                 MAP ('CARRECM')
                 MAPSET ('CARRECS')
@@ -22,5 +160,306 @@
                 ERASE
                 END-EXEC.
 
+       1300-RETURN-STATEFULLY.
+      *    RETURNS SAVING THE CURRENT SESSION STATE
+      *    AND THE CONVERSATION WILL KEEP GOING
            EXEC CICS RETURN
+                COMMAREA(WS-CARRECM-STATE)
+                TRANSID(EIBTRNID)
+                END-EXEC.
+
+       2000-PROCESS-USER-INPUT.
+           PERFORM 2100-RECEIVE-MAP.
+           MOVE 'N' TO WS-LIST-SENT-IND.
+
+           EVALUATE EIBAID
+           WHEN DFHENTER
+                PERFORM 2200-PROCESS-ACTION
+           WHEN DFHPF3
+           WHEN DFHPF12
+                EXEC CICS RETURN
+                     END-EXEC
+           WHEN OTHER
+                INITIALIZE MESSO
+                MOVE "Invalid key pressed!" TO MESSO
+           END-EVALUATE.
+
+           IF NOT WS-LIST-SENT
+              PERFORM 1200-SEND-MAP
+              PERFORM 1300-RETURN-STATEFULLY
+           END-IF.
+
+       2100-RECEIVE-MAP.
+      *    GET INPUT FROM THE USER
+           EXEC CICS RECEIVE
+                MAP ('CARRECM')
+                MAPSET ('CARRECS')
+                INTO (CARRECMI)
+                END-EXEC.
+
+       2200-PROCESS-ACTION.
+      *    ACTIONI DRIVES THE FULL VEHICLE-RECORD LIFECYCLE
+           INITIALIZE MESSO.
+           MOVE EMPNOI TO CF-EMPLOYEE-NUMBER.
+           MOVE SEQNOI TO CF-VEHICLE-SEQUENCE.
+
+           PERFORM 2210-VALIDATE-EMPLOYEE-NUMBER.
+           IF WS-EMPLOYEE-VALID
+              EVALUATE ACTIONI
+              WHEN 'A'
+                   PERFORM 2250-VALIDATE-STATE-CODE
+                   IF WS-STATE-VALID
+                      PERFORM 2300-ADD-CAR-RECORD
+                   ELSE
+                      MOVE "Invalid state code!" TO MESSO
+                   END-IF
+              WHEN 'C'
+                   PERFORM 2250-VALIDATE-STATE-CODE
+                   IF WS-STATE-VALID
+                      PERFORM 2400-CHANGE-CAR-RECORD
+                   ELSE
+                      MOVE "Invalid state code!" TO MESSO
+                   END-IF
+              WHEN 'D'
+                   PERFORM 2500-DELETE-CAR-RECORD
+              WHEN 'I'
+                   PERFORM 2600-INQUIRE-CAR-RECORD
+              WHEN 'L'
+                   PERFORM 2700-LIST-CAR-RECORDS
+              WHEN OTHER
+                   MOVE "Action must be A, C, D, I or L!" TO MESSO
+              END-EVALUATE
+           ELSE
+              MOVE "Employee number not found!" TO MESSO
+           END-IF.
+
+       2210-VALIDATE-EMPLOYEE-NUMBER.
+      *    LOOK UP EMPNOI ON THE EMPMAS EMPLOYEE MASTER FILE BEFORE
+      *    ACCEPTING ANY ACTION AGAINST CARFILE, SO A VEHICLE RECORD
+      *    CAN'T BE FILED UNDER AN EMPLOYEE NUMBER THAT DOESN'T EXIST
+      *
+           MOVE 'N' TO WS-EMPLOYEE-VALID-IND.
+           MOVE EMPNOI TO EM-EMPLOYEE-NUMBER.
+           EXEC CICS READ
+                FILE('EMPMAS')
+                INTO (EMPLOYEE-RECORD)
+                RIDFLD(EM-EMPLOYEE-NUMBER)
+                RESP(WS-EMP-RESPONSE)
+                END-EXEC.
+           IF WS-EMP-RESPONSE IS EQUAL TO DFHRESP(NORMAL)
+              SET WS-EMPLOYEE-VALID TO TRUE
+           END-IF.
+
+       2250-VALIDATE-STATE-CODE.
+      *    STATEI MUST MATCH A VALID TWO-LETTER US STATE/TERRITORY
+      *    CODE BEFORE AN ADD OR CHANGE IS ACCEPTED
+           MOVE 'N' TO WS-STATE-VALID-IND.
+           SET WS-STATE-IDX TO 1.
+           PERFORM 2260-CHECK-STATE-TABLE-ENTRY
+              UNTIL WS-STATE-IDX > 56
+              OR WS-STATE-VALID.
+
+       2260-CHECK-STATE-TABLE-ENTRY.
+           IF STATEI IS EQUAL TO WS-STATE-CODE(WS-STATE-IDX)
+              SET WS-STATE-VALID TO TRUE
+           ELSE
+              SET WS-STATE-IDX UP BY 1
+           END-IF.
+
+       2300-ADD-CAR-RECORD.
+      *    ADD A NEW CARFILE RECORD, KEYED ON EMPLOYEE NUMBER AND
+      *    VEHICLE SEQUENCE NUMBER SO ONE EMPLOYEE CAN HAVE SEVERAL
+      *    VEHICLES ON FILE
+           MOVE TAGNOI TO CF-TAG-NUMBER.
+           MOVE STATEI TO CF-STATE-CODE.
+           EXEC CICS WRITE
+                FILE('CARFILE')
+                FROM (CAR-RECORD)
+                RIDFLD(CF-CARFILE-KEY)
+                RESP(WS-CICS-RESPONSE)
                 END-EXEC.
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE "Vehicle record added!" TO MESSO
+           WHEN DFHRESP(DUPREC)
+                MOVE "Vehicle record already exists!" TO MESSO
+           WHEN OTHER
+                MOVE "Error adding vehicle record!" TO MESSO
+           END-EVALUATE.
+
+       2400-CHANGE-CAR-RECORD.
+      *    REWRITE AN EXISTING CARFILE RECORD
+           EXEC CICS READ
+                FILE('CARFILE')
+                INTO (CAR-RECORD)
+                RIDFLD(CF-CARFILE-KEY)
+                RESP(WS-CICS-RESPONSE)
+                UPDATE
+                END-EXEC.
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL)
+              MOVE TAGNOI TO CF-TAG-NUMBER
+              MOVE STATEI TO CF-STATE-CODE
+              EXEC CICS REWRITE
+                   FILE('CARFILE')
+                   FROM (CAR-RECORD)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+              MOVE "Vehicle record changed!" TO MESSO
+           ELSE
+              MOVE "Vehicle record not found!" TO MESSO
+           END-IF.
+
+       2500-DELETE-CAR-RECORD.
+      *    DELETE AN EXISTING CARFILE RECORD
+           EXEC CICS DELETE
+                FILE('CARFILE')
+                RIDFLD(CF-CARFILE-KEY)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE SPACES TO TAGNOI
+                MOVE SPACES TO STATEI
+                MOVE "Vehicle record deleted!" TO MESSO
+           WHEN DFHRESP(NOTFND)
+                MOVE "Vehicle record not found!" TO MESSO
+           WHEN OTHER
+                MOVE "Error deleting vehicle record!" TO MESSO
+           END-EVALUATE.
+
+       2600-INQUIRE-CAR-RECORD.
+      *    LOOK UP AN EXISTING CARFILE RECORD BY EMPNOI/SEQNOI AND
+      *    REDISPLAY TAGNOO/STATEO
+           EXEC CICS READ
+                FILE('CARFILE')
+                INTO (CAR-RECORD)
+                RIDFLD(CF-CARFILE-KEY)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL)
+              MOVE CF-TAG-NUMBER  TO TAGNOI
+              MOVE CF-STATE-CODE  TO STATEI
+              MOVE "Vehicle record found!" TO MESSO
+           ELSE
+              MOVE SPACES TO TAGNOI
+              MOVE SPACES TO STATEI
+              MOVE "Vehicle record not found!" TO MESSO
+           END-IF.
+
+       2700-LIST-CAR-RECORDS.
+      *    START A NEW SCROLLABLE LIST OF THIS EMPLOYEE'S VEHICLES.
+      *    SEQNOI MAY BE USED AS AN OPTIONAL STARTING POINT, OTHERWISE
+      *    THE LIST STARTS FROM THE FIRST VEHICLE ON FILE
+           MOVE EMPNOI TO WS-LIST-EMPNO.
+           IF SEQNOI IS GREATER THAN ZERO
+              MOVE SEQNOI TO WS-LIST-START-SEQ
+           ELSE
+              MOVE 1 TO WS-LIST-START-SEQ
+           END-IF.
+           SET WS-LIST-SENT TO TRUE.
+           PERFORM 2750-BUILD-AND-SEND-LIST.
+
+       2750-BUILD-AND-SEND-LIST.
+      *    BROWSE CARFILE FOR UP TO A PAGE OF VEHICLES BELONGING TO
+      *    WS-LIST-EMPNO, STARTING AT WS-LIST-START-SEQ
+           MOVE WS-LIST-EMPNO     TO CF-EMPLOYEE-NUMBER.
+           MOVE WS-LIST-START-SEQ TO CF-VEHICLE-SEQUENCE.
+           MOVE ZERO TO WS-LIST-COUNT.
+           MOVE 'N' TO WS-LIST-DONE-IND.
+           EXEC CICS STARTBR
+                FILE('CARFILE')
+                RIDFLD(CF-CARFILE-KEY)
+                GTEQ
+                RESP(WS-BROWSE-RESPONSE)
+                END-EXEC.
+           IF WS-BROWSE-RESPONSE IS EQUAL TO DFHRESP(NORMAL)
+              PERFORM 2760-READ-NEXT-VEHICLE
+                 UNTIL WS-LIST-COUNT IS EQUAL TO WS-LIST-PAGE-SIZE
+                 OR WS-LIST-DONE
+              EXEC CICS ENDBR
+                   FILE('CARFILE')
+                   END-EXEC
+           END-IF.
+           PERFORM 2770-SEND-LIST-TEXT.
+           EXEC CICS RETURN
+                COMMAREA(WS-CARRECM-STATE)
+                TRANSID(EIBTRNID)
+                END-EXEC.
+
+       2760-READ-NEXT-VEHICLE.
+           EXEC CICS READNEXT
+                FILE('CARFILE')
+                INTO (CAR-RECORD)
+                RIDFLD(CF-CARFILE-KEY)
+                RESP(WS-BROWSE-RESPONSE)
+                END-EXEC.
+           IF WS-BROWSE-RESPONSE IS NOT EQUAL TO DFHRESP(NORMAL)
+              OR CF-EMPLOYEE-NUMBER IS NOT EQUAL TO WS-LIST-EMPNO
+              SET WS-LIST-DONE TO TRUE
+           ELSE
+              ADD 1 TO WS-LIST-COUNT
+              STRING CF-EMPLOYEE-NUMBER  DELIMITED BY SIZE
+                     '   '               DELIMITED BY SIZE
+                     CF-VEHICLE-SEQUENCE DELIMITED BY SIZE
+                     '    '              DELIMITED BY SIZE
+                     CF-TAG-NUMBER       DELIMITED BY SIZE
+                     '     '             DELIMITED BY SIZE
+                     CF-STATE-CODE       DELIMITED BY SIZE
+                INTO WS-LIST-LINE(WS-LIST-COUNT)
+              END-STRING
+           END-IF.
+
+       2770-SEND-LIST-TEXT.
+      *    DISPLAY THE CURRENT PAGE AS PLAIN TEXT, PF7/PF8 SCROLL
+      *    BACK/FORWARD THROUGH FURTHER PAGES
+           EXEC CICS SEND TEXT
+                FROM (WS-LIST-HEADING)
+                ERASE
+                END-EXEC.
+           IF WS-LIST-COUNT IS EQUAL TO ZERO
+              EXEC CICS SEND TEXT
+                   FROM (WS-NO-VEHICLES-MSG)
+                   ACCUM
+                   END-EXEC
+           ELSE
+              PERFORM 2780-SEND-ONE-LIST-LINE
+                 VARYING WS-LIST-SUB FROM 1 BY 1
+                 UNTIL WS-LIST-SUB IS GREATER THAN WS-LIST-COUNT
+           END-IF.
+
+       2780-SEND-ONE-LIST-LINE.
+           EXEC CICS SEND TEXT
+                FROM (WS-LIST-LINE(WS-LIST-SUB))
+                ACCUM
+                END-EXEC.
+
+       3000-PROCESS-LIST-INPUT.
+      *    HANDLES PF7/PF8 PAGING AND PF3/PF12 EXIT WHILE THE VEHICLE
+      *    LIST IS ON SCREEN
+           EXEC CICS RECEIVE
+                LENGTH(LENGTH OF EIBAID)
+                END-EXEC.
+           EVALUATE EIBAID
+           WHEN DFHPF8
+                PERFORM 3100-NEXT-PAGE
+           WHEN DFHPF7
+                PERFORM 3200-PREVIOUS-PAGE
+           WHEN DFHPF3
+           WHEN DFHPF12
+                MOVE SPACES TO WS-CARRECM-STATE
+                PERFORM 1000-FIRST-INTERACTION
+           WHEN OTHER
+                PERFORM 2750-BUILD-AND-SEND-LIST
+           END-EVALUATE.
+
+       3100-NEXT-PAGE.
+           ADD WS-LIST-PAGE-SIZE TO WS-LIST-START-SEQ.
+           PERFORM 2750-BUILD-AND-SEND-LIST.
+
+       3200-PREVIOUS-PAGE.
+           IF WS-LIST-START-SEQ IS GREATER THAN WS-LIST-PAGE-SIZE
+              SUBTRACT WS-LIST-PAGE-SIZE FROM WS-LIST-START-SEQ
+           ELSE
+              MOVE 1 TO WS-LIST-START-SEQ
+           END-IF.
+           PERFORM 2750-BUILD-AND-SEND-LIST.
