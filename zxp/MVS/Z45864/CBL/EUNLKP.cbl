@@ -0,0 +1,351 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EUNLKP.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYE APP'
+      *      - 'ACCOUNT-UNLOCK REQUEST' PROGRAM
+      *      - REACHED FROM EMENU, ANY SIGNED-ON USER MAY FILE AN
+      *        UNLOCK REQUEST AGAINST A LOCKED RU-USER-ID, BUT ONLY
+      *        AN RU-IS-MANAGER USER MAY APPROVE OR DENY ONE
+      *      - THE SAME MANAGER-FACING SCREEN ALSO APPROVES A NEW
+      *        RU-IS-PENDING-APPROVAL STANDARD ACCOUNT, SINCE IT IS
+      *        ANOTHER CASE OF A MANAGER REVIEWING AN RU-USER-ID
+      *        BEFORE IT CAN BE USED
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE MY SYMBOLIC MAP COPYBOOK AND IBM'S AID KEYS' ONE.
+      ******************************************************************
+       COPY ECONST.
+       COPY EUNLMAP.
+       COPY EUNLREQ.
+       COPY EREGUSR.
+       COPY EUACTTS.
+       COPY DFHAID.
+      ******************************************************************
+      *   DEFINE MY SESSION STATE DATA RECEIVED FROM EMENU'S COMM-AREA.
+      ******************************************************************
+       01 WS-SESSION-STATE.
+          05 WS-USER-ID         PIC X(8).
+          05 WS-USER-PASSWORD   PIC X(8).
+          05 WS-SIGNED-ON-IND   PIC X(1).
+             88 WS-IS-SIGNED-ON            VALUE 'Y'.
+          05 WS-USER-TYPE       PIC X(3).
+             88 WS-IS-MANAGER              VALUE 'MGR'.
+      ******************************************************************
+      *   CONTINUATION SHAPE RETURNED BY 1300-RETURN-STATEFULLY - A
+      *   DIFFERENT LENGTH THAN THE FIRST-INTERACTION COMM-AREA ABOVE,
+      *   SO THE TWO CASES CAN BE TOLD APART ON THE NEXT EIBCALEN TEST.
+      ******************************************************************
+       01 WS-EUNLKP-STATE.
+          05 WS-EU-SESSION-STATE.
+             10 WS-EU-USER-ID        PIC X(8).
+             10 WS-EU-USER-PASSWORD  PIC X(8).
+             10 WS-EU-SIGNED-ON-IND  PIC X(1).
+             10 WS-EU-USER-TYPE      PIC X(3).
+          05 FILLER                  PIC X(1).
+       01 WS-CICS-RESPONSE     PIC S9(8) USAGE IS COMPUTATIONAL.
+       01 WS-QUEUE-RESPONSE    PIC S9(8) USAGE IS COMPUTATIONAL.
+       01 WS-CURRENT-DATE      PIC X(14).
+      ******************************************************************
+      *   DEFINE THE USER ACTIVITY QUEUE NAME OF THE TARGET USER ID
+      *   WHOSE RETRY COUNTER IS RESET ON APPROVAL.
+      ******************************************************************
+       01 WS-USER-ACTIVITY-QUEUE-NAME.
+          05 WS-UA-QNAME-PREFIX    PIC X(8).
+          05 WS-UA-QNAME-USERID    PIC X(8).
+      ******************************************************************
+      *   EXPLICITLY DEFINE THE COMM-AREA FOR THE TRANSACTION.
+      ******************************************************************
+       LINKAGE SECTION.
+       01 DFHCOMMAREA          PIC X(21).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+      *
+      *    THE FIRST INTERACTION ALWAYS ARRIVES VIA XCTL CARRYING
+      *    WS-SESSION-STATE'S LENGTH (SEE EMENU) - EVERY CONTINUATION
+      *    ARRIVES SIZED AS THE LARGER WS-EUNLKP-STATE THIS PROGRAM
+      *    RETURNS ITSELF, SO THE TWO ARE DISTINGUISHED BY LENGTH
+      *    RATHER THAN BY TESTING FOR A ZERO-LENGTH COMM-AREA.
+           IF EIBCALEN IS EQUAL TO LENGTH OF WS-SESSION-STATE
+              PERFORM 1000-FIRST-INTERACTION
+           ELSE
+              PERFORM 2000-PROCESS-USER-INPUT
+           END-IF.
+
+       SUB-ROUTINE SECTION.
+      *
+       1000-FIRST-INTERACTION.
+      *    THE FIRST INTERACTION ARRIVES VIA XCTL FROM EMENU, SO THE
+      *    COMM-AREA HOLDS THE SESSION STATE OF THE SIGNED-ON USER
+           INITIALIZE WS-SESSION-STATE.
+           INITIALIZE EUNLMO.
+           IF EIBCALEN IS GREATER THAN ZERO
+              MOVE DFHCOMMAREA TO WS-SESSION-STATE
+           END-IF.
+           PERFORM 1200-SEND-MAP.
+           PERFORM 1300-RETURN-STATEFULLY.
+
+       1200-SEND-MAP.
+      *    SENDS MAP TO THE USER
+           EXEC CICS SEND
+                MAP(AC-UNLOCK-MAP-NAME)
+                MAPSET(AC-UNLOCK-MAPSET-NAME)
+                FROM (EUNLMO)
+                ERASE
+                END-EXEC.
+
+       1300-RETURN-STATEFULLY.
+      *    RETURNS SAVING THE CURRENT SESSION STATE
+      *    AND THE CONVERSATION WILL KEEP GOING
+           MOVE WS-SESSION-STATE TO WS-EU-SESSION-STATE.
+           EXEC CICS RETURN
+                COMMAREA(WS-EUNLKP-STATE)
+                LENGTH(LENGTH OF WS-EUNLKP-STATE)
+                TRANSID(EIBTRNID)
+                END-EXEC.
+
+       2000-PROCESS-USER-INPUT.
+           MOVE DFHCOMMAREA TO WS-EUNLKP-STATE.
+           MOVE WS-EU-SESSION-STATE TO WS-SESSION-STATE.
+           PERFORM 2100-RECEIVE-MAP.
+
+           EVALUATE EIBAID
+           WHEN DFHENTER
+                PERFORM 2200-PROCESS-ACTION
+           WHEN DFHPF3
+           WHEN DFHPF12
+                PERFORM 2900-RETURN-TO-MENU
+           WHEN OTHER
+                INITIALIZE MESSO
+                MOVE "Invalid key pressed!" TO MESSO
+                PERFORM 1200-SEND-MAP
+                PERFORM 1300-RETURN-STATEFULLY
+           END-EVALUATE.
+
+       2100-RECEIVE-MAP.
+      *    GET INPUT FROM THE USER
+           EXEC CICS RECEIVE
+                MAP(AC-UNLOCK-MAP-NAME)
+                MAPSET(AC-UNLOCK-MAPSET-NAME)
+                INTO (EUNLMI)
+                END-EXEC.
+
+       2200-PROCESS-ACTION.
+           INITIALIZE MESSO.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-CURRENT-DATE.
+
+           EVALUATE ACTIONI
+           WHEN 'F'
+                PERFORM 2300-FILE-REQUEST
+           WHEN 'A'
+                PERFORM 2400-APPROVE-REQUEST
+           WHEN 'D'
+                PERFORM 2500-DENY-REQUEST
+           WHEN 'N'
+                PERFORM 2450-APPROVE-NEW-ACCOUNT
+           WHEN OTHER
+                MOVE "Action must be F, A, D or N!" TO MESSO
+           END-EVALUATE.
+
+           PERFORM 1200-SEND-MAP.
+           PERFORM 1300-RETURN-STATEFULLY.
+
+       2300-FILE-REQUEST.
+      *    A LOCKED USER (OR THE HELP DESK ON THEIR BEHALF) FILES A
+      *    PENDING UNLOCK REQUEST AGAINST RU-USER-ID
+           EXEC CICS READ
+                FILE(AC-REG-USER-FILENAME)
+                INTO (REG-USER-RECORD)
+                RIDFLD(USERIDI)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+           IF WS-CICS-RESPONSE IS NOT EQUAL TO DFHRESP(NORMAL)
+              MOVE "User not found!" TO MESSO
+           ELSE
+              IF NOT RU-IS-LOCKED
+                 MOVE "User is not locked out!" TO MESSO
+              ELSE
+                 INITIALIZE UNLOCK-REQUEST-RECORD
+                 MOVE USERIDI             TO UR-USER-ID
+                 SET UR-IS-PENDING        TO TRUE
+                 MOVE WS-CURRENT-DATE     TO UR-REQUESTED-TIMESTAMP
+                 EXEC CICS WRITE
+                      FILE(AC-UNLOCK-FILENAME)
+                      FROM (UNLOCK-REQUEST-RECORD)
+                      RIDFLD(UR-USER-ID)
+                      RESP(WS-CICS-RESPONSE)
+                      END-EXEC
+                 EVALUATE WS-CICS-RESPONSE
+                 WHEN DFHRESP(NORMAL)
+                      MOVE "Unlock request filed!" TO MESSO
+                 WHEN DFHRESP(DUPREC)
+                      PERFORM 2350-REFILE-PENDING-REQUEST
+                 WHEN OTHER
+                      MOVE "Error filing unlock request!" TO MESSO
+                 END-EVALUATE
+              END-IF
+           END-IF.
+
+       2350-REFILE-PENDING-REQUEST.
+      *    A PRIOR REQUEST ALREADY EXISTS FOR THIS USER ID - PUT IT
+      *    BACK TO PENDING SO A MANAGER CAN DECIDE AGAIN
+           EXEC CICS READ
+                FILE(AC-UNLOCK-FILENAME)
+                INTO (UNLOCK-REQUEST-RECORD)
+                RIDFLD(USERIDI)
+                RESP(WS-CICS-RESPONSE)
+                UPDATE
+                END-EXEC.
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL)
+              SET UR-IS-PENDING       TO TRUE
+              MOVE WS-CURRENT-DATE    TO UR-REQUESTED-TIMESTAMP
+              EXEC CICS REWRITE
+                   FILE(AC-UNLOCK-FILENAME)
+                   FROM (UNLOCK-REQUEST-RECORD)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+              MOVE "Unlock request filed!" TO MESSO
+           ELSE
+              MOVE "Error filing unlock request!" TO MESSO
+           END-IF.
+
+       2400-APPROVE-REQUEST.
+      *    ONLY A MANAGER MAY APPROVE - RESETS THE RETRY COUNTER AND
+      *    CLEARS THE LOCK ON REG-USER-RECORD
+           IF NOT WS-IS-MANAGER
+              MOVE "Only a manager may approve!" TO MESSO
+           ELSE
+              PERFORM 2600-READ-REQUEST-FOR-UPDATE
+              IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL)
+                 IF NOT UR-IS-PENDING
+                    MOVE "Request is not pending!" TO MESSO
+                 ELSE
+                    PERFORM 2700-CLEAR-USER-LOCK
+                    PERFORM 2800-RESET-RETRY-COUNTER
+                    SET UR-IS-APPROVED      TO TRUE
+                    MOVE WS-USER-ID         TO UR-APPROVER-ID
+                    MOVE WS-CURRENT-DATE    TO UR-DECISION-TIMESTAMP
+                    EXEC CICS REWRITE
+                         FILE(AC-UNLOCK-FILENAME)
+                         FROM (UNLOCK-REQUEST-RECORD)
+                         RESP(WS-CICS-RESPONSE)
+                         END-EXEC
+                    MOVE "Unlock request approved!" TO MESSO
+                 END-IF
+              END-IF
+           END-IF.
+
+       2500-DENY-REQUEST.
+      *    ONLY A MANAGER MAY DENY - LEAVES THE ACCOUNT LOCKED
+           IF NOT WS-IS-MANAGER
+              MOVE "Only a manager may deny!" TO MESSO
+           ELSE
+              PERFORM 2600-READ-REQUEST-FOR-UPDATE
+              IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL)
+                 IF NOT UR-IS-PENDING
+                    MOVE "Request is not pending!" TO MESSO
+                 ELSE
+                    SET UR-IS-DENIED        TO TRUE
+                    MOVE WS-USER-ID         TO UR-APPROVER-ID
+                    MOVE WS-CURRENT-DATE    TO UR-DECISION-TIMESTAMP
+                    EXEC CICS REWRITE
+                         FILE(AC-UNLOCK-FILENAME)
+                         FROM (UNLOCK-REQUEST-RECORD)
+                         RESP(WS-CICS-RESPONSE)
+                         END-EXEC
+                    MOVE "Unlock request denied!" TO MESSO
+                 END-IF
+              END-IF
+           END-IF.
+
+       2450-APPROVE-NEW-ACCOUNT.
+      *    ONLY A MANAGER MAY APPROVE A NEW RU-IS-PENDING-APPROVAL
+      *    STANDARD ACCOUNT - FLIPS IT TO ACTIVE SO IT CAN SIGN ON
+      *    THROUGH ESONP
+           IF NOT WS-IS-MANAGER
+              MOVE "Only a manager may approve!" TO MESSO
+           ELSE
+              EXEC CICS READ
+                   FILE(AC-REG-USER-FILENAME)
+                   INTO (REG-USER-RECORD)
+                   RIDFLD(USERIDI)
+                   RESP(WS-CICS-RESPONSE)
+                   UPDATE
+                   END-EXEC
+              IF WS-CICS-RESPONSE IS NOT EQUAL TO DFHRESP(NORMAL)
+                 MOVE "User not found!" TO MESSO
+              ELSE
+                 IF NOT RU-IS-PENDING-APPROVAL
+                    MOVE "Account is not pending approval!" TO MESSO
+                 ELSE
+                    SET RU-IS-ACTIVE TO TRUE
+                    EXEC CICS REWRITE
+                         FILE(AC-REG-USER-FILENAME)
+                         FROM (REG-USER-RECORD)
+                         RESP(WS-CICS-RESPONSE)
+                         END-EXEC
+                    MOVE "New account approved!" TO MESSO
+                 END-IF
+              END-IF
+           END-IF.
+
+       2600-READ-REQUEST-FOR-UPDATE.
+           EXEC CICS READ
+                FILE(AC-UNLOCK-FILENAME)
+                INTO (UNLOCK-REQUEST-RECORD)
+                RIDFLD(USERIDI)
+                RESP(WS-CICS-RESPONSE)
+                UPDATE
+                END-EXEC.
+           IF WS-CICS-RESPONSE IS NOT EQUAL TO DFHRESP(NORMAL)
+              MOVE "No unlock request on file!" TO MESSO
+           END-IF.
+
+       2700-CLEAR-USER-LOCK.
+           EXEC CICS READ
+                FILE(AC-REG-USER-FILENAME)
+                INTO (REG-USER-RECORD)
+                RIDFLD(UR-USER-ID)
+                RESP(WS-CICS-RESPONSE)
+                UPDATE
+                END-EXEC.
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL)
+              SET RU-IS-ACTIVE        TO TRUE
+              MOVE LOW-VALUES         TO RU-LOCKOUT-TIMESTAMP
+              EXEC CICS REWRITE
+                   FILE(AC-REG-USER-FILENAME)
+                   FROM (REG-USER-RECORD)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+           END-IF.
+
+       2800-RESET-RETRY-COUNTER.
+           MOVE AC-ACTMON-QUEUE-PREFIX TO WS-UA-QNAME-PREFIX.
+           MOVE UR-USER-ID             TO WS-UA-QNAME-USERID.
+           EXEC CICS READQ TS
+                QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                INTO (USER-ACTIVITY-RECORD)
+                ITEM(1)
+                RESP(WS-QUEUE-RESPONSE)
+                END-EXEC.
+           IF WS-QUEUE-RESPONSE IS EQUAL TO DFHRESP(NORMAL)
+              MOVE ZERO TO UA-RETRY-NUMBER
+              SET UA-IS-IN-PROCESS TO TRUE
+              EXEC CICS WRITEQ TS
+                   QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                   FROM (USER-ACTIVITY-RECORD)
+                   ITEM(1)
+                   REWRITE
+                   RESP(WS-QUEUE-RESPONSE)
+                   END-EXEC
+           END-IF.
+
+       2900-RETURN-TO-MENU.
+      *    BACK OUT TO THE ROLE-BASED MENU
+           EXEC CICS XCTL
+                PROGRAM(AC-MENU-PROGRAM-NAME)
+                COMMAREA(WS-SESSION-STATE)
+                LENGTH(LENGTH OF WS-SESSION-STATE)
+                END-EXEC.
