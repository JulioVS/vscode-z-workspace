@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EARCHP.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'
+      *      - 'ACTIVITY ARCHIVE' PROGRAM.-
+      *      - END-OF-DAY HOUSEKEEPING TRANSACTION THAT BROWSES EVERY
+      *        EUACTTS TEMPORARY-STORAGE QUEUE MATCHING THE ACTIVITY
+      *        MONITOR QUEUE PREFIX, COPIES EACH USER-ACTIVITY-RECORD
+      *        TO THE PERMANENT EACTHST HISTORY FILE, AND THEN DELETES
+      *        THE QUEUE, SO ACTIVITY HISTORY SURVIVES PAST A QUEUE
+      *        DELETE OR A CICS REGION COLD START.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY ECONST.
+       COPY EUACTTS.
+       COPY EACTHST.
+       COPY DFHAID.
+
+       01 WS-CICS-RESPONSE              PIC S9(8) USAGE IS COMPUTATIONAL.
+       01 WS-QUEUE-NAME                 PIC X(16).
+       01 WS-CURRENT-DATE               PIC X(14).
+       01 WS-MORE-QUEUES-IND            PIC X(1) VALUE 'Y'.
+          88 WS-MORE-QUEUES                      VALUE 'Y'.
+       01 WS-ARCHIVE-COUNT              PIC 9(5) VALUE 0.
+       01 WS-SUMMARY-LINE               PIC X(79).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+      *
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-CURRENT-DATE.
+           PERFORM 1000-ARCHIVE-ALL-QUEUES.
+           PERFORM 1500-SEND-SUMMARY.
+           EXEC CICS RETURN
+                END-EXEC.
+
+       SUB-ROUTINE SECTION.
+      *
+       1000-ARCHIVE-ALL-QUEUES.
+           MOVE AC-ACTMON-QUEUE-PREFIX TO WS-QUEUE-NAME.
+           EXEC CICS INQUIRE TSQNAME(WS-QUEUE-NAME)
+                START
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+           IF WS-CICS-RESPONSE NOT = DFHRESP(NORMAL)
+              SET WS-MORE-QUEUES TO FALSE
+           END-IF.
+
+           PERFORM 1100-PROCESS-NEXT-QUEUE UNTIL NOT WS-MORE-QUEUES.
+
+       1100-PROCESS-NEXT-QUEUE.
+           EXEC CICS INQUIRE TSQNAME(WS-QUEUE-NAME)
+                NEXT
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+           IF WS-CICS-RESPONSE NOT = DFHRESP(NORMAL)
+              SET WS-MORE-QUEUES TO FALSE
+           ELSE
+              IF WS-QUEUE-NAME(1:8) IS EQUAL TO AC-ACTMON-QUEUE-PREFIX
+                 PERFORM 1200-ARCHIVE-ONE-QUEUE
+              END-IF
+           END-IF.
+
+       1200-ARCHIVE-ONE-QUEUE.
+           EXEC CICS READQ TS
+                QUEUE(WS-QUEUE-NAME)
+                INTO (USER-ACTIVITY-RECORD)
+                ITEM(1)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL)
+              PERFORM 1300-WRITE-HISTORY-RECORD
+              EXEC CICS DELETEQ TS
+                   QUEUE(WS-QUEUE-NAME)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+              ADD 1 TO WS-ARCHIVE-COUNT
+           END-IF.
+
+       1300-WRITE-HISTORY-RECORD.
+           INITIALIZE ARCHIVE-HISTORY-RECORD.
+           MOVE UA-USER-ID                 TO AH-USER-ID.
+           MOVE WS-CURRENT-DATE            TO AH-ARCHIVE-TIMESTAMP.
+           MOVE UA-USER-TYPE               TO AH-USER-TYPE.
+           MOVE UA-USER-SIGN-ON-STATUS     TO AH-SIGN-ON-STATUS.
+           MOVE UA-RETRY-NUMBER            TO AH-RETRY-NUMBER.
+           MOVE UA-LAST-ACTIVITY-TIMESTAMP TO AH-LAST-ACTIVITY-TIMESTAMP.
+           EXEC CICS WRITE
+                FILE(AC-ACTHIST-FILENAME)
+                FROM (ARCHIVE-HISTORY-RECORD)
+                RIDFLD(AH-ARCHIVE-KEY)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+       1500-SEND-SUMMARY.
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           STRING 'ACTIVITY ARCHIVE COMPLETE - QUEUES ARCHIVED: '
+                  DELIMITED BY SIZE
+                  WS-ARCHIVE-COUNT DELIMITED BY SIZE
+                  INTO WS-SUMMARY-LINE
+           END-STRING.
+           EXEC CICS SEND TEXT
+                FROM (WS-SUMMARY-LINE)
+                ERASE
+                END-EXEC.
