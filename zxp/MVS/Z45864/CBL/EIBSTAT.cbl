@@ -0,0 +1,268 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EIBSTAT.
+      ******************************************************************
+      *   BATCH TRANSACTION-USAGE STATISTICS REPORT.-
+      *      - READS THE PERMANENT EIBLOG FILE OF EIBDISP REFRESH
+      *        SNAPSHOTS AND SUMMARIZES TASK COUNTS BY TRANSACTION ID
+      *        AND TERMINAL ID, THEN FLAGS THE SINGLE BUSIEST
+      *        TRANSACTION AND THE SINGLE BUSIEST TERMINAL OVERALL, SO
+      *        THERE ARE REAL END-OF-DAY USAGE NUMBERS FOR CAPACITY
+      *        PLANNING INSTEAD OF JUST WATCHING ONE LIVE SCREEN
+      *        REFRESH AT A TIME.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EIBLOG-FILE ASSIGN TO EIBLOG
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS EL-LOG-KEY
+                  FILE STATUS IS WS-EIBLOG-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK1.
+
+           SELECT REPORT-FILE ASSIGN TO STATRPT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EIBLOG-FILE
+           RECORDING MODE IS F.
+       COPY EIBLOG.
+
+       SD  SORT-WORK-FILE.
+       01  SD-EIB-LOG-RECORD.
+           05 SD-TRANSACTION-ID     PIC X(4).
+           05 SD-TERMINAL-ID        PIC X(4).
+           05 SD-LOG-TIMESTAMP      PIC X(14).
+           05 SD-TASK-NUMBER        PIC 9(7).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EIBLOG-STATUS         PIC X(2).
+           88 WS-EIBLOG-OK                    VALUE '00'.
+           88 WS-EIBLOG-EOF                   VALUE '10'.
+       01  WS-REPORT-STATUS         PIC X(2).
+       01  WS-SORT-EOF-IND          PIC X(1) VALUE 'N'.
+           88 WS-SORT-EOF                     VALUE 'Y'.
+       01  WS-LINE-COUNT            PIC 9(5) VALUE 0.
+      ******************************************************************
+      *   CONTROL-BREAK WORK AREAS - THE SORT KEY IS TRANSACTION ID
+      *   (MAJOR) THEN TERMINAL ID (MINOR), SO A TRANSACTION'S GROUPS
+      *   ARE ALWAYS CONTIGUOUS AND ITS GRAND TOTAL CAN BE ACCUMULATED
+      *   AS A SIMPLE RUNNING COUNT.
+      ******************************************************************
+       01  WS-HAVE-PREV-IND         PIC X(1) VALUE 'N'.
+           88 WS-HAVE-PREV                    VALUE 'Y'.
+       01  WS-PREV-TRAN-ID          PIC X(4) VALUE SPACES.
+       01  WS-PREV-TERM-ID          PIC X(4) VALUE SPACES.
+       01  WS-GROUP-COUNT           PIC 9(7) USAGE IS COMPUTATIONAL.
+       01  WS-TRAN-TOTAL-COUNT      PIC 9(7) USAGE IS COMPUTATIONAL.
+       01  WS-BUSIEST-TRAN-ID       PIC X(4) VALUE SPACES.
+       01  WS-BUSIEST-TRAN-COUNT    PIC 9(7) VALUE ZERO.
+      ******************************************************************
+      *   TERMINAL TOTALS ARE NOT CONTIGUOUS UNDER THIS SORT KEY, SO
+      *   THEY ARE ACCUMULATED IN A SMALL LOOKUP TABLE INSTEAD.
+      ******************************************************************
+       01  WS-TERM-TABLE-COUNT      PIC 9(3) USAGE IS COMPUTATIONAL
+                                     VALUE ZERO.
+       01  WS-TERM-TOTALS.
+           05 WS-TERM-TOTAL OCCURS 50 TIMES
+                             INDEXED BY WS-TERM-IDX.
+              10 WS-TERM-ID         PIC X(4).
+              10 WS-TERM-COUNT      PIC 9(7) USAGE IS COMPUTATIONAL.
+       01  WS-TERM-FOUND-IND        PIC X(1).
+           88 WS-TERM-FOUND                   VALUE 'Y'.
+       01  WS-BUSIEST-TERM-ID       PIC X(4) VALUE SPACES.
+       01  WS-BUSIEST-TERM-COUNT    PIC 9(7) VALUE ZERO.
+       01  WS-COMBO-LINE.
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 CL-TRAN-ID            PIC X(4).
+           05 FILLER                PIC X(4)  VALUE SPACES.
+           05 CL-TERM-ID            PIC X(4).
+           05 FILLER                PIC X(4)  VALUE SPACES.
+           05 CL-TASK-COUNT         PIC ZZZ,ZZ9.
+       01  WS-TRAN-TOTAL-LINE.
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 TL-TRAN-ID            PIC X(4).
+           05 FILLER                PIC X(1)  VALUE SPACES.
+           05 FILLER                PIC X(19) VALUE
+              'TOTAL TASKS:'.
+           05 TL-TASK-COUNT         PIC ZZZ,ZZ9.
+       01  WS-SUMMARY-LINE.
+           05 FILLER                PIC X(25) VALUE SPACES.
+       01  WS-BUSIEST-TRAN-LINE     PIC X(132) VALUE SPACES.
+       01  WS-BUSIEST-TERM-LINE     PIC X(132) VALUE SPACES.
+       01  WS-HEADING-LINE          PIC X(132) VALUE
+           '  TRAN  TERM  TASKS'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           SORT SORT-WORK-FILE
+                ON ASCENDING KEY SD-TRANSACTION-ID
+                              SD-TERMINAL-ID
+                INPUT PROCEDURE IS RELEASE-LOG-RECORDS
+                OUTPUT PROCEDURE IS PRINT-SORTED-RECORDS.
+           STOP RUN.
+
+       RELEASE-LOG-RECORDS.
+           OPEN INPUT EIBLOG-FILE.
+           PERFORM READ-NEXT-LOG-RECORD.
+           PERFORM RELEASE-ONE-RECORD
+              UNTIL WS-EIBLOG-EOF.
+           CLOSE EIBLOG-FILE.
+
+       READ-NEXT-LOG-RECORD.
+           READ EIBLOG-FILE NEXT RECORD
+                AT END SET WS-EIBLOG-EOF TO TRUE
+           END-READ.
+
+       RELEASE-ONE-RECORD.
+           MOVE EL-TRANSACTION-ID   TO SD-TRANSACTION-ID.
+           MOVE EL-TERMINAL-ID      TO SD-TERMINAL-ID.
+           MOVE EL-LOG-TIMESTAMP    TO SD-LOG-TIMESTAMP.
+           MOVE EL-TASK-NUMBER      TO SD-TASK-NUMBER.
+           RELEASE SD-EIB-LOG-RECORD.
+           PERFORM READ-NEXT-LOG-RECORD.
+
+       PRINT-SORTED-RECORDS.
+           OPEN OUTPUT REPORT-FILE.
+           MOVE WS-HEADING-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM RETURN-NEXT-SORTED-RECORD.
+           PERFORM PROCESS-ONE-SORTED-RECORD
+              UNTIL WS-SORT-EOF.
+           PERFORM FINISH-LAST-GROUPS.
+           PERFORM PRINT-SUMMARY-LINES.
+           CLOSE REPORT-FILE.
+           DISPLAY 'STATISTICS REPORT LINES PRINTED: ' WS-LINE-COUNT.
+
+       RETURN-NEXT-SORTED-RECORD.
+           RETURN SORT-WORK-FILE
+                  AT END SET WS-SORT-EOF TO TRUE
+           END-RETURN.
+
+       PROCESS-ONE-SORTED-RECORD.
+      *    BREAK ON A CHANGE OF TRANSACTION ID (MAJOR) OR TERMINAL ID
+      *    (MINOR) BEFORE COUNTING THIS RECORD INTO THE NEW GROUP
+      *
+           IF WS-HAVE-PREV
+              IF SD-TRANSACTION-ID IS NOT EQUAL TO WS-PREV-TRAN-ID
+                 PERFORM BREAK-ON-TRANSACTION
+              ELSE
+                 IF SD-TERMINAL-ID IS NOT EQUAL TO WS-PREV-TERM-ID
+                    PERFORM BREAK-ON-TERMINAL
+                 END-IF
+              END-IF
+           END-IF.
+           ADD 1 TO WS-GROUP-COUNT.
+           ADD 1 TO WS-TRAN-TOTAL-COUNT.
+           PERFORM ACCUMULATE-TERMINAL-TOTAL.
+           MOVE SD-TRANSACTION-ID TO WS-PREV-TRAN-ID.
+           MOVE SD-TERMINAL-ID    TO WS-PREV-TERM-ID.
+           SET WS-HAVE-PREV TO TRUE.
+           PERFORM RETURN-NEXT-SORTED-RECORD.
+
+       BREAK-ON-TRANSACTION.
+           PERFORM PRINT-COMBO-LINE.
+           PERFORM PRINT-TRAN-TOTAL-LINE.
+           PERFORM UPDATE-BUSIEST-TRANSACTION.
+           MOVE ZERO TO WS-GROUP-COUNT.
+           MOVE ZERO TO WS-TRAN-TOTAL-COUNT.
+
+       BREAK-ON-TERMINAL.
+           PERFORM PRINT-COMBO-LINE.
+           MOVE ZERO TO WS-GROUP-COUNT.
+
+       FINISH-LAST-GROUPS.
+      *    THE LAST GROUP AND TRANSACTION NEVER TRIGGER A BREAK SINCE
+      *    THERE IS NO FOLLOWING RECORD, SO FLUSH THEM HERE
+           IF WS-HAVE-PREV
+              PERFORM PRINT-COMBO-LINE
+              PERFORM PRINT-TRAN-TOTAL-LINE
+              PERFORM UPDATE-BUSIEST-TRANSACTION
+           END-IF.
+
+       PRINT-COMBO-LINE.
+           MOVE SPACES           TO WS-COMBO-LINE.
+           MOVE WS-PREV-TRAN-ID  TO CL-TRAN-ID.
+           MOVE WS-PREV-TERM-ID  TO CL-TERM-ID.
+           MOVE WS-GROUP-COUNT   TO CL-TASK-COUNT.
+           MOVE WS-COMBO-LINE    TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+       PRINT-TRAN-TOTAL-LINE.
+           MOVE SPACES              TO WS-TRAN-TOTAL-LINE.
+           MOVE WS-PREV-TRAN-ID     TO TL-TRAN-ID.
+           MOVE WS-TRAN-TOTAL-COUNT TO TL-TASK-COUNT.
+           MOVE WS-TRAN-TOTAL-LINE  TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+       UPDATE-BUSIEST-TRANSACTION.
+           IF WS-TRAN-TOTAL-COUNT IS GREATER THAN WS-BUSIEST-TRAN-COUNT
+              MOVE WS-PREV-TRAN-ID     TO WS-BUSIEST-TRAN-ID
+              MOVE WS-TRAN-TOTAL-COUNT TO WS-BUSIEST-TRAN-COUNT
+           END-IF.
+
+       ACCUMULATE-TERMINAL-TOTAL.
+      *    LINEAR LOOKUP AGAINST THE SMALL TERMINAL-TOTALS TABLE -
+      *    ADD 1 TO AN EXISTING ENTRY, OR START A NEW ONE
+           MOVE 'N' TO WS-TERM-FOUND-IND.
+           PERFORM SEARCH-TERMINAL-TOTALS
+              VARYING WS-TERM-IDX FROM 1 BY 1
+              UNTIL WS-TERM-IDX IS GREATER THAN WS-TERM-TABLE-COUNT
+              OR WS-TERM-FOUND.
+           IF NOT WS-TERM-FOUND
+              AND WS-TERM-TABLE-COUNT IS LESS THAN 50
+              ADD 1 TO WS-TERM-TABLE-COUNT
+              MOVE SD-TERMINAL-ID TO WS-TERM-ID(WS-TERM-TABLE-COUNT)
+              MOVE 1 TO WS-TERM-COUNT(WS-TERM-TABLE-COUNT)
+           END-IF.
+
+       SEARCH-TERMINAL-TOTALS.
+           IF WS-TERM-ID(WS-TERM-IDX) IS EQUAL TO SD-TERMINAL-ID
+              ADD 1 TO WS-TERM-COUNT(WS-TERM-IDX)
+              SET WS-TERM-FOUND TO TRUE
+           END-IF.
+
+       PRINT-SUMMARY-LINES.
+           PERFORM FIND-BUSIEST-TERMINAL
+              VARYING WS-TERM-IDX FROM 1 BY 1
+              UNTIL WS-TERM-IDX IS GREATER THAN WS-TERM-TABLE-COUNT.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO WS-BUSIEST-TRAN-LINE.
+           STRING 'BUSIEST TRANSACTION: ' DELIMITED BY SIZE
+                  WS-BUSIEST-TRAN-ID      DELIMITED BY SIZE
+                  ' ('                    DELIMITED BY SIZE
+                  WS-BUSIEST-TRAN-COUNT   DELIMITED BY SIZE
+                  ' TASKS)'               DELIMITED BY SIZE
+             INTO WS-BUSIEST-TRAN-LINE
+           END-STRING.
+           MOVE WS-BUSIEST-TRAN-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           MOVE SPACES TO WS-BUSIEST-TERM-LINE.
+           STRING 'BUSIEST TERMINAL:    ' DELIMITED BY SIZE
+                  WS-BUSIEST-TERM-ID      DELIMITED BY SIZE
+                  ' ('                    DELIMITED BY SIZE
+                  WS-BUSIEST-TERM-COUNT   DELIMITED BY SIZE
+                  ' TASKS)'               DELIMITED BY SIZE
+             INTO WS-BUSIEST-TERM-LINE
+           END-STRING.
+           MOVE WS-BUSIEST-TERM-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+       FIND-BUSIEST-TERMINAL.
+           IF WS-TERM-COUNT(WS-TERM-IDX) IS GREATER THAN
+              WS-BUSIEST-TERM-COUNT
+              MOVE WS-TERM-ID(WS-TERM-IDX)    TO WS-BUSIEST-TERM-ID
+              MOVE WS-TERM-COUNT(WS-TERM-IDX) TO WS-BUSIEST-TERM-COUNT
+           END-IF.
