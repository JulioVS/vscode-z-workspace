@@ -0,0 +1,321 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMENU.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYE APP'
+      *      - 'ROLE-BASED MENU' PROGRAM
+      *      - REACHED FROM ESONP (2339-ROUTE-TO-MENU) ONCE A USER IS
+      *        SIGNED ON, AND PRESENTS DIFFERENT OPTIONS DEPENDING ON
+      *        WHETHER THE USER IS AN ADMINISTRATOR, A MANAGER, OR A
+      *        STANDARD USER.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE MY APPLICATION CONSTANTS AND IBM'S AID KEYS' ONE.
+      ******************************************************************
+       COPY ECONST.
+       COPY EMONCTR.
+       COPY DFHAID.
+      ******************************************************************
+      *   DEFINE MY SESSION STATE DATA FOR PASSING INTO COMM-AREA.
+      ******************************************************************
+       01 WS-SESSION-STATE.
+          05 WS-USER-ID         PIC X(8).
+          05 WS-USER-PASSWORD   PIC X(8).
+          05 WS-SIGNED-ON-IND   PIC X(1).
+             88 WS-IS-SIGNED-ON            VALUE 'Y'.
+          05 WS-USER-TYPE       PIC X(3).
+             88 WS-IS-ADMINISTRATOR        VALUE 'ADM'.
+             88 WS-IS-MANAGER              VALUE 'MGR'.
+             88 WS-IS-STANDARD             VALUE 'STD'.
+      ******************************************************************
+      *   CONTINUATION SHAPE RETURNED BY 1300-RETURN-STATEFULLY - A
+      *   DIFFERENT LENGTH THAN THE FIRST-INTERACTION COMM-AREA ABOVE,
+      *   SO THE TWO CASES CAN BE TOLD APART ON THE NEXT EIBCALEN TEST.
+      ******************************************************************
+       01 WS-EMENU-STATE.
+          05 WS-EM-SESSION-STATE.
+             10 WS-EM-USER-ID        PIC X(8).
+             10 WS-EM-USER-PASSWORD  PIC X(8).
+             10 WS-EM-SIGNED-ON-IND  PIC X(1).
+             10 WS-EM-USER-TYPE      PIC X(3).
+          05 FILLER                  PIC X(1).
+
+       01 WS-CICS-RESPONSE      PIC S9(8) USAGE IS COMPUTATIONAL.
+       01 WS-CURRENT-DATE       PIC X(14).
+       01 WS-TIMEOUT-IND        PIC X(1)  VALUE 'N'.
+          88 WS-SESSION-TIMED-OUT          VALUE 'Y'.
+
+       01 WS-MENU-LINE-1        PIC X(79).
+       01 WS-MENU-LINE-2        PIC X(79) VALUE
+          'PF5=CHANGE PASSWORD   PF3/PF12=SIGN OFF'.
+       01 WS-MENU-LINE-3        PIC X(79) VALUE
+          'PF6=MAINTAIN USERS   PF7=ACTIVE USERS (ADMINS ONLY)'.
+       01 WS-MENU-LINE-4        PIC X(79) VALUE
+          'PF8=UNLOCK REQUESTS (ADMINS AND MANAGERS)'.
+       01 WS-MENU-LINE-5        PIC X(79) VALUE
+          'PF9=BROWSE REGISTERED USERS (ADMINS ONLY)'.
+       01 WS-MENU-LINE-6        PIC X(79) VALUE
+          'PF10=MAINTAIN SIGN-ON RULES (ADMINS ONLY)'.
+      ******************************************************************
+      *   EXPLICITLY DEFINE THE COMM-AREA FOR THE TRANSACTION.
+      ******************************************************************
+       LINKAGE SECTION.
+       01 DFHCOMMAREA          PIC X(21).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+      *
+      *    THE FIRST INTERACTION ALWAYS ARRIVES VIA XCTL CARRYING
+      *    WS-SESSION-STATE'S LENGTH (SEE ESONP) - EVERY CONTINUATION
+      *    ARRIVES SIZED AS THE LARGER WS-EMENU-STATE THIS PROGRAM
+      *    RETURNS ITSELF, SO THE TWO ARE DISTINGUISHED BY LENGTH
+      *    RATHER THAN BY TESTING FOR A ZERO-LENGTH COMM-AREA.
+           IF EIBCALEN IS EQUAL TO LENGTH OF WS-SESSION-STATE
+              PERFORM 1000-FIRST-INTERACTION
+           ELSE
+              PERFORM 2000-PROCESS-USER-INPUT
+           END-IF.
+
+       SUB-ROUTINE SECTION.
+      *
+       1000-FIRST-INTERACTION.
+      *    THE FIRST INTERACTION ARRIVES VIA XCTL FROM ESONP, SO THE
+      *    COMM-AREA HOLDS THE SESSION STATE OF THE SIGNED-ON USER
+           INITIALIZE WS-SESSION-STATE.
+           IF EIBCALEN IS GREATER THAN ZERO
+              MOVE DFHCOMMAREA TO WS-SESSION-STATE
+           END-IF.
+           PERFORM 1200-SEND-MENU.
+           PERFORM 1300-RETURN-STATEFULLY.
+
+       1200-SEND-MENU.
+      *    BUILD AND SEND THE GREETING/MENU TEXT, DIFFERENT OPTIONS
+      *    SHOWN DEPENDING ON RU-IS-ADMINISTRATOR/MANAGER/STANDARD
+           MOVE SPACES TO WS-MENU-LINE-1.
+           STRING 'HELLO ' DELIMITED BY SIZE
+                  WS-USER-ID DELIMITED BY SPACE
+                  ' - YOU ARE SIGNED ON AS ' DELIMITED BY SIZE
+                  WS-USER-TYPE DELIMITED BY SIZE
+                  INTO WS-MENU-LINE-1
+           END-STRING.
+           EXEC CICS SEND TEXT
+                FROM (WS-MENU-LINE-1)
+                ERASE
+                END-EXEC.
+           EXEC CICS SEND TEXT
+                FROM (WS-MENU-LINE-2)
+                ACCUM
+                END-EXEC.
+           IF WS-IS-ADMINISTRATOR
+              EXEC CICS SEND TEXT
+                   FROM (WS-MENU-LINE-3)
+                   ACCUM
+                   END-EXEC
+           END-IF.
+           IF WS-IS-ADMINISTRATOR OR WS-IS-MANAGER
+              EXEC CICS SEND TEXT
+                   FROM (WS-MENU-LINE-4)
+                   ACCUM
+                   END-EXEC
+           END-IF.
+           IF WS-IS-ADMINISTRATOR
+              EXEC CICS SEND TEXT
+                   FROM (WS-MENU-LINE-5)
+                   ACCUM
+                   END-EXEC
+           END-IF.
+           IF WS-IS-ADMINISTRATOR
+              EXEC CICS SEND TEXT
+                   FROM (WS-MENU-LINE-6)
+                   ACCUM
+                   END-EXEC
+           END-IF.
+
+       1300-RETURN-STATEFULLY.
+      *    RETURNS SAVING THE CURRENT SESSION STATE
+      *    AND THE CONVERSATION WILL KEEP GOING
+           MOVE WS-SESSION-STATE TO WS-EM-SESSION-STATE.
+           EXEC CICS RETURN
+                COMMAREA(WS-EMENU-STATE)
+                LENGTH(LENGTH OF WS-EMENU-STATE)
+                TRANSID(EIBTRNID)
+                END-EXEC.
+
+       2000-PROCESS-USER-INPUT.
+           MOVE DFHCOMMAREA TO WS-EMENU-STATE.
+           MOVE WS-EM-SESSION-STATE TO WS-SESSION-STATE.
+           EXEC CICS RECEIVE
+                LENGTH(LENGTH OF EIBAID)
+                END-EXEC.
+           PERFORM 1900-CHECK-ACTIVITY-MONITOR.
+
+           IF WS-SESSION-TIMED-OUT
+              PERFORM 2900-SIGN-OFF
+           ELSE
+              EVALUATE EIBAID
+              WHEN DFHPF5
+                   PERFORM 2500-CHANGE-PASSWORD
+              WHEN DFHPF6
+                   PERFORM 2600-USER-MAINTENANCE
+              WHEN DFHPF7
+                   PERFORM 2700-ACTIVE-USERS-VIEW
+              WHEN DFHPF8
+                   PERFORM 2800-UNLOCK-REQUESTS
+              WHEN DFHPF9
+                   PERFORM 2850-BROWSE-USERS
+              WHEN DFHPF10
+                   PERFORM 2860-RULES-MAINTENANCE
+              WHEN DFHPF3
+              WHEN DFHPF12
+                   PERFORM 2900-SIGN-OFF
+              WHEN OTHER
+                   PERFORM 1200-SEND-MENU
+                   PERFORM 1300-RETURN-STATEFULLY
+              END-EVALUATE
+           END-IF.
+
+       1900-CHECK-ACTIVITY-MONITOR.
+      *    ASK EACTMON WHETHER THIS SESSION HAS SAT IDLE LONGER THAN
+      *    THE SIGN-ON RULES' INACTIVITY INTERVAL ALLOWS, ON EVERY KEY
+      *    PRESS THIS MENU PROCESSES
+           MOVE 'N' TO WS-TIMEOUT-IND.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-CURRENT-DATE.
+           INITIALIZE ACTIVITY-MONITOR-CONTAINER.
+           MOVE AC-MENU-PROGRAM-NAME TO MON-LINKING-PROGRAM.
+           MOVE WS-USER-ID           TO MON-USER-ID.
+           SET MON-UA-APP-FUNCTION   TO TRUE.
+           MOVE WS-CURRENT-DATE      TO MON-REQUEST-TIMESTAMP.
+           EXEC CICS PUT
+                CONTAINER(AC-ACTMON-CONTAINER-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                FROM (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+           EXEC CICS LINK
+                PROGRAM(AC-ACTMON-PROGRAM-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+           EXEC CICS GET
+                CONTAINER(AC-ACTMON-CONTAINER-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                INTO (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL)
+              AND MON-ST-IN-PROCESS
+              SET WS-SESSION-TIMED-OUT TO TRUE
+           END-IF.
+
+       2500-CHANGE-PASSWORD.
+      *    A SIGNED-ON USER CAN HOP TO THE SELF-SERVICE PASSWORD
+      *    CHANGE TRANSACTION
+           EXEC CICS XCTL
+                PROGRAM(AC-PWDCHG-PROGRAM-NAME)
+                COMMAREA(WS-USER-ID)
+                LENGTH(LENGTH OF WS-USER-ID)
+                END-EXEC.
+
+       2600-USER-MAINTENANCE.
+      *    ONLY AN ADMINISTRATOR MAY MAINTAIN REG-USER-RECORD ENTRIES
+      *
+           IF WS-IS-ADMINISTRATOR
+              EXEC CICS XCTL
+                   PROGRAM(AC-USRMNT-PROGRAM-NAME)
+                   COMMAREA(WS-USER-ID)
+                   LENGTH(LENGTH OF WS-USER-ID)
+                   END-EXEC
+           ELSE
+              PERFORM 1200-SEND-MENU
+              PERFORM 1300-RETURN-STATEFULLY
+           END-IF.
+
+       2700-ACTIVE-USERS-VIEW.
+      *    HELP DESK / ADMINISTRATOR VIEW OF EVERY USER CURRENTLY
+      *    SIGNED ON
+           IF WS-IS-ADMINISTRATOR
+              EXEC CICS XCTL
+                   PROGRAM(AC-ACTVW-PROGRAM-NAME)
+                   END-EXEC
+           ELSE
+              PERFORM 1200-SEND-MENU
+              PERFORM 1300-RETURN-STATEFULLY
+           END-IF.
+
+       2800-UNLOCK-REQUESTS.
+      *    ADMINISTRATORS FILE/REVIEW UNLOCK REQUESTS, MANAGERS FILE
+      *    AND APPROVE/DENY THEM
+           IF WS-IS-ADMINISTRATOR OR WS-IS-MANAGER
+              EXEC CICS XCTL
+                   PROGRAM(AC-UNLOCK-PROGRAM-NAME)
+                   COMMAREA(WS-SESSION-STATE)
+                   LENGTH(LENGTH OF WS-SESSION-STATE)
+                   END-EXEC
+           ELSE
+              PERFORM 1200-SEND-MENU
+              PERFORM 1300-RETURN-STATEFULLY
+           END-IF.
+
+       2850-BROWSE-USERS.
+      *    ADMINISTRATOR-ONLY BROWSE OF EVERY REG-USER-RECORD ON FILE
+      *
+           IF WS-IS-ADMINISTRATOR
+              EXEC CICS XCTL
+                   PROGRAM(AC-USRLST-PROGRAM-NAME)
+                   COMMAREA(WS-SESSION-STATE)
+                   LENGTH(LENGTH OF WS-SESSION-STATE)
+                   END-EXEC
+           ELSE
+              PERFORM 1200-SEND-MENU
+              PERFORM 1300-RETURN-STATEFULLY
+           END-IF.
+
+       2860-RULES-MAINTENANCE.
+      *    ONLY AN ADMINISTRATOR MAY MAINTAIN SIGN-ON-RULES-RECORD
+      *
+           IF WS-IS-ADMINISTRATOR
+              EXEC CICS XCTL
+                   PROGRAM(AC-SONRUL-PROGRAM-NAME)
+                   COMMAREA(WS-USER-ID)
+                   LENGTH(LENGTH OF WS-USER-ID)
+                   END-EXEC
+           ELSE
+              PERFORM 1200-SEND-MENU
+              PERFORM 1300-RETURN-STATEFULLY
+           END-IF.
+
+       2900-SIGN-OFF.
+      *    BACK OUT TO THE SIGN-ON TRANSACTION - BUT FIRST TELL
+      *    EACTMON THE SESSION IS OVER SO THE USER'S EUACTTS ENTRY
+      *    DOESN'T GET LEFT SITTING AT UA-IS-SIGNED-ON, WHICH WOULD
+      *    LOCK THEM OUT OF SIGNING BACK ON LATER.
+           PERFORM 1950-RECORD-SIGN-OFF.
+           EXEC CICS XCTL
+                PROGRAM(AC-SIGNON-PROGRAM-NAME)
+                END-EXEC.
+
+       1950-RECORD-SIGN-OFF.
+      *    SAME PUT/LINK PATTERN AS 1900-CHECK-ACTIVITY-MONITOR,
+      *    BUT TELLING EACTMON THIS SESSION IS SIGNING OFF RATHER
+      *    THAN ASKING IT WHETHER THE SESSION HAS TIMED OUT.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-CURRENT-DATE.
+           INITIALIZE ACTIVITY-MONITOR-CONTAINER.
+           MOVE AC-MENU-PROGRAM-NAME TO MON-LINKING-PROGRAM.
+           MOVE WS-USER-ID           TO MON-USER-ID.
+           SET MON-UA-SIGN-OFF       TO TRUE.
+           MOVE WS-CURRENT-DATE      TO MON-REQUEST-TIMESTAMP.
+           EXEC CICS PUT
+                CONTAINER(AC-ACTMON-CONTAINER-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                FROM (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+           EXEC CICS LINK
+                PROGRAM(AC-ACTMON-PROGRAM-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
