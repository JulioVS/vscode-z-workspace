@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EACTVW.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'
+      *      - 'ACTIVE USERS VIEW' PROGRAM.-
+      *      - BROWSES EVERY EUACTTS TEMPORARY-STORAGE QUEUE WHOSE NAME
+      *        BEGINS WITH THE ACTIVITY-MONITOR QUEUE PREFIX AND LISTS
+      *        EACH ENTRY THAT IS CURRENTLY SIGNED ON, SO THE HELP DESK
+      *        CAN SEE ACTIVE SESSIONS DURING AN INCIDENT.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY ECONST.
+       COPY EUACTTS.
+       COPY DFHAID.
+
+       01 WS-CICS-RESPONSE              PIC S9(8) USAGE IS COMPUTATIONAL.
+       01 WS-QUEUE-NAME                 PIC X(16).
+       01 WS-MORE-QUEUES-IND            PIC X(1) VALUE 'Y'.
+          88 WS-MORE-QUEUES                      VALUE 'Y'.
+       01 WS-LINE-COUNT                 PIC 9(3) VALUE 0.
+       01 WS-MAXIMUM-LINES              PIC 9(3) VALUE 20.
+
+       01 WS-REPORT-HEADING             PIC X(79) VALUE
+          'USER-ID  TYPE  STATUS      ACTIVITY-DATE  ACTIVITY-TIME'.
+
+       01 WS-REPORT-TABLE.
+          05 WS-REPORT-LINE  PIC X(79)
+                              OCCURS 20 TIMES
+                              INDEXED BY WS-LINE-IDX.
+
+       01 WS-DETAIL-LINE.
+          05 FILLER                    PIC X(1)  VALUE SPACES.
+          05 DL-USER-ID                PIC X(8).
+          05 FILLER                    PIC X(2)  VALUE SPACES.
+          05 DL-USER-TYPE              PIC X(3).
+          05 FILLER                    PIC X(2)  VALUE SPACES.
+          05 DL-STATUS                 PIC X(10).
+          05 FILLER                    PIC X(2)  VALUE SPACES.
+          05 DL-LAST-ACTIVITY-DATE     PIC X(8).
+          05 FILLER                    PIC X(2)  VALUE SPACES.
+          05 DL-LAST-ACTIVITY-TIME     PIC X(6).
+
+       01 WS-NO-USERS-LINE              PIC X(79) VALUE
+          'NO USERS ARE CURRENTLY SIGNED ON.'.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+      *
+           PERFORM 1000-BUILD-ACTIVE-USER-LIST.
+           PERFORM 1500-SEND-REPORT.
+           EXEC CICS RETURN
+                END-EXEC.
+
+       SUB-ROUTINE SECTION.
+      *
+       1000-BUILD-ACTIVE-USER-LIST.
+           MOVE AC-ACTMON-QUEUE-PREFIX TO WS-QUEUE-NAME.
+           EXEC CICS INQUIRE TSQNAME(WS-QUEUE-NAME)
+                START
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+           IF WS-CICS-RESPONSE NOT = DFHRESP(NORMAL)
+              SET WS-MORE-QUEUES TO FALSE
+           END-IF.
+
+           PERFORM 1100-PROCESS-NEXT-QUEUE
+              UNTIL NOT WS-MORE-QUEUES
+                 OR WS-LINE-COUNT IS EQUAL TO WS-MAXIMUM-LINES.
+
+       1100-PROCESS-NEXT-QUEUE.
+           EXEC CICS INQUIRE TSQNAME(WS-QUEUE-NAME)
+                NEXT
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+           IF WS-CICS-RESPONSE NOT = DFHRESP(NORMAL)
+              SET WS-MORE-QUEUES TO FALSE
+           ELSE
+              IF WS-QUEUE-NAME(1:8) IS EQUAL TO AC-ACTMON-QUEUE-PREFIX
+                 PERFORM 1200-READ-AND-LIST-QUEUE
+              END-IF
+           END-IF.
+
+       1200-READ-AND-LIST-QUEUE.
+           EXEC CICS READQ TS
+                QUEUE(WS-QUEUE-NAME)
+                INTO (USER-ACTIVITY-RECORD)
+                ITEM(1)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL)
+              AND UA-IS-SIGNED-ON
+              ADD 1 TO WS-LINE-COUNT
+              MOVE SPACES               TO WS-DETAIL-LINE
+              MOVE UA-USER-ID           TO DL-USER-ID
+              MOVE UA-USER-TYPE         TO DL-USER-TYPE
+              MOVE 'SIGNED-ON'          TO DL-STATUS
+              MOVE UA-LAST-ACTIVITY-DATE TO DL-LAST-ACTIVITY-DATE
+              MOVE UA-LAST-ACTIVITY-TIME TO DL-LAST-ACTIVITY-TIME
+              SET WS-LINE-IDX TO WS-LINE-COUNT
+              MOVE WS-DETAIL-LINE TO WS-REPORT-LINE(WS-LINE-IDX)
+           END-IF.
+
+       1500-SEND-REPORT.
+           IF WS-LINE-COUNT IS EQUAL TO ZERO
+              EXEC CICS SEND TEXT
+                   FROM (WS-NO-USERS-LINE)
+                   ERASE
+                   END-EXEC
+           ELSE
+              EXEC CICS SEND TEXT
+                   FROM (WS-REPORT-HEADING)
+                   ERASE
+                   END-EXEC
+              PERFORM 1600-SEND-DETAIL-LINES
+                 VARYING WS-LINE-IDX FROM 1 BY 1
+                 UNTIL WS-LINE-IDX IS GREATER THAN WS-LINE-COUNT
+           END-IF.
+
+       1600-SEND-DETAIL-LINES.
+           EXEC CICS SEND TEXT
+                FROM (WS-REPORT-LINE(WS-LINE-IDX))
+                ACCUM
+                END-EXEC.
