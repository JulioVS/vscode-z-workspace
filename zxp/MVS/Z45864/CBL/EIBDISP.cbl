@@ -5,6 +5,9 @@
       *      - READS 'EIB' (EXECUTION INTERFACE BLOCK) CICS-PROVIDED
       *        VARIABLES AND COPIES THIER VALUES TO OUR MAP 4 DISPLAY.
       *      - PLURALSIGHT MODULE 5, LESSON 3.-
+      *      - EACH REFRESH'S EIB SNAPSHOT IS ALSO APPENDED TO THE
+      *        PERMANENT EIBLOG FILE SO IT CAN BE REVIEWED AFTER THE
+      *        FACT, NOT JUST WATCHED LIVE
       ******************************************************************
        DATA DIVISION.
        WORKING-STORAGE SECTION.
@@ -13,10 +16,16 @@
       *      - MY SYMBOLIC MAPSET.
       *      - ATTENTION IDENTIFIER ('AID') KEYS NAMED VALUES.
       *      - BASIC MAPPING SUPPORT ('BMS') CODES NAMED VALUES.
+      *      - APPLICATION CONSTANTS (FILE NAMES, ETC).
+      *      - RECORD LAYOUT FOR THE PERMANENT EIBLOG FILE.
       ******************************************************************
        COPY EIBMAPS.
        COPY DFHAID.
        COPY DFHBMSCA.
+       COPY ECONST.
+       COPY EIBLOG.
+
+       01 WS-CICS-RESPONSE  PIC S9(8) USAGE IS COMPUTATIONAL.
 
       ******************************************************************
       *   MY VARS:
@@ -55,6 +64,7 @@
            PERFORM UNTIL EIBAID IS EQUAL TO DFHPF3
                    PERFORM 1000-FORMAT-DATETIME
                    PERFORM 2000-LOAD-MAP
+                   PERFORM 3000-WRITE-LOG-RECORD
 
                    EXEC CICS SEND
                         MAP ('EIBMAPM')
@@ -124,3 +134,24 @@
       *    - WE USE A NAMED VALUE FROM CICS' COPYBOOK
            MOVE DFHBMFSE    TO NEXTA.
 
+       3000-WRITE-LOG-RECORD.
+      *    APPEND THIS REFRESH'S EIB SNAPSHOT TO THE PERMANENT EIBLOG
+      *    FILE SO IT CAN BE REVIEWED AFTER THE FACT INSTEAD OF ONLY
+      *    BEING VISIBLE WHILE THE SCREEN IS LIVE
+           INITIALIZE EIB-LOG-RECORD.
+           MOVE EIBTRNID        TO EL-TRANSACTION-ID.
+           MOVE WS-MAP-DATE(1:4) TO EL-LOG-TIMESTAMP(1:4).
+           MOVE WS-MAP-DATE(6:2) TO EL-LOG-TIMESTAMP(5:2).
+           MOVE WS-MAP-DATE(9:2) TO EL-LOG-TIMESTAMP(7:2).
+           MOVE WS-MAP-HH       TO EL-LOG-TIMESTAMP(9:2).
+           MOVE WS-MAP-MM       TO EL-LOG-TIMESTAMP(11:2).
+           MOVE WS-MAP-SS       TO EL-LOG-TIMESTAMP(13:2).
+           MOVE EIBTASKN        TO EL-TASK-NUMBER.
+           MOVE EIBTRMID        TO EL-TERMINAL-ID.
+           EXEC CICS WRITE
+                FILE(AC-EIBLOG-FILENAME)
+                FROM (EIB-LOG-RECORD)
+                RIDFLD(EL-LOG-KEY)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
