@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDORMRPT.
+      ******************************************************************
+      *   BATCH DORMANT-ACCOUNT REPORT.-
+      *      - BROWSES THE EREGUSR FILE AND LISTS ANY RU-IS-ACTIVE
+      *        USER WHOSE RU-LAST-EFFECTIVE-DATE IS OLDER THAN THE
+      *        CONFIGURED NUMBER OF DORMANT DAYS.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EREGUSR-FILE ASSIGN TO EREGUSR
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS RU-USER-ID
+                  FILE STATUS IS WS-EREGUSR-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO DORMRPT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EREGUSR-FILE
+           RECORDING MODE IS F.
+       COPY EREGUSR.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EREGUSR-STATUS       PIC X(2).
+           88 WS-EREGUSR-OK                  VALUE '00'.
+           88 WS-EREGUSR-EOF                 VALUE '10'.
+       01  WS-REPORT-STATUS        PIC X(2).
+       01  WS-DORMANT-DAYS         PIC 9(5) VALUE 90.
+       01  WS-DORMANT-DAYS-IN      PIC X(5).
+       01  WS-CURRENT-DATE.
+           05 WS-CURRENT-DATE-YMD  PIC 9(8).
+           05 FILLER               PIC X(6).
+       01  WS-INT-DATE-NOW         PIC 9(7) USAGE IS COMPUTATIONAL.
+       01  WS-INT-DATE-LAST        PIC 9(7) USAGE IS COMPUTATIONAL.
+       01  WS-DAYS-DORMANT         PIC S9(7) USAGE IS COMPUTATIONAL.
+       01  WS-DORMANT-COUNT        PIC 9(5) VALUE 0.
+       01  WS-DETAIL-LINE.
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 DL-USER-ID           PIC X(8).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 DL-USER-TYPE         PIC X(3).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 DL-LAST-EFFECTIVE    PIC X(14).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 DL-DAYS-DORMANT      PIC ZZZZ9.
+       01  WS-HEADING-LINE         PIC X(132) VALUE
+           '  USER-ID    TYPE  LAST-EFFECTIVE-DATE  DAYS-DORMANT'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-REPORT.
+           PERFORM UNTIL WS-EREGUSR-EOF
+              PERFORM READ-NEXT-USER
+              IF NOT WS-EREGUSR-EOF
+                 PERFORM CHECK-DORMANT-ACCOUNT
+              END-IF
+           END-PERFORM.
+           PERFORM FINALIZE-REPORT.
+           STOP RUN.
+
+       INITIALIZE-REPORT.
+      *    DORMANCY THRESHOLD SUPPLIED ON A SYSIN CARD SO THIS REPORT
+      *    CAN BE RUN WITH A DIFFERENT CUTOFF WITHOUT A RECOMPILE -
+      *    FALLS BACK TO THE 90-DAY DEFAULT ABOVE IF THE CARD IS BLANK.
+           ACCEPT WS-DORMANT-DAYS-IN FROM SYSIN.
+           IF WS-DORMANT-DAYS-IN IS NUMERIC
+              AND WS-DORMANT-DAYS-IN IS GREATER THAN ZERO
+              MOVE WS-DORMANT-DAYS-IN TO WS-DORMANT-DAYS
+           END-IF.
+           ACCEPT WS-CURRENT-DATE-YMD FROM DATE YYYYMMDD.
+           COMPUTE WS-INT-DATE-NOW =
+              FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-YMD).
+           OPEN INPUT EREGUSR-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           MOVE WS-HEADING-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       READ-NEXT-USER.
+           READ EREGUSR-FILE NEXT RECORD
+                AT END SET WS-EREGUSR-EOF TO TRUE
+           END-READ.
+
+       CHECK-DORMANT-ACCOUNT.
+           IF RU-IS-ACTIVE
+              COMPUTE WS-INT-DATE-LAST =
+                 FUNCTION INTEGER-OF-DATE(FUNCTION NUMVAL(RU-LED-DATE))
+              COMPUTE WS-DAYS-DORMANT =
+                 WS-INT-DATE-NOW - WS-INT-DATE-LAST
+              IF WS-DAYS-DORMANT IS GREATER THAN WS-DORMANT-DAYS
+                 PERFORM PRINT-DORMANT-LINE
+              END-IF
+           END-IF.
+
+       PRINT-DORMANT-LINE.
+           MOVE SPACES          TO WS-DETAIL-LINE.
+           MOVE RU-USER-ID      TO DL-USER-ID.
+           MOVE RU-USER-TYPE    TO DL-USER-TYPE.
+           MOVE RU-LAST-EFFECTIVE-DATE TO DL-LAST-EFFECTIVE.
+           MOVE WS-DAYS-DORMANT TO DL-DAYS-DORMANT.
+           MOVE WS-DETAIL-LINE  TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           ADD 1 TO WS-DORMANT-COUNT.
+
+       FINALIZE-REPORT.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           STRING '  TOTAL DORMANT ACCOUNTS FLAGGED: '
+                  DELIMITED BY SIZE
+                  WS-DORMANT-COUNT DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           CLOSE EREGUSR-FILE.
+           CLOSE REPORT-FILE.
+           DISPLAY 'DORMANT ACCOUNTS FLAGGED: ' WS-DORMANT-COUNT.
