@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AIDMON.
+      ******************************************************************
+      *   CICS AID KEY-USAGE LOGGING UTILITY.-
+      *      - ALWAYS-ON TRANSACTION THAT PROMPTS FOR AN AID KEY,
+      *        REUSING AIDKEY'S 1000-EVAL-KEY LOGIC TO DECODE WHICH KEY
+      *        WAS PRESSED, AND APPENDS EVERY KEY PRESSED AGAINST IT -
+      *        WITH TIMESTAMP AND TERMINAL ID - TO THE PERMANENT AIDLOG
+      *        FILE, SO TRAINING AND SUPPORT STAFF HAVE REAL DATA ON
+      *        WHICH PF KEYS FIELD STAFF ACTUALLY USE VERSUS WHICH ONES
+      *        NOBODY EVER PRESSES.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   COPYBOOKS:
+      *      - APPLICATION CONSTANTS.
+      *      - ATTENTION IDENTIFIER ('AID') KEYS NAMED VALUES.
+      *      - RECORD LAYOUT FOR THE PERMANENT AIDLOG FILE.
+      ******************************************************************
+       COPY ECONST.
+       COPY DFHAID.
+       COPY AIDLOG.
+
+       01 WS-CICS-RESPONSE  PIC S9(8) USAGE IS COMPUTATIONAL.
+       01 WS-CURRENT-DATE   PIC X(14).
+
+       01 WS-MESSAGES.
+          05 WS-GREET   PIC X(46)
+                VALUE 'HI! PRESS ANY ATTENTION IDENTIFIER KEY PLEASE:'.
+          05 WS-KEY     PIC X(05) VALUE SPACES.
+          05 WS-REPLY   PIC X(30) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           PERFORM UNTIL EIBAID IS EQUAL TO DFHPF3
+                   OR EIBAID IS EQUAL TO DFHPF12
+                   EXEC CICS SEND TEXT
+                        FROM (WS-GREET)
+                        ERASE
+                        END-EXEC
+
+                   EXEC CICS RECEIVE
+                        LENGTH(LENGTH OF EIBAID)
+                        END-EXEC
+
+                   IF EIBAID IS NOT EQUAL TO DFHPF3
+                      AND EIBAID IS NOT EQUAL TO DFHPF12
+                      PERFORM 1000-EVAL-KEY
+                      PERFORM 2000-WRITE-LOG-RECORD
+
+                      STRING 'YOU PRESSED THE <' DELIMITED BY SIZE
+                             WS-KEY              DELIMITED BY SPACE
+                             '> KEY!'            DELIMITED BY SIZE
+                             INTO WS-REPLY
+
+                      EXEC CICS SEND TEXT
+                           FROM (WS-REPLY)
+                           ERASE
+                           END-EXEC
+                   END-IF
+           END-PERFORM.
+
+           EXEC CICS SEND CONTROL
+                ERASE
+                END-EXEC.
+
+           EXEC CICS RETURN
+                END-EXEC.
+
+       1000-EVAL-KEY.
+      *    DECODE WHICH AID KEY WAS PRESSED - REUSED VERBATIM FROM
+      *    AIDKEY
+           EVALUATE EIBAID
+              WHEN DFHENTER
+                 MOVE 'ENTER' TO WS-KEY
+              WHEN DFHCLEAR
+                 MOVE 'CLEAR' TO WS-KEY
+              WHEN DFHPA1
+                 MOVE 'PA1'   TO WS-KEY
+              WHEN DFHPA2
+                 MOVE 'PA2'   TO WS-KEY
+              WHEN DFHPA3
+                 MOVE 'PA3'   TO WS-KEY
+              WHEN DFHPF1 THRU DFHPF9
+                 STRING 'PF' EIBAID DELIMITED BY SIZE INTO WS-KEY
+              WHEN DFHPF10
+                 MOVE 'PF10' TO WS-KEY
+              WHEN DFHPF11
+                 MOVE 'PF11' TO WS-KEY
+              WHEN DFHPF12
+                 MOVE 'PF12' TO WS-KEY
+              WHEN DFHPF13
+                 MOVE 'PF13' TO WS-KEY
+              WHEN DFHPF14
+                 MOVE 'PF14' TO WS-KEY
+              WHEN DFHPF15
+                 MOVE 'PF15' TO WS-KEY
+              WHEN DFHPF16
+                 MOVE 'PF16' TO WS-KEY
+              WHEN DFHPF17
+                 MOVE 'PF17' TO WS-KEY
+              WHEN DFHPF18
+                 MOVE 'PF18' TO WS-KEY
+              WHEN DFHPF19
+                 MOVE 'PF19' TO WS-KEY
+              WHEN DFHPF20
+                 MOVE 'PF20' TO WS-KEY
+              WHEN DFHPF21
+                 MOVE 'PF21' TO WS-KEY
+              WHEN DFHPF22
+                 MOVE 'PF22' TO WS-KEY
+              WHEN DFHPF23
+                 MOVE 'PF23' TO WS-KEY
+              WHEN DFHPF24
+                 MOVE 'PF24' TO WS-KEY
+           END-EVALUATE.
+
+       2000-WRITE-LOG-RECORD.
+      *    APPEND THIS KEY PRESS TO THE PERMANENT AIDLOG FILE WITH ITS
+      *    TIMESTAMP AND TERMINAL ID
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-CURRENT-DATE.
+           INITIALIZE AID-LOG-RECORD.
+           MOVE EIBTRMID        TO AL-TERMINAL-ID.
+           MOVE WS-CURRENT-DATE TO AL-LOG-TIMESTAMP.
+           MOVE EIBTASKN        TO AL-TASK-NUMBER.
+           MOVE WS-KEY          TO AL-KEY-PRESSED.
+           EXEC CICS WRITE
+                FILE(AC-AIDLOG-FILENAME)
+                FROM (AID-LOG-RECORD)
+                RIDFLD(AL-LOG-KEY)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
