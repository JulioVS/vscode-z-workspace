@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EAUTOUNL.
+      ******************************************************************
+      *   BATCH AUTO-UNLOCK JOB FOR EXPIRED LOCKOUTS.-
+      *      - SCANS EREGUSR FOR ANY RU-IS-LOCKED ACCOUNT WHOSE
+      *        RU-LOCKOUT-TIMESTAMP IS OLDER THAN THE CONFIGURED
+      *        SR-LOCKOUT-INTERVAL (FROM ESONRUL) AND REWRITES IT
+      *        BACK TO RU-IS-ACTIVE, SO A USER WHOSE TIMEOUT HAS
+      *        LEGITIMATELY EXPIRED ISN'T STUCK WAITING ON A HUMAN TO
+      *        NOTICE - MIRRORS THE SAME LOCKOUT-EXPIRY
+      *        CHECK ESONP ALREADY DOES INLINE AT SIGN-ON TIME
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EREGUSR-FILE ASSIGN TO EREGUSR
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS RU-USER-ID
+                  FILE STATUS IS WS-EREGUSR-STATUS.
+
+           SELECT RULES-FILE ASSIGN TO ESONRUL
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS SR-RULE-ID
+                  FILE STATUS IS WS-RULES-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO UNLKRPT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EREGUSR-FILE
+           RECORDING MODE IS F.
+       COPY EREGUSR.
+
+       FD  RULES-FILE
+           RECORDING MODE IS F.
+       COPY ESONRUL.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EREGUSR-STATUS        PIC X(2).
+           88 WS-EREGUSR-OK                   VALUE '00'.
+           88 WS-EREGUSR-EOF                  VALUE '10'.
+       01  WS-RULES-STATUS          PIC X(2).
+           88 WS-RULES-OK                     VALUE '00'.
+       01  WS-REPORT-STATUS         PIC X(2).
+       01  WS-RULES-ID              PIC X(8) VALUE 'ESONRUL1'.
+       01  WS-LOCKOUT-INTERVAL      PIC 9(4) VALUE 0030.
+       01  WS-CURRENT-DATE          PIC X(14).
+       01  WS-ELAPSED-MINUTES       PIC S9(8) USAGE IS COMPUTATIONAL.
+       01  WS-INT-DATE-OLD          PIC 9(7)  USAGE IS COMPUTATIONAL.
+       01  WS-INT-DATE-NEW          PIC 9(7)  USAGE IS COMPUTATIONAL.
+       01  WS-TS-OLD.
+           05 WS-TS-OLD-DATE        PIC 9(8).
+           05 WS-TS-OLD-TIME.
+              10 WS-TS-OLD-HH       PIC 9(2).
+              10 WS-TS-OLD-MM       PIC 9(2).
+              10 WS-TS-OLD-SS       PIC 9(2).
+       01  WS-TS-NEW.
+           05 WS-TS-NEW-DATE        PIC 9(8).
+           05 WS-TS-NEW-TIME.
+              10 WS-TS-NEW-HH       PIC 9(2).
+              10 WS-TS-NEW-MM       PIC 9(2).
+              10 WS-TS-NEW-SS       PIC 9(2).
+       01  WS-UNLOCK-COUNT          PIC 9(5) VALUE 0.
+       01  WS-DETAIL-LINE.
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 DL-USER-ID            PIC X(8).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 DL-LOCKOUT-TIMESTAMP  PIC X(14).
+       01  WS-HEADING-LINE          PIC X(132) VALUE
+           '  USER-ID    LOCKOUT-TIMESTAMP CLEARED'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-JOB.
+           PERFORM READ-NEXT-USER.
+           PERFORM CHECK-ONE-ACCOUNT
+              UNTIL WS-EREGUSR-EOF.
+           PERFORM FINALIZE-JOB.
+           STOP RUN.
+
+       INITIALIZE-JOB.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-CURRENT-DATE.
+           OPEN INPUT RULES-FILE.
+           MOVE WS-RULES-ID TO SR-RULE-ID.
+           READ RULES-FILE
+                INVALID KEY CONTINUE
+           END-READ.
+           IF WS-RULES-OK
+              MOVE SR-LOCKOUT-INTERVAL TO WS-LOCKOUT-INTERVAL
+           END-IF.
+           CLOSE RULES-FILE.
+           OPEN I-O EREGUSR-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           MOVE WS-HEADING-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       READ-NEXT-USER.
+           READ EREGUSR-FILE NEXT RECORD
+                AT END SET WS-EREGUSR-EOF TO TRUE
+           END-READ.
+
+       CHECK-ONE-ACCOUNT.
+           IF RU-IS-LOCKED
+              PERFORM CHECK-LOCKOUT-EXPIRY
+           END-IF.
+           PERFORM READ-NEXT-USER.
+
+       CHECK-LOCKOUT-EXPIRY.
+      *    SAME ELAPSED-MINUTES CALCULATION ESONP USES AT SIGN-ON TIME
+      *
+           MOVE RU-LOCKOUT-TIMESTAMP(1:8) TO WS-TS-OLD-DATE.
+           MOVE RU-LOCKOUT-TIMESTAMP(9:6) TO WS-TS-OLD-TIME.
+           MOVE WS-CURRENT-DATE(1:8)      TO WS-TS-NEW-DATE.
+           MOVE WS-CURRENT-DATE(9:6)      TO WS-TS-NEW-TIME.
+           PERFORM COMPUTE-ELAPSED-MINUTES.
+           IF WS-ELAPSED-MINUTES IS GREATER THAN
+              OR EQUAL TO WS-LOCKOUT-INTERVAL
+              PERFORM CLEAR-ONE-LOCKOUT
+           END-IF.
+
+       COMPUTE-ELAPSED-MINUTES.
+           COMPUTE WS-INT-DATE-OLD =
+              FUNCTION INTEGER-OF-DATE(WS-TS-OLD-DATE).
+           COMPUTE WS-INT-DATE-NEW =
+              FUNCTION INTEGER-OF-DATE(WS-TS-NEW-DATE).
+           COMPUTE WS-ELAPSED-MINUTES =
+              ((WS-INT-DATE-NEW - WS-INT-DATE-OLD) * 1440)
+              + ((WS-TS-NEW-HH * 60) + WS-TS-NEW-MM)
+              - ((WS-TS-OLD-HH * 60) + WS-TS-OLD-MM).
+
+       CLEAR-ONE-LOCKOUT.
+           MOVE SPACES          TO WS-DETAIL-LINE.
+           MOVE RU-USER-ID      TO DL-USER-ID.
+           MOVE RU-LOCKOUT-TIMESTAMP TO DL-LOCKOUT-TIMESTAMP.
+           SET RU-IS-ACTIVE     TO TRUE.
+           MOVE LOW-VALUES      TO RU-LOCKOUT-TIMESTAMP.
+           REWRITE REG-USER-RECORD.
+           MOVE WS-DETAIL-LINE  TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           ADD 1 TO WS-UNLOCK-COUNT.
+
+       FINALIZE-JOB.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           STRING '  TOTAL ACCOUNTS AUTO-UNLOCKED: ' DELIMITED BY SIZE
+                  WS-UNLOCK-COUNT DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           CLOSE EREGUSR-FILE.
+           CLOSE REPORT-FILE.
+           DISPLAY 'ACCOUNTS AUTO-UNLOCKED: ' WS-UNLOCK-COUNT.
