@@ -0,0 +1,252 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EUSRLST.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYE APP'
+      *      - 'REGISTERED USER BROWSE' PROGRAM
+      *      - REACHED FROM EMENU (PF9), ADMINISTRATORS ONLY.
+      *      - PAGES THROUGH EREGUSR BY RU-USER-ID (EXEC CICS
+      *        STARTBR/READNEXT), SHOWING RU-USER-TYPE AND RU-STATUS
+      *        PER ROW, SO THE FULL USER POPULATION CAN BE AUDITED
+      *        WITHOUT LOOKING USERS UP ONE AT A TIME.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE MY APPLICATION CONSTANTS, THE EREGUSR RECORD AND
+      *   IBM'S AID KEYS' COPYBOOK.
+      ******************************************************************
+       COPY ECONST.
+       COPY EREGUSR.
+       COPY DFHAID.
+      ******************************************************************
+      *   DEFINE MY SESSION STATE DATA RECEIVED FROM EMENU'S COMM-AREA.
+      ******************************************************************
+       01 WS-SESSION-STATE.
+          05 WS-USER-ID         PIC X(8).
+          05 WS-USER-PASSWORD   PIC X(8).
+          05 WS-SIGNED-ON-IND   PIC X(1).
+             88 WS-IS-SIGNED-ON            VALUE 'Y'.
+          05 WS-USER-TYPE       PIC X(3).
+       01 WS-BROWSE-RESPONSE   PIC S9(8) USAGE IS COMPUTATIONAL.
+      ******************************************************************
+      *   STATE CARRIED ACROSS THE SCROLLABLE USER LIST,
+      *   MODELLED ON CARRECM'S VEHICLE LIST.  CARRIES THE
+      *   SESSION STATE TOO, SO PF3/PF12 CAN XCTL BACK TO EMENU WITH
+      *   THE SIGNED-ON USER'S CONTEXT STILL INTACT.  A SMALL STACK OF
+      *   PRIOR PAGE-STARTING USER IDS LETS PF7 STEP BACKWARD THROUGH
+      *   A FORWARD-ONLY VSAM BROWSE.
+      ******************************************************************
+       01 WS-EUSRLST-STATE.
+           05 WS-EL-SESSION-STATE.
+               10 WS-EL-USER-ID         PIC X(8).
+               10 WS-EL-USER-PASSWORD   PIC X(8).
+               10 WS-EL-SIGNED-ON-IND   PIC X(1).
+               10 WS-EL-USER-TYPE       PIC X(3).
+           05 WS-LIST-START-USERID      PIC X(8).
+           05 WS-LIST-STACK-TOP         PIC 9(2).
+           05 WS-LIST-STACK-USERIDS.
+               10 WS-LIST-STACK-USERID OCCURS 20 TIMES
+                                        INDEXED BY WS-LIST-STK-IDX
+                                        PIC X(8).
+       01 WS-LIST-PAGE-SIZE        PIC 9(2) VALUE 10.
+       01 WS-LIST-DONE-IND         PIC X(1) VALUE 'N'.
+          88 WS-LIST-DONE                   VALUE 'Y'.
+       01 WS-LIST-AT-END-IND       PIC X(1) VALUE 'N'.
+          88 WS-LIST-AT-END                 VALUE 'Y'.
+       01 WS-LIST-COUNT            PIC 9(2) VALUE ZERO.
+       01 WS-LIST-SUB              PIC 9(2) VALUE ZERO.
+       01 WS-LIST-NEXT-USERID      PIC X(8).
+       01 WS-LIST-HEADING          PIC X(79) VALUE
+           'USER ID    TYPE   STATUS'.
+       01 WS-NO-USERS-MSG          PIC X(79) VALUE
+           'No registered users found.'.
+       01 WS-NO-MORE-PAGES-MSG     PIC X(79) VALUE
+           'No further users - this is the last page.'.
+       01 WS-LIST-LINES.
+           05 WS-LIST-LINE OCCURS 10 TIMES
+                            INDEXED BY WS-LIST-IDX
+                            PIC X(79).
+      ******************************************************************
+      *   EXPLICITLY DEFINE THE COMM-AREA FOR THE TRANSACTION.  THE
+      *   FIRST INTERACTION ARRIVES SIZED AS WS-SESSION-STATE (FROM
+      *   EMENU'S XCTL), EVERY SUBSEQUENT ONE AS THE FULL
+      *   WS-EUSRLST-STATE.
+      ******************************************************************
+       LINKAGE SECTION.
+       01 DFHCOMMAREA          PIC X(208).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+      *
+           IF EIBCALEN IS EQUAL TO LENGTH OF WS-SESSION-STATE
+              PERFORM 1000-FIRST-INTERACTION
+           ELSE
+              MOVE DFHCOMMAREA TO WS-EUSRLST-STATE
+              PERFORM 3000-PROCESS-LIST-INPUT
+           END-IF.
+
+       SUB-ROUTINE SECTION.
+      *
+       1000-FIRST-INTERACTION.
+      *    THE FIRST INTERACTION ARRIVES VIA XCTL FROM EMENU, SO THE
+      *    COMM-AREA HOLDS THE SESSION STATE OF THE SIGNED-ON USER
+           INITIALIZE WS-EUSRLST-STATE.
+           MOVE DFHCOMMAREA TO WS-EL-SESSION-STATE.
+           MOVE LOW-VALUES TO WS-LIST-START-USERID.
+           PERFORM 2750-BUILD-AND-SEND-LIST.
+
+       2750-BUILD-AND-SEND-LIST.
+      *    BROWSE EREGUSR FOR UP TO A PAGE OF USERS STARTING AT
+      *    WS-LIST-START-USERID.  ONE EXTRA RECORD IS PEEKED AT PAST
+      *    THE PAGE TO LEARN WHERE THE NEXT PAGE WOULD START, SINCE A
+      *    VSAM BROWSE ONLY MOVES FORWARD
+           MOVE ZERO TO WS-LIST-COUNT.
+           MOVE 'N' TO WS-LIST-DONE-IND.
+           MOVE 'N' TO WS-LIST-AT-END-IND.
+           MOVE SPACES TO WS-LIST-NEXT-USERID.
+           EXEC CICS STARTBR
+                FILE(AC-REG-USER-FILENAME)
+                RIDFLD(WS-LIST-START-USERID)
+                GTEQ
+                RESP(WS-BROWSE-RESPONSE)
+                END-EXEC.
+           IF WS-BROWSE-RESPONSE IS EQUAL TO DFHRESP(NORMAL)
+              PERFORM 2760-READ-NEXT-USER
+                 UNTIL WS-LIST-COUNT IS EQUAL TO WS-LIST-PAGE-SIZE
+                 OR WS-LIST-DONE
+              IF NOT WS-LIST-DONE
+                 PERFORM 2765-PEEK-NEXT-PAGE-START
+              ELSE
+                 SET WS-LIST-AT-END TO TRUE
+              END-IF
+              EXEC CICS ENDBR
+                   FILE(AC-REG-USER-FILENAME)
+                   END-EXEC
+           ELSE
+              SET WS-LIST-AT-END TO TRUE
+           END-IF.
+           PERFORM 2770-SEND-LIST-TEXT.
+           EXEC CICS RETURN
+                COMMAREA(WS-EUSRLST-STATE)
+                TRANSID(EIBTRNID)
+                END-EXEC.
+
+       2760-READ-NEXT-USER.
+           EXEC CICS READNEXT
+                FILE(AC-REG-USER-FILENAME)
+                INTO (REG-USER-RECORD)
+                RIDFLD(RU-USER-ID)
+                RESP(WS-BROWSE-RESPONSE)
+                END-EXEC.
+           IF WS-BROWSE-RESPONSE IS NOT EQUAL TO DFHRESP(NORMAL)
+              SET WS-LIST-DONE TO TRUE
+           ELSE
+              ADD 1 TO WS-LIST-COUNT
+              STRING RU-USER-ID    DELIMITED BY SIZE
+                     '   '         DELIMITED BY SIZE
+                     RU-USER-TYPE  DELIMITED BY SIZE
+                     '    '        DELIMITED BY SIZE
+                     RU-STATUS     DELIMITED BY SIZE
+                INTO WS-LIST-LINE(WS-LIST-COUNT)
+              END-STRING
+           END-IF.
+
+       2765-PEEK-NEXT-PAGE-START.
+      *    ONE MORE READNEXT PAST THE PAGE JUST BUILT TELLS US WHERE
+      *    PF8 SHOULD RESUME FROM
+           EXEC CICS READNEXT
+                FILE(AC-REG-USER-FILENAME)
+                INTO (REG-USER-RECORD)
+                RIDFLD(RU-USER-ID)
+                RESP(WS-BROWSE-RESPONSE)
+                END-EXEC.
+           IF WS-BROWSE-RESPONSE IS EQUAL TO DFHRESP(NORMAL)
+              MOVE RU-USER-ID TO WS-LIST-NEXT-USERID
+           ELSE
+              SET WS-LIST-AT-END TO TRUE
+           END-IF.
+
+       2770-SEND-LIST-TEXT.
+      *    DISPLAY THE CURRENT PAGE AS PLAIN TEXT, PF7/PF8 SCROLL
+      *    BACK/FORWARD THROUGH FURTHER PAGES
+           EXEC CICS SEND TEXT
+                FROM (WS-LIST-HEADING)
+                ERASE
+                END-EXEC.
+           IF WS-LIST-COUNT IS EQUAL TO ZERO
+              EXEC CICS SEND TEXT
+                   FROM (WS-NO-USERS-MSG)
+                   ACCUM
+                   END-EXEC
+           ELSE
+              PERFORM 2780-SEND-ONE-LIST-LINE
+                 VARYING WS-LIST-SUB FROM 1 BY 1
+                 UNTIL WS-LIST-SUB IS GREATER THAN WS-LIST-COUNT
+              IF WS-LIST-AT-END
+                 EXEC CICS SEND TEXT
+                      FROM (WS-NO-MORE-PAGES-MSG)
+                      ACCUM
+                      END-EXEC
+              END-IF
+           END-IF.
+
+       2780-SEND-ONE-LIST-LINE.
+           EXEC CICS SEND TEXT
+                FROM (WS-LIST-LINE(WS-LIST-SUB))
+                ACCUM
+                END-EXEC.
+
+       3000-PROCESS-LIST-INPUT.
+      *    HANDLES PF7/PF8 PAGING AND PF3/PF12 EXIT WHILE THE USER
+      *    LIST IS ON SCREEN
+           EXEC CICS RECEIVE
+                LENGTH(LENGTH OF EIBAID)
+                END-EXEC.
+           EVALUATE EIBAID
+           WHEN DFHPF8
+                PERFORM 3100-NEXT-PAGE
+           WHEN DFHPF7
+                PERFORM 3200-PREVIOUS-PAGE
+           WHEN DFHPF3
+           WHEN DFHPF12
+                PERFORM 3900-RETURN-TO-MENU
+           WHEN OTHER
+                PERFORM 2750-BUILD-AND-SEND-LIST
+           END-EVALUATE.
+
+       3100-NEXT-PAGE.
+      *    PUSH THE CURRENT PAGE'S STARTING USER ID ONTO THE STACK SO
+      *    PF7 CAN RETURN TO IT, THEN RESUME FROM THE KEY
+      *    2765-PEEK-NEXT-PAGE-START LEFT IN WS-LIST-NEXT-USERID
+      *
+           IF WS-LIST-AT-END
+              PERFORM 2750-BUILD-AND-SEND-LIST
+           ELSE
+              IF WS-LIST-STACK-TOP IS LESS THAN 20
+                 ADD 1 TO WS-LIST-STACK-TOP
+                 MOVE WS-LIST-START-USERID
+                   TO WS-LIST-STACK-USERID(WS-LIST-STACK-TOP)
+              END-IF
+              MOVE WS-LIST-NEXT-USERID TO WS-LIST-START-USERID
+              PERFORM 2750-BUILD-AND-SEND-LIST
+           END-IF.
+
+       3200-PREVIOUS-PAGE.
+      *    POP THE LAST PAGE-STARTING USER ID OFF THE STACK, OR
+      *    RESTART FROM THE BEGINNING IF THE STACK IS EMPTY
+           IF WS-LIST-STACK-TOP IS GREATER THAN ZERO
+              MOVE WS-LIST-STACK-USERID(WS-LIST-STACK-TOP)
+                TO WS-LIST-START-USERID
+              SUBTRACT 1 FROM WS-LIST-STACK-TOP
+           ELSE
+              MOVE LOW-VALUES TO WS-LIST-START-USERID
+           END-IF.
+           PERFORM 2750-BUILD-AND-SEND-LIST.
+
+       3900-RETURN-TO-MENU.
+      *    BACK OUT TO THE ROLE-BASED MENU
+           EXEC CICS XCTL
+                PROGRAM(AC-MENU-PROGRAM-NAME)
+                COMMAREA(WS-EL-SESSION-STATE)
+                LENGTH(LENGTH OF WS-EL-SESSION-STATE)
+                END-EXEC.
