@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EPRTRTE.
+      ******************************************************************
+      *   SHARED PRINT-QUEUE ROUTING ROUTINE.-
+      *      - CALLED BY BATCH REPORT PROGRAMS TO ROUTE A FORMATTED
+      *        REPORT LINE TO A NAMED PRINT QUEUE (FACILITY OR
+      *        SECURITY) INSTEAD OF JUST AN ASSUMED SYSOUT, SO THOSE
+      *        AREAS GET THEIR OWN PHYSICAL/PDF COPY WITHOUT ANYONE
+      *        RE-KEYING REPORT DATA INTO ANOTHER TOOL -
+      *        EACH QUEUE IS A SEPARATE DD NAME SO THE PRINT CLASS AND
+      *        DESTINATION FOR THAT QUEUE ARE SET ONCE IN JCL.
+      *      - CALLED WITH PRTQ-PARAMETERS (COPY EPRTQ) SET TO ONE OF
+      *        OPEN/WRITE/CLOSE AND A QUEUE ID OF FACILITY OR SECURITY.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FAC-QUEUE-FILE ASSIGN TO FACPRTQ
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FAC-QUEUE-STATUS.
+
+           SELECT SEC-QUEUE-FILE ASSIGN TO SECPRTQ
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-SEC-QUEUE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FAC-QUEUE-FILE
+           RECORDING MODE IS F.
+       01  FAC-QUEUE-LINE             PIC X(132).
+
+       FD  SEC-QUEUE-FILE
+           RECORDING MODE IS F.
+       01  SEC-QUEUE-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FAC-QUEUE-STATUS        PIC X(2).
+       01  WS-SEC-QUEUE-STATUS        PIC X(2).
+
+       LINKAGE SECTION.
+       COPY EPRTQ.
+
+       PROCEDURE DIVISION USING PRTQ-PARAMETERS.
+       MAIN-PROCESS.
+           MOVE 00 TO PRTQ-RETURN-CODE.
+           EVALUATE TRUE
+              WHEN PRTQ-OPEN
+                   PERFORM OPEN-PRINT-QUEUE
+              WHEN PRTQ-WRITE
+                   PERFORM WRITE-PRINT-LINE
+              WHEN PRTQ-CLOSE
+                   PERFORM CLOSE-PRINT-QUEUE
+              WHEN OTHER
+                   SET PRTQ-ERROR TO TRUE
+           END-EVALUATE.
+           GOBACK.
+
+       OPEN-PRINT-QUEUE.
+           EVALUATE TRUE
+              WHEN PRTQ-IS-FACILITY
+                   OPEN OUTPUT FAC-QUEUE-FILE
+              WHEN PRTQ-IS-SECURITY
+                   OPEN OUTPUT SEC-QUEUE-FILE
+              WHEN OTHER
+                   SET PRTQ-BAD-QUEUE-ID TO TRUE
+           END-EVALUATE.
+
+       WRITE-PRINT-LINE.
+           EVALUATE TRUE
+              WHEN PRTQ-IS-FACILITY
+                   MOVE PRTQ-REPORT-LINE TO FAC-QUEUE-LINE
+                   WRITE FAC-QUEUE-LINE
+              WHEN PRTQ-IS-SECURITY
+                   MOVE PRTQ-REPORT-LINE TO SEC-QUEUE-LINE
+                   WRITE SEC-QUEUE-LINE
+              WHEN OTHER
+                   SET PRTQ-BAD-QUEUE-ID TO TRUE
+           END-EVALUATE.
+
+       CLOSE-PRINT-QUEUE.
+           EVALUATE TRUE
+              WHEN PRTQ-IS-FACILITY
+                   CLOSE FAC-QUEUE-FILE
+              WHEN PRTQ-IS-SECURITY
+                   CLOSE SEC-QUEUE-FILE
+              WHEN OTHER
+                   SET PRTQ-BAD-QUEUE-ID TO TRUE
+           END-EVALUATE.
