@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EIBSLA.
+      ******************************************************************
+      *   BATCH SLA/RESPONSE-TIME REPORT.-
+      *      - READS THE PERMANENT EIBLOG FILE OF EIBDISP REFRESH
+      *        SNAPSHOTS AND, FOR EACH TERMINAL, COMPUTES THE ELAPSED
+      *        WALL-CLOCK TIME BETWEEN SUCCESSIVE TASKS RUNNING THE
+      *        SAME TRANSACTION ID ON THAT TERMINAL, SO SLOW-RUNNING
+      *        TRANSACTIONS CAN BE SPOTTED FOR SLA REPORTING INSTEAD
+      *        OF EYEBALLING A LIVE SCREEN.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EIBLOG-FILE ASSIGN TO EIBLOG
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS EL-LOG-KEY
+                  FILE STATUS IS WS-EIBLOG-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK1.
+
+           SELECT REPORT-FILE ASSIGN TO SLARPT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EIBLOG-FILE
+           RECORDING MODE IS F.
+       COPY EIBLOG.
+
+       SD  SORT-WORK-FILE.
+       01  SD-EIB-LOG-RECORD.
+           05 SD-TERMINAL-ID        PIC X(4).
+           05 SD-LOG-TIMESTAMP      PIC X(14).
+           05 SD-TRANSACTION-ID     PIC X(4).
+           05 SD-TASK-NUMBER        PIC 9(7).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EIBLOG-STATUS         PIC X(2).
+           88 WS-EIBLOG-OK                    VALUE '00'.
+           88 WS-EIBLOG-EOF                   VALUE '10'.
+       01  WS-REPORT-STATUS         PIC X(2).
+       01  WS-SORT-EOF-IND          PIC X(1) VALUE 'N'.
+           88 WS-SORT-EOF                     VALUE 'Y'.
+       01  WS-LINE-COUNT            PIC 9(5) VALUE 0.
+       01  WS-PREV-TERMINAL-ID      PIC X(4) VALUE SPACES.
+       01  WS-PREV-TRANSACTION-ID   PIC X(4) VALUE SPACES.
+       01  WS-PREV-TIMESTAMP        PIC X(14) VALUE SPACES.
+       01  WS-HAVE-PREV-IND         PIC X(1) VALUE 'N'.
+           88 WS-HAVE-PREV                    VALUE 'Y'.
+       01  WS-ELAPSED-SECONDS       PIC S9(8) USAGE IS COMPUTATIONAL.
+       01  WS-INT-DATE-OLD          PIC 9(7)  USAGE IS COMPUTATIONAL.
+       01  WS-INT-DATE-NEW          PIC 9(7)  USAGE IS COMPUTATIONAL.
+       01  WS-TS-OLD.
+           05 WS-TS-OLD-DATE        PIC 9(8).
+           05 WS-TS-OLD-TIME.
+              10 WS-TS-OLD-HH       PIC 9(2).
+              10 WS-TS-OLD-MM       PIC 9(2).
+              10 WS-TS-OLD-SS       PIC 9(2).
+       01  WS-TS-NEW.
+           05 WS-TS-NEW-DATE        PIC 9(8).
+           05 WS-TS-NEW-TIME.
+              10 WS-TS-NEW-HH       PIC 9(2).
+              10 WS-TS-NEW-MM       PIC 9(2).
+              10 WS-TS-NEW-SS       PIC 9(2).
+       01  WS-DETAIL-LINE.
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 DL-TERMINAL-ID        PIC X(4).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 DL-TRANSACTION-ID     PIC X(4).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 DL-TIMESTAMP          PIC X(14).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 DL-ELAPSED-SECONDS    PIC ZZZ,ZZ9.
+       01  WS-HEADING-LINE          PIC X(132) VALUE
+           '  TERM  TRAN  TIMESTAMP       ELAPSED-SECS'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           SORT SORT-WORK-FILE
+                ON ASCENDING KEY SD-TERMINAL-ID
+                              SD-LOG-TIMESTAMP
+                INPUT PROCEDURE IS RELEASE-LOG-RECORDS
+                OUTPUT PROCEDURE IS PRINT-SORTED-RECORDS.
+           STOP RUN.
+
+       RELEASE-LOG-RECORDS.
+           OPEN INPUT EIBLOG-FILE.
+           PERFORM READ-NEXT-LOG-RECORD.
+           PERFORM RELEASE-ONE-RECORD
+              UNTIL WS-EIBLOG-EOF.
+           CLOSE EIBLOG-FILE.
+
+       READ-NEXT-LOG-RECORD.
+           READ EIBLOG-FILE NEXT RECORD
+                AT END SET WS-EIBLOG-EOF TO TRUE
+           END-READ.
+
+       RELEASE-ONE-RECORD.
+           MOVE EL-TERMINAL-ID      TO SD-TERMINAL-ID.
+           MOVE EL-LOG-TIMESTAMP    TO SD-LOG-TIMESTAMP.
+           MOVE EL-TRANSACTION-ID   TO SD-TRANSACTION-ID.
+           MOVE EL-TASK-NUMBER      TO SD-TASK-NUMBER.
+           RELEASE SD-EIB-LOG-RECORD.
+           PERFORM READ-NEXT-LOG-RECORD.
+
+       PRINT-SORTED-RECORDS.
+           OPEN OUTPUT REPORT-FILE.
+           MOVE WS-HEADING-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM RETURN-NEXT-SORTED-RECORD.
+           PERFORM PRINT-ONE-SLA-LINE
+              UNTIL WS-SORT-EOF.
+           CLOSE REPORT-FILE.
+           DISPLAY 'SLA REPORT LINES PRINTED: ' WS-LINE-COUNT.
+
+       RETURN-NEXT-SORTED-RECORD.
+           RETURN SORT-WORK-FILE
+                  AT END SET WS-SORT-EOF TO TRUE
+           END-RETURN.
+
+       PRINT-ONE-SLA-LINE.
+      *    ONLY PRINT AN ELAPSED TIME WHEN THIS RECORD'S TRANSACTION
+      *    AND TERMINAL MATCH THE PRIOR RECORD WE SAW - OTHERWISE
+      *    THERE IS NO PRECEDING TASK TO MEASURE AGAINST
+           IF WS-HAVE-PREV
+              AND SD-TERMINAL-ID IS EQUAL TO WS-PREV-TERMINAL-ID
+              AND SD-TRANSACTION-ID IS EQUAL TO WS-PREV-TRANSACTION-ID
+              PERFORM COMPUTE-ELAPSED-SECONDS
+              PERFORM PRINT-DETAIL-LINE
+           END-IF.
+           MOVE SD-TERMINAL-ID      TO WS-PREV-TERMINAL-ID.
+           MOVE SD-TRANSACTION-ID   TO WS-PREV-TRANSACTION-ID.
+           MOVE SD-LOG-TIMESTAMP    TO WS-PREV-TIMESTAMP.
+           SET WS-HAVE-PREV TO TRUE.
+           PERFORM RETURN-NEXT-SORTED-RECORD.
+
+       COMPUTE-ELAPSED-SECONDS.
+      *    GENERAL-PURPOSE HELPER - SECONDS BETWEEN THE PRIOR TASK'S
+      *    TIMESTAMP AND THIS ONE (BOTH YYYYMMDD/HHMMSS)
+           MOVE WS-PREV-TIMESTAMP(1:8) TO WS-TS-OLD-DATE.
+           MOVE WS-PREV-TIMESTAMP(9:6) TO WS-TS-OLD-TIME.
+           MOVE SD-LOG-TIMESTAMP(1:8)  TO WS-TS-NEW-DATE.
+           MOVE SD-LOG-TIMESTAMP(9:6)  TO WS-TS-NEW-TIME.
+           COMPUTE WS-INT-DATE-OLD =
+              FUNCTION INTEGER-OF-DATE(WS-TS-OLD-DATE).
+           COMPUTE WS-INT-DATE-NEW =
+              FUNCTION INTEGER-OF-DATE(WS-TS-NEW-DATE).
+           COMPUTE WS-ELAPSED-SECONDS =
+              ((WS-INT-DATE-NEW - WS-INT-DATE-OLD) * 86400)
+              + ((WS-TS-NEW-HH * 3600) + (WS-TS-NEW-MM * 60)
+                 + WS-TS-NEW-SS)
+              - ((WS-TS-OLD-HH * 3600) + (WS-TS-OLD-MM * 60)
+                 + WS-TS-OLD-SS).
+
+       PRINT-DETAIL-LINE.
+           MOVE SPACES              TO WS-DETAIL-LINE.
+           MOVE SD-TERMINAL-ID      TO DL-TERMINAL-ID.
+           MOVE SD-TRANSACTION-ID   TO DL-TRANSACTION-ID.
+           MOVE SD-LOG-TIMESTAMP    TO DL-TIMESTAMP.
+           MOVE WS-ELAPSED-SECONDS  TO DL-ELAPSED-SECONDS.
+           MOVE WS-DETAIL-LINE      TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           ADD 1 TO WS-LINE-COUNT.
