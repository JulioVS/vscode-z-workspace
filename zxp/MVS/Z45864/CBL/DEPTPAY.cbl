@@ -1,34 +1,275 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DEPTPAY.
+      ******************************************************************
+      *   DEPARTMENT AVERAGE-SALARY / COMPANY ROLL-UP REPORT.-
+      *      - READS EACH DEPARTMENT FROM THE DEPTMAS MASTER FILE AND
+      *        COMPUTES ITS AVERAGE SALARY, INSTEAD OF THE OLD SINGLE
+      *        HARDCODED DEPARTMENT
+      *      - PRINTS ONE LINE PER DEPARTMENT PLUS A COMPANY-WIDE
+      *        GRAND-TOTAL HEADCOUNT AND BLENDED AVERAGE SALARY
+      *
+      *      - COMPARES EACH DEPARTMENT'S AVERAGE SALARY AGAINST THE
+      *        PRIOR PERIOD'S FIGURE ON DEPTHIST AND FLAGS ANY SWING
+      *        PAST WS-VARIANCE-THRESHOLD-PCT
+      *      - ALSO PRODUCES A FIXED-FORMAT GLEXTRCT EXTRACT RECORD
+      *        PER DEPARTMENT FOR THE GENERAL LEDGER INTERFACE
+      *
+      *      - CHECKPOINTS ITS PROGRESS TO DEPTCKPT EVERY
+      *        WS-CKPT-INTERVAL DEPARTMENTS AND, IF DEPTCKPT ALREADY
+      *        HOLDS A CHECKPOINT ON STARTUP, RESTARTS THE DEPARTMENT
+      *        LOOP FROM THE LAST CHECKPOINTED DEPARTMENT INSTEAD OF
+      *        REPROCESSING THE MASTER FILE FROM THE TOP
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPT-FILE ASSIGN TO DEPTMAS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS DEPT-NBR
+                  FILE STATUS IS WS-DEPT-STATUS.
+
+           SELECT HIST-FILE ASSIGN TO DEPTHIST
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS DH-DEPT-NBR
+                  FILE STATUS IS WS-HIST-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO DEPTRPT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT GL-FILE ASSIGN TO GLEXTRCT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-GL-STATUS.
+
+           SELECT CKPT-FILE ASSIGN TO DEPTCKPT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  DEPT-FILE
+           RECORDING MODE IS F.
+       COPY DEPTMAS.
+
+       FD  HIST-FILE
+           RECORDING MODE IS F.
+       COPY DEPTHIST.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE              PIC X(132).
+
+       FD  GL-FILE
+           RECORDING MODE IS F.
+       COPY GLEXTRCT.
+
+       FD  CKPT-FILE
+           RECORDING MODE IS F.
+       COPY DEPTCKPT.
+
        WORKING-STORAGE SECTION.
-       01  DEPT-RECORD.
-           05  DEPT-NAME            PIC X(20).
-           05  DEPT-LOC             PIC X(12).
-           05  DEPT-MANAGER.
-                10 MANAGER-FNAME    PIC X(15).
-                10 MANAGER-LNAME    PIC X(15).
-           05  DEPT-NBR-EMPS        PIC 9(3).
-           05  DEPT-TOTAL-SALARIES  PIC 9(7)V99.
-           05  DEPT-AVG-SALARY      PIC 9(7)V99.
+       01  WS-DEPT-STATUS           PIC X(2).
+           88 WS-DEPT-OK                      VALUE '00'.
+           88 WS-DEPT-EOF                     VALUE '10'.
+       01  WS-HIST-STATUS           PIC X(2).
+           88 WS-HIST-OK                      VALUE '00'.
+           88 WS-HIST-NOTFOUND                VALUE '23'.
+       01  WS-REPORT-STATUS         PIC X(2).
+       01  WS-GL-STATUS             PIC X(2).
+       01  WS-CKPT-STATUS           PIC X(2).
+           88 WS-CKPT-OK                       VALUE '00'.
+           88 WS-CKPT-EOF                      VALUE '10'.
+           88 WS-CKPT-NOTFOUND                 VALUE '35'.
+       01  WS-RESTART-IND           PIC X(1)  VALUE 'N'.
+           88 WS-IS-RESTART                    VALUE 'Y'.
+       01  WS-RESTART-DEPT-NBR      PIC X(4)  VALUE SPACES.
+       01  WS-CKPT-INTERVAL         PIC 9(3)  VALUE 5.
+       01  WS-DEPTS-SINCE-CKPT      PIC 9(3)  VALUE 0.
+       01  WS-CURRENT-DATE.
+           05 WS-CURRENT-PERIOD     PIC X(6).
+           05 FILLER                PIC X(2).
+       01  WS-GRAND-TOTAL-EMPS      PIC 9(7)  VALUE 0.
+       01  WS-GRAND-TOTAL-SALARIES  PIC 9(9)V99 VALUE 0.
+       01  WS-COMPANY-AVG-SALARY    PIC 9(7)V99 VALUE 0.
+       01  WS-VARIANCE-THRESHOLD-PCT PIC 9(3) VALUE 25.
+       01  WS-VARIANCE-PCT          PIC 9(5)V99 VALUE 0.
+       01  WS-VARIANCE-ALERT-IND    PIC X(1)  VALUE 'N'.
+           88 WS-VARIANCE-ALERT                VALUE 'Y'.
+       01  WS-HEADING-LINE          PIC X(132) VALUE
+           '  DEPT-NAME           DEPT-LOC     NBR-EMPS  AVG-SALARY'.
+       01  WS-DETAIL-LINE.
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 DL-DEPT-NAME          PIC X(20).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 DL-DEPT-LOC           PIC X(12).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 DL-DEPT-NBR-EMPS      PIC ZZZ9.
+           05 FILLER                PIC X(4)  VALUE SPACES.
+           05 DL-DEPT-AVG-SALARY    PIC ZZZ,ZZ9.99.
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 DL-VARIANCE-ALERT     PIC X(24).
+       01  WS-TOTAL-LINE.
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 TL-LABEL              PIC X(28) VALUE
+              'COMPANY TOTAL HEADCOUNT:'.
+           05 TL-TOTAL-EMPS         PIC ZZZ,ZZ9.
+           05 FILLER                PIC X(4)  VALUE SPACES.
+           05 TL-AVG-LABEL          PIC X(22) VALUE
+              'BLENDED AVG SALARY:'.
+           05 TL-AVG-SALARY         PIC ZZZ,ZZ9.99.
+
        PROCEDURE DIVISION.
-           PERFORM AVERAGE-SALARY.
-           PERFORM DISPLAY-DETAILS.
+       MAIN-PROCESS.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           PERFORM CHECK-FOR-RESTART.
+           OPEN INPUT DEPT-FILE.
+           OPEN INPUT HIST-FILE.
+           IF WS-IS-RESTART
+              MOVE WS-RESTART-DEPT-NBR TO DEPT-NBR
+              START DEPT-FILE KEY IS GREATER THAN DEPT-NBR
+                    INVALID KEY SET WS-DEPT-EOF TO TRUE
+              END-START
+              OPEN EXTEND REPORT-FILE
+              OPEN EXTEND GL-FILE
+              OPEN EXTEND CKPT-FILE
+           ELSE
+              OPEN OUTPUT REPORT-FILE
+              OPEN OUTPUT GL-FILE
+              OPEN OUTPUT CKPT-FILE
+              MOVE WS-HEADING-LINE TO REPORT-LINE
+              WRITE REPORT-LINE
+           END-IF.
+           IF NOT WS-DEPT-EOF
+              PERFORM READ-NEXT-DEPARTMENT
+           END-IF.
+           PERFORM PROCESS-ONE-DEPARTMENT
+              UNTIL WS-DEPT-EOF.
+           PERFORM PRINT-GRAND-TOTAL-LINE.
+           CLOSE DEPT-FILE.
+           CLOSE HIST-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE GL-FILE.
+           CLOSE CKPT-FILE.
            STOP RUN.
+
+       CHECK-FOR-RESTART.
+      *    IF DEPTCKPT ALREADY HOLDS A CHECKPOINT FROM A PRIOR RUN
+      *    THAT DID NOT FINISH, RESUME THE DEPARTMENT LOOP FROM THE
+      *    LAST DEPARTMENT CHECKPOINTED INSTEAD OF STARTING OVER
+      *    FROM THE TOP OF THE MASTER FILE
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-OK
+              PERFORM READ-CHECKPOINT-RECORD
+                 UNTIL WS-CKPT-EOF
+              CLOSE CKPT-FILE
+              IF WS-RESTART-DEPT-NBR IS NOT EQUAL TO SPACES
+                 SET WS-IS-RESTART TO TRUE
+              END-IF
+           END-IF.
+
+       READ-CHECKPOINT-RECORD.
+      *    EACH READ OVERWRITES THE RESTART WORK AREAS WITH THE
+      *    CHECKPOINT JUST READ, SO ONCE THE FILE IS EXHAUSTED THEY
+      *    HOLD THE MOST RECENT (LAST) CHECKPOINT WRITTEN.
+           READ CKPT-FILE
+                AT END SET WS-CKPT-EOF TO TRUE
+                NOT AT END
+                   MOVE CK-LAST-DEPT-NBR        TO WS-RESTART-DEPT-NBR
+                   MOVE CK-GRAND-TOTAL-EMPS     TO WS-GRAND-TOTAL-EMPS
+                   MOVE CK-GRAND-TOTAL-SALARIES
+                        TO WS-GRAND-TOTAL-SALARIES
+           END-READ.
+
+       READ-NEXT-DEPARTMENT.
+           READ DEPT-FILE NEXT RECORD
+                AT END SET WS-DEPT-EOF TO TRUE
+           END-READ.
+
+       PROCESS-ONE-DEPARTMENT.
+           PERFORM AVERAGE-SALARY.
+           PERFORM ACCUMULATE-GRAND-TOTALS.
+           PERFORM CHECK-VARIANCE-ALERT.
+           PERFORM PRINT-DETAIL-LINE.
+           PERFORM WRITE-GL-EXTRACT-RECORD.
+           PERFORM WRITE-CHECKPOINT-IF-DUE.
+           PERFORM READ-NEXT-DEPARTMENT.
+
+       WRITE-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-DEPTS-SINCE-CKPT.
+           IF WS-DEPTS-SINCE-CKPT IS GREATER THAN
+              OR EQUAL TO WS-CKPT-INTERVAL
+              PERFORM WRITE-CHECKPOINT-RECORD
+              MOVE 0 TO WS-DEPTS-SINCE-CKPT
+           END-IF.
+
+       WRITE-CHECKPOINT-RECORD.
+           MOVE DEPT-NBR              TO CK-LAST-DEPT-NBR.
+           MOVE WS-GRAND-TOTAL-EMPS   TO CK-GRAND-TOTAL-EMPS.
+           MOVE WS-GRAND-TOTAL-SALARIES
+                                      TO CK-GRAND-TOTAL-SALARIES.
+           WRITE DEPT-CHECKPOINT-RECORD.
+
        AVERAGE-SALARY.
-           MOVE "FINANCE"           TO DEPT-NAME.
-           MOVE "SOUTHWEST"         TO DEPT-LOC.
-           MOVE "Millard"           TO MANAGER-FNAME.
-           MOVE "Fillmore"          TO MANAGER-LNAME.
-           MOVE 19                  TO DEPT-NBR-EMPS.
-           MOVE 111111.11           TO DEPT-TOTAL-SALARIES.
-           COMPUTE DEPT-AVG-SALARY =
-                (DEPT-TOTAL-SALARIES / DEPT-NBR-EMPS).
+           IF DEPT-NBR-EMPS IS GREATER THAN ZERO
+              COMPUTE DEPT-AVG-SALARY =
+                   (DEPT-TOTAL-SALARIES / DEPT-NBR-EMPS)
+           ELSE
+              MOVE 0 TO DEPT-AVG-SALARY
+           END-IF.
+
+       ACCUMULATE-GRAND-TOTALS.
+           ADD DEPT-NBR-EMPS       TO WS-GRAND-TOTAL-EMPS.
+           ADD DEPT-TOTAL-SALARIES TO WS-GRAND-TOTAL-SALARIES.
+
+       CHECK-VARIANCE-ALERT.
+      *    FLAG ANY DEPARTMENT WHOSE AVERAGE SALARY MOVED MORE THAN
+      *    WS-VARIANCE-THRESHOLD-PCT SINCE THE PRIOR PERIOD
+           MOVE 'N' TO WS-VARIANCE-ALERT-IND.
+           MOVE DEPT-NBR TO DH-DEPT-NBR.
+           READ HIST-FILE
+                INVALID KEY SET WS-HIST-NOTFOUND TO TRUE
+           END-READ.
+           IF WS-HIST-OK AND DH-PRIOR-AVG-SALARY IS GREATER THAN ZERO
+              COMPUTE WS-VARIANCE-PCT ROUNDED =
+                 (FUNCTION ABS(DEPT-AVG-SALARY - DH-PRIOR-AVG-SALARY)
+                  / DH-PRIOR-AVG-SALARY) * 100
+              IF WS-VARIANCE-PCT IS GREATER THAN
+                 WS-VARIANCE-THRESHOLD-PCT
+                 SET WS-VARIANCE-ALERT TO TRUE
+              END-IF
+           END-IF.
+
+       WRITE-GL-EXTRACT-RECORD.
+      *    ONE FIXED-FORMAT EXTRACT RECORD PER DEPARTMENT FOR THE
+      *    GENERAL LEDGER INTERFACE
+           MOVE DEPT-NBR           TO GL-DEPT-NBR.
+           MOVE DEPT-TOTAL-SALARIES TO GL-TOTAL-SALARIES.
+           MOVE WS-CURRENT-PERIOD  TO GL-PERIOD.
+           WRITE GL-EXTRACT-RECORD.
+
       *****
-       DISPLAY-DETAILS.
-           DISPLAY "Department Name: " DEPT-NAME.
-           DISPLAY "Department Location: " DEPT-LOC.
-           DISPLAY "Manager FNAME: " MANAGER-FNAME.
-           DISPLAY "Manager NAME: " MANAGER-FNAME.
-           DISPLAY "Department AVG Salary: " DEPT-AVG-SALARY.
-           DISPLAY "Number of employees: " DEPT-NBR-EMPS.
+       PRINT-DETAIL-LINE.
+           MOVE SPACES             TO WS-DETAIL-LINE.
+           MOVE DEPT-NAME          TO DL-DEPT-NAME.
+           MOVE DEPT-LOC           TO DL-DEPT-LOC.
+           MOVE DEPT-NBR-EMPS      TO DL-DEPT-NBR-EMPS.
+           MOVE DEPT-AVG-SALARY    TO DL-DEPT-AVG-SALARY.
+           IF WS-VARIANCE-ALERT
+              MOVE '*** VARIANCE ALERT ***' TO DL-VARIANCE-ALERT
+           END-IF.
+           MOVE WS-DETAIL-LINE     TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       PRINT-GRAND-TOTAL-LINE.
+           IF WS-GRAND-TOTAL-EMPS IS GREATER THAN ZERO
+              COMPUTE WS-COMPANY-AVG-SALARY =
+                 (WS-GRAND-TOTAL-SALARIES / WS-GRAND-TOTAL-EMPS)
+           END-IF.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-GRAND-TOTAL-EMPS   TO TL-TOTAL-EMPS.
+           MOVE WS-COMPANY-AVG-SALARY TO TL-AVG-SALARY.
+           MOVE WS-TOTAL-LINE         TO REPORT-LINE.
+           WRITE REPORT-LINE.
