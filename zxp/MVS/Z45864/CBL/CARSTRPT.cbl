@@ -0,0 +1,207 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARSTRPT.
+      ******************************************************************
+      *   BATCH VEHICLE-BY-STATE REPORT.-
+      *      - BROWSES THE CARFILE VEHICLE FILE AND PRINTS EVERY
+      *        EMPLOYEE NUMBER/TAG NUMBER ON FILE, GROUPED AND
+      *        SUBTOTALED BY CF-STATE-CODE, SO A BULK REQUEST FROM A
+      *        STATE DMV OFFICE CAN BE ANSWERED WITH EVERYONE
+      *        REGISTERED UNDER THEIR JURISDICTION WITHOUT HAND-
+      *        SEARCHING THE FULL FILE.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARFILE-FILE ASSIGN TO CARFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS CF-CARFILE-KEY
+                  FILE STATUS IS WS-CARFILE-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK1.
+
+           SELECT REPORT-FILE ASSIGN TO VEHSTRPT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CARFILE-FILE
+           RECORDING MODE IS F.
+       COPY CARFILE.
+
+       SD  SORT-WORK-FILE.
+       01  SD-CAR-RECORD.
+           05 SD-STATE-CODE        PIC X(2).
+           05 SD-EMPLOYEE-NUMBER   PIC X(6).
+           05 SD-VEHICLE-SEQUENCE  PIC 9(2).
+           05 SD-TAG-NUMBER        PIC X(8).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY EPRTQ.
+       01  WS-CARFILE-STATUS       PIC X(2).
+           88 WS-CARFILE-OK                  VALUE '00'.
+           88 WS-CARFILE-EOF                 VALUE '10'.
+       01  WS-REPORT-STATUS        PIC X(2).
+       01  WS-SORT-EOF-IND         PIC X(1) VALUE 'N'.
+           88 WS-SORT-EOF                    VALUE 'Y'.
+       01  WS-HAVE-PREV-IND        PIC X(1) VALUE 'N'.
+           88 WS-HAVE-PREV                   VALUE 'Y'.
+       01  WS-PREV-STATE-CODE      PIC X(2) VALUE SPACES.
+       01  WS-STATE-COUNT          PIC 9(5) VALUE 0.
+       01  WS-GRAND-TOTAL-COUNT    PIC 9(5) VALUE 0.
+       01  WS-STATE-HEADING-LINE.
+           05 FILLER               PIC X(7)  VALUE
+              'STATE: '.
+           05 SH-STATE-CODE        PIC X(2).
+       01  WS-DETAIL-LINE.
+           05 FILLER               PIC X(4)  VALUE SPACES.
+           05 DL-EMPLOYEE-NUMBER   PIC X(6).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 DL-TAG-NUMBER        PIC X(8).
+       01  WS-STATE-TOTAL-LINE.
+           05 FILLER               PIC X(4)  VALUE SPACES.
+           05 FILLER               PIC X(22) VALUE
+              'VEHICLES FOR STATE:'.
+           05 ST-STATE-CODE        PIC X(2).
+           05 FILLER               PIC X(1)  VALUE SPACES.
+           05 ST-STATE-COUNT       PIC ZZZ,ZZ9.
+       01  WS-GRAND-TOTAL-LINE.
+           05 FILLER               PIC X(25) VALUE
+              '  TOTAL VEHICLES ON FILE:'.
+           05 GT-GRAND-TOTAL-COUNT PIC ZZZ,ZZ9.
+       01  WS-HEADING-LINE         PIC X(132) VALUE
+           '    EMP-NO  TAG-NUMBER'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM OPEN-FACILITY-PRINT-QUEUE.
+           SORT SORT-WORK-FILE
+                ON ASCENDING KEY SD-STATE-CODE
+                              SD-EMPLOYEE-NUMBER
+                INPUT PROCEDURE IS RELEASE-CAR-RECORDS
+                OUTPUT PROCEDURE IS PRINT-SORTED-RECORDS.
+           PERFORM CLOSE-FACILITY-PRINT-QUEUE.
+           STOP RUN.
+
+       OPEN-FACILITY-PRINT-QUEUE.
+      *    ROUTE A COPY OF THIS REPORT TO THE FACILITIES PRINT QUEUE,
+      *    THE SAME WAY AS THE OTHER VEHICLE REPORTS
+           MOVE 'FACILITY' TO PRTQ-QUEUE-ID.
+           SET PRTQ-OPEN TO TRUE.
+           CALL 'EPRTRTE' USING PRTQ-PARAMETERS.
+
+       CLOSE-FACILITY-PRINT-QUEUE.
+           SET PRTQ-CLOSE TO TRUE.
+           CALL 'EPRTRTE' USING PRTQ-PARAMETERS.
+
+       ROUTE-LINE-TO-PRINT-QUEUE.
+           MOVE REPORT-LINE TO PRTQ-REPORT-LINE.
+           SET PRTQ-WRITE TO TRUE.
+           CALL 'EPRTRTE' USING PRTQ-PARAMETERS.
+
+       RELEASE-CAR-RECORDS.
+           OPEN INPUT CARFILE-FILE.
+           PERFORM READ-NEXT-CAR-RECORD.
+           PERFORM RELEASE-ONE-RECORD
+              UNTIL WS-CARFILE-EOF.
+           CLOSE CARFILE-FILE.
+
+       READ-NEXT-CAR-RECORD.
+           READ CARFILE-FILE NEXT RECORD
+                AT END SET WS-CARFILE-EOF TO TRUE
+           END-READ.
+
+       RELEASE-ONE-RECORD.
+           MOVE CF-STATE-CODE       TO SD-STATE-CODE.
+           MOVE CF-EMPLOYEE-NUMBER  TO SD-EMPLOYEE-NUMBER.
+           MOVE CF-VEHICLE-SEQUENCE TO SD-VEHICLE-SEQUENCE.
+           MOVE CF-TAG-NUMBER       TO SD-TAG-NUMBER.
+           RELEASE SD-CAR-RECORD.
+           PERFORM READ-NEXT-CAR-RECORD.
+
+       PRINT-SORTED-RECORDS.
+           OPEN OUTPUT REPORT-FILE.
+           MOVE WS-HEADING-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM ROUTE-LINE-TO-PRINT-QUEUE.
+           PERFORM RETURN-NEXT-SORTED-RECORD.
+           PERFORM PROCESS-ONE-SORTED-RECORD
+              UNTIL WS-SORT-EOF.
+           PERFORM FINISH-LAST-STATE.
+           PERFORM PRINT-GRAND-TOTAL-LINE.
+           CLOSE REPORT-FILE.
+           DISPLAY 'VEHICLES ON FILE: ' WS-GRAND-TOTAL-COUNT.
+
+       RETURN-NEXT-SORTED-RECORD.
+           RETURN SORT-WORK-FILE
+                  AT END SET WS-SORT-EOF TO TRUE
+           END-RETURN.
+
+       PROCESS-ONE-SORTED-RECORD.
+      *    A CHANGE OF STATE CODE CLOSES OUT THE STATE JUST FINISHED
+      *    WITH ITS OWN SUBTOTAL BEFORE THE NEW STATE'S HEADING IS
+      *    PRINTED
+           IF WS-HAVE-PREV
+              AND SD-STATE-CODE IS NOT EQUAL TO WS-PREV-STATE-CODE
+              PERFORM PRINT-STATE-TOTAL-LINE
+              MOVE ZERO TO WS-STATE-COUNT
+           END-IF.
+           IF NOT WS-HAVE-PREV
+              OR SD-STATE-CODE IS NOT EQUAL TO WS-PREV-STATE-CODE
+              PERFORM PRINT-STATE-HEADING-LINE
+           END-IF.
+           PERFORM PRINT-DETAIL-LINE.
+           ADD 1 TO WS-STATE-COUNT.
+           ADD 1 TO WS-GRAND-TOTAL-COUNT.
+           MOVE SD-STATE-CODE TO WS-PREV-STATE-CODE.
+           SET WS-HAVE-PREV TO TRUE.
+           PERFORM RETURN-NEXT-SORTED-RECORD.
+
+       FINISH-LAST-STATE.
+      *    THE LAST STATE GROUP NEVER TRIGGERS A BREAK SINCE THERE IS
+      *    NO FOLLOWING RECORD, SO ITS SUBTOTAL IS PRINTED HERE
+      *
+           IF WS-HAVE-PREV
+              PERFORM PRINT-STATE-TOTAL-LINE
+           END-IF.
+
+       PRINT-STATE-HEADING-LINE.
+           MOVE SPACES          TO WS-STATE-HEADING-LINE.
+           MOVE SD-STATE-CODE   TO SH-STATE-CODE.
+           MOVE SPACES          TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM ROUTE-LINE-TO-PRINT-QUEUE.
+           MOVE WS-STATE-HEADING-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM ROUTE-LINE-TO-PRINT-QUEUE.
+
+       PRINT-DETAIL-LINE.
+           MOVE SPACES             TO WS-DETAIL-LINE.
+           MOVE SD-EMPLOYEE-NUMBER TO DL-EMPLOYEE-NUMBER.
+           MOVE SD-TAG-NUMBER      TO DL-TAG-NUMBER.
+           MOVE WS-DETAIL-LINE     TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM ROUTE-LINE-TO-PRINT-QUEUE.
+
+       PRINT-STATE-TOTAL-LINE.
+           MOVE SPACES              TO WS-STATE-TOTAL-LINE.
+           MOVE WS-PREV-STATE-CODE  TO ST-STATE-CODE.
+           MOVE WS-STATE-COUNT      TO ST-STATE-COUNT.
+           MOVE WS-STATE-TOTAL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM ROUTE-LINE-TO-PRINT-QUEUE.
+
+       PRINT-GRAND-TOTAL-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM ROUTE-LINE-TO-PRINT-QUEUE.
+           MOVE SPACES TO WS-GRAND-TOTAL-LINE.
+           MOVE WS-GRAND-TOTAL-COUNT TO GT-GRAND-TOTAL-COUNT.
+           MOVE WS-GRAND-TOTAL-LINE  TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM ROUTE-LINE-TO-PRINT-QUEUE.
