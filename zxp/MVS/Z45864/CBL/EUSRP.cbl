@@ -0,0 +1,244 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EUSRP.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYE APP'
+      *      - 'REGISTERED USER MAINTENANCE' PROGRAM
+      *      - REACHED FROM ESONP (PF6), ADMINISTRATORS ONLY.
+      *      - ADDS A NEW REG-USER-RECORD, OR SUSPENDS/REACTIVATES
+      *        AN EXISTING ONE.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE MY SYMBOLIC MAP COPYBOOK AND IBM'S AID KEYS' ONE.
+      ******************************************************************
+       COPY ECONST.
+       COPY EUSRMAP.
+       COPY EREGUSR.
+       COPY EUACTTS.
+       COPY DFHAID.
+      ******************************************************************
+      *   DEFINE MY SESSION STATE DATA FOR PASSING INTO COMM-AREA.
+      ******************************************************************
+       01 WS-SESSION-STATE.
+          05 WS-ADMIN-ID       PIC X(8).
+      ******************************************************************
+      *   CONTINUATION SHAPE RETURNED BY 1300-RETURN-STATEFULLY - A
+      *   DIFFERENT LENGTH THAN THE FIRST-INTERACTION COMM-AREA ABOVE,
+      *   SO THE TWO CASES CAN BE TOLD APART ON THE NEXT EIBCALEN TEST.
+      ******************************************************************
+       01 WS-EUSRP-STATE.
+          05 WS-EU-ADMIN-ID    PIC X(8).
+          05 FILLER            PIC X(1).
+       01 WS-CICS-RESPONSE     PIC S9(8) USAGE IS COMPUTATIONAL.
+       01 WS-QUEUE-RESPONSE    PIC S9(8) USAGE IS COMPUTATIONAL.
+       01 WS-CURRENT-DATE      PIC X(14).
+      ******************************************************************
+      *   DEFINE THE USER ACTIVITY QUEUE NAME OF THE TARGET USER ID
+      *   FOR A FORCED SIGN-OFF.
+      ******************************************************************
+       01 WS-USER-ACTIVITY-QUEUE-NAME.
+          05 WS-UA-QNAME-PREFIX    PIC X(8).
+          05 WS-UA-QNAME-USERID    PIC X(8).
+      ******************************************************************
+      *   EXPLICITLY DEFINE THE COMM-AREA FOR THE TRANSACTION.
+      ******************************************************************
+       LINKAGE SECTION.
+       01 DFHCOMMAREA          PIC X(9).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+      *
+      *    THE FIRST INTERACTION ALWAYS ARRIVES VIA XCTL CARRYING
+      *    WS-USER-ID'S LENGTH (SEE ESONP/EMENU) - EVERY CONTINUATION
+      *    ARRIVES SIZED AS THE LARGER WS-EUSRP-STATE THIS PROGRAM
+      *    RETURNS ITSELF, SO THE TWO ARE DISTINGUISHED BY LENGTH
+      *    RATHER THAN BY TESTING FOR A ZERO-LENGTH COMM-AREA.
+           IF EIBCALEN IS EQUAL TO LENGTH OF WS-ADMIN-ID
+              PERFORM 1000-FIRST-INTERACTION
+           ELSE
+              PERFORM 2000-PROCESS-USER-INPUT
+           END-IF.
+
+       SUB-ROUTINE SECTION.
+      *
+       1000-FIRST-INTERACTION.
+      *    THE FIRST INTERACTION ARRIVES VIA XCTL FROM ESONP, SO THE
+      *    COMM-AREA HOLDS THE USER ID OF THE SIGNED-ON ADMINISTRATOR
+           INITIALIZE WS-SESSION-STATE.
+           INITIALIZE EUSRMO.
+           IF EIBCALEN IS GREATER THAN ZERO
+              MOVE DFHCOMMAREA TO WS-ADMIN-ID
+           END-IF.
+           MOVE WS-ADMIN-ID TO ADMIDO.
+           PERFORM 1200-SEND-MAP.
+           PERFORM 1300-RETURN-STATEFULLY.
+
+       1200-SEND-MAP.
+      *    SENDS MAP TO THE USER
+           EXEC CICS SEND
+                MAP(AC-USRMNT-MAP-NAME)
+                MAPSET(AC-USRMNT-MAPSET-NAME)
+                FROM (EUSRMO)
+                ERASE
+                END-EXEC.
+
+       1300-RETURN-STATEFULLY.
+      *    RETURNS SAVING THE CURRENT SESSION STATE
+      *    AND THE CONVERSATION WILL KEEP GOING
+           MOVE WS-ADMIN-ID TO WS-EU-ADMIN-ID.
+           EXEC CICS RETURN
+                COMMAREA(WS-EUSRP-STATE)
+                LENGTH(LENGTH OF WS-EUSRP-STATE)
+                TRANSID(EIBTRNID)
+                END-EXEC.
+
+       2000-PROCESS-USER-INPUT.
+           MOVE DFHCOMMAREA TO WS-EUSRP-STATE.
+           MOVE WS-EU-ADMIN-ID TO WS-ADMIN-ID.
+           PERFORM 2100-RECEIVE-MAP.
+
+           EVALUATE EIBAID
+           WHEN DFHENTER
+                PERFORM 2200-PROCESS-ACTION
+           WHEN DFHPF3
+           WHEN DFHPF12
+                PERFORM 2900-RETURN-TO-SIGNON
+           WHEN OTHER
+                INITIALIZE MESSO
+                MOVE "Invalid key pressed!" TO MESSO
+                PERFORM 1200-SEND-MAP
+                PERFORM 1300-RETURN-STATEFULLY
+           END-EVALUATE.
+
+       2100-RECEIVE-MAP.
+      *    GET INPUT FROM THE USER
+           EXEC CICS RECEIVE
+                MAP(AC-USRMNT-MAP-NAME)
+                MAPSET(AC-USRMNT-MAPSET-NAME)
+                INTO (EUSRMI)
+                END-EXEC.
+
+       2200-PROCESS-ACTION.
+           INITIALIZE MESSO.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-CURRENT-DATE.
+
+           EVALUATE ACTIONI
+           WHEN 'A'
+                PERFORM 2300-ADD-USER
+           WHEN 'S'
+                PERFORM 2400-SUSPEND-USER
+           WHEN 'R'
+                PERFORM 2500-REACTIVATE-USER
+           WHEN 'K'
+                PERFORM 2550-KICK-USER
+           WHEN OTHER
+                MOVE "Action must be A, S, R or K!" TO MESSO
+           END-EVALUATE.
+
+           PERFORM 1200-SEND-MAP.
+           PERFORM 1300-RETURN-STATEFULLY.
+
+       2300-ADD-USER.
+      *    ADD A NEW REG-USER-RECORD - A NEW STANDARD
+      *    ACCOUNT STARTS OUT PENDING A MANAGER'S APPROVAL RATHER THAN
+      *    ACTIVE, SO IT CAN'T SIGN ON UNTIL REVIEWED -
+      *    ADMINISTRATOR AND MANAGER ACCOUNTS SKIP THAT REVIEW STEP
+           INITIALIZE REG-USER-RECORD.
+           MOVE USERIDI                TO RU-USER-ID.
+           MOVE PASSWDI                TO RU-USER-PASSWORD.
+           MOVE USRTYPI                TO RU-USER-TYPE.
+           IF RU-IS-STANDARD
+              SET RU-IS-PENDING-APPROVAL TO TRUE
+           ELSE
+              SET RU-IS-ACTIVE         TO TRUE
+           END-IF.
+           MOVE WS-CURRENT-DATE        TO RU-LAST-EFFECTIVE-DATE.
+           EXEC CICS WRITE
+                FILE(AC-REG-USER-FILENAME)
+                FROM (REG-USER-RECORD)
+                RIDFLD(USERIDI)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE "User added!" TO MESSO
+           WHEN DFHRESP(DUPREC)
+                MOVE "User already exists!" TO MESSO
+           WHEN OTHER
+                MOVE "Error adding user!" TO MESSO
+           END-EVALUATE.
+
+       2400-SUSPEND-USER.
+      *    FLIP RU-STATUS TO INACTIVE
+           PERFORM 2600-READ-USER-FOR-UPDATE.
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL)
+              SET RU-IS-INACTIVE TO TRUE
+              PERFORM 2700-REWRITE-USER
+              MOVE "User suspended!" TO MESSO
+           END-IF.
+
+       2500-REACTIVATE-USER.
+      *    FLIP RU-STATUS BACK TO ACTIVE
+           PERFORM 2600-READ-USER-FOR-UPDATE.
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL)
+              SET RU-IS-ACTIVE TO TRUE
+              PERFORM 2700-REWRITE-USER
+              MOVE "User reactivated!" TO MESSO
+           END-IF.
+
+       2550-KICK-USER.
+      *    ADMINISTRATOR-REQUESTED FORCED SIGN-OFF - FLIPS
+      *    THE TARGET USER ID'S EUACTTS ENTRY OUT OF UA-IS-SIGNED-ON
+      *    IMMEDIATELY, THE SAME WAY AN INACTIVITY TIMEOUT DOES, SO A
+      *    TERMINAL LEFT LOGGED IN OVERNIGHT CAN BE CLEARED.
+           MOVE AC-ACTMON-QUEUE-PREFIX TO WS-UA-QNAME-PREFIX.
+           MOVE USERIDI                TO WS-UA-QNAME-USERID.
+           EXEC CICS READQ TS
+                QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                INTO (USER-ACTIVITY-RECORD)
+                ITEM(1)
+                RESP(WS-QUEUE-RESPONSE)
+                END-EXEC.
+           IF WS-QUEUE-RESPONSE IS EQUAL TO DFHRESP(NORMAL)
+              IF UA-IS-SIGNED-ON
+                 SET UA-IS-IN-PROCESS TO TRUE
+                 EXEC CICS WRITEQ TS
+                      QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                      FROM (USER-ACTIVITY-RECORD)
+                      ITEM(1)
+                      REWRITE
+                      RESP(WS-QUEUE-RESPONSE)
+                      END-EXEC
+                 MOVE "User forced off!" TO MESSO
+              ELSE
+                 MOVE "User is not signed on!" TO MESSO
+              END-IF
+           ELSE
+              MOVE "No active session for this user." TO MESSO
+           END-IF.
+
+       2600-READ-USER-FOR-UPDATE.
+           EXEC CICS READ
+                FILE(AC-REG-USER-FILENAME)
+                INTO (REG-USER-RECORD)
+                RIDFLD(USERIDI)
+                RESP(WS-CICS-RESPONSE)
+                UPDATE
+                END-EXEC.
+           IF WS-CICS-RESPONSE IS NOT EQUAL TO DFHRESP(NORMAL)
+              MOVE "User not found!" TO MESSO
+           END-IF.
+
+       2700-REWRITE-USER.
+           EXEC CICS REWRITE
+                FILE(AC-REG-USER-FILENAME)
+                FROM (REG-USER-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+       2900-RETURN-TO-SIGNON.
+      *    BACK OUT TO THE SIGN-ON TRANSACTION
+           EXEC CICS XCTL
+                PROGRAM(AC-SIGNON-PROGRAM-NAME)
+                END-EXEC.
