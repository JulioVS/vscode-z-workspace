@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESRLP.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYE APP'
+      *      - 'SIGN-ON RULES MAINTENANCE' PROGRAM
+      *      - REACHED FROM ESONP (PF8), ADMINISTRATORS ONLY.
+      *      - READS AND REWRITES SIGN-ON-RULES-RECORD SO LOCKOUT AND
+      *        INACTIVITY POLICY CAN BE TIGHTENED OR LOOSENED WITHOUT
+      *        A RAW VSAM EDIT.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE MY SYMBOLIC MAP COPYBOOK AND IBM'S AID KEYS' ONE.
+      ******************************************************************
+       COPY ECONST.
+       COPY ESRLMAP.
+       COPY ESONRUL.
+       COPY DFHAID.
+      ******************************************************************
+      *   DEFINE MY SESSION STATE DATA FOR PASSING INTO COMM-AREA.
+      ******************************************************************
+       01 WS-SESSION-STATE.
+          05 WS-ADMIN-ID       PIC X(8).
+      ******************************************************************
+      *   CONTINUATION SHAPE RETURNED BY 1300-RETURN-STATEFULLY - A
+      *   DIFFERENT LENGTH THAN THE FIRST-INTERACTION COMM-AREA ABOVE,
+      *   SO THE TWO CASES CAN BE TOLD APART ON THE NEXT EIBCALEN TEST.
+      ******************************************************************
+       01 WS-ESRLP-STATE.
+          05 WS-ES-ADMIN-ID    PIC X(8).
+          05 FILLER            PIC X(1).
+       01 WS-CICS-RESPONSE     PIC S9(8) USAGE IS COMPUTATIONAL.
+      ******************************************************************
+      *   EXPLICITLY DEFINE THE COMM-AREA FOR THE TRANSACTION.
+      ******************************************************************
+       LINKAGE SECTION.
+       01 DFHCOMMAREA          PIC X(9).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+      *
+      *    THE FIRST INTERACTION ALWAYS ARRIVES VIA XCTL CARRYING
+      *    WS-USER-ID'S LENGTH (SEE ESONP) - EVERY CONTINUATION
+      *    ARRIVES SIZED AS THE LARGER WS-ESRLP-STATE THIS PROGRAM
+      *    RETURNS ITSELF, SO THE TWO ARE DISTINGUISHED BY LENGTH
+      *    RATHER THAN BY TESTING FOR A ZERO-LENGTH COMM-AREA.
+           IF EIBCALEN IS EQUAL TO LENGTH OF WS-ADMIN-ID
+              PERFORM 1000-FIRST-INTERACTION
+           ELSE
+              PERFORM 2000-PROCESS-USER-INPUT
+           END-IF.
+
+       SUB-ROUTINE SECTION.
+      *
+       1000-FIRST-INTERACTION.
+      *    THE FIRST INTERACTION ARRIVES VIA XCTL FROM ESONP, SO THE
+      *    COMM-AREA HOLDS THE USER ID OF THE SIGNED-ON ADMINISTRATOR
+           INITIALIZE WS-SESSION-STATE.
+           INITIALIZE ESRLMO.
+           IF EIBCALEN IS GREATER THAN ZERO
+              MOVE DFHCOMMAREA TO WS-ADMIN-ID
+           END-IF.
+           MOVE WS-ADMIN-ID TO ADMIDO.
+           PERFORM 1100-READ-SIGN-ON-RULES.
+           PERFORM 1200-SEND-MAP.
+           PERFORM 1300-RETURN-STATEFULLY.
+
+       1100-READ-SIGN-ON-RULES.
+      *    LOAD THE CURRENT RULE VALUES ONTO THE SCREEN
+           EXEC CICS READ
+                FILE(AC-SIGNON-RULES-FILENAME)
+                INTO (SIGN-ON-RULES-RECORD)
+                RIDFLD(AC-SIGNON-RULES-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL)
+              MOVE SR-MAXIMUM-ATTEMPTS    TO MAXATTO
+              MOVE SR-LOCKOUT-INTERVAL    TO LCKIVLO
+              MOVE SR-INACTIVITY-INTERVAL TO INAIVLO
+           ELSE
+              MOVE "Unable to read sign-on rules!" TO MESSO
+           END-IF.
+
+       1200-SEND-MAP.
+      *    SENDS MAP TO THE USER
+           EXEC CICS SEND
+                MAP(AC-SONRUL-MAP-NAME)
+                MAPSET(AC-SONRUL-MAPSET-NAME)
+                FROM (ESRLMO)
+                ERASE
+                END-EXEC.
+
+       1300-RETURN-STATEFULLY.
+      *    RETURNS SAVING THE CURRENT SESSION STATE
+      *    AND THE CONVERSATION WILL KEEP GOING
+           MOVE WS-ADMIN-ID TO WS-ES-ADMIN-ID.
+           EXEC CICS RETURN
+                COMMAREA(WS-ESRLP-STATE)
+                LENGTH(LENGTH OF WS-ESRLP-STATE)
+                TRANSID(EIBTRNID)
+                END-EXEC.
+
+       2000-PROCESS-USER-INPUT.
+           MOVE DFHCOMMAREA TO WS-ESRLP-STATE.
+           MOVE WS-ES-ADMIN-ID TO WS-ADMIN-ID.
+           PERFORM 2100-RECEIVE-MAP.
+
+           EVALUATE EIBAID
+           WHEN DFHENTER
+                PERFORM 2200-UPDATE-SIGN-ON-RULES
+           WHEN DFHPF3
+           WHEN DFHPF12
+                PERFORM 2900-RETURN-TO-SIGNON
+           WHEN OTHER
+                INITIALIZE MESSO
+                MOVE "Invalid key pressed!" TO MESSO
+                PERFORM 1200-SEND-MAP
+                PERFORM 1300-RETURN-STATEFULLY
+           END-EVALUATE.
+
+       2100-RECEIVE-MAP.
+      *    GET INPUT FROM THE USER
+           EXEC CICS RECEIVE
+                MAP(AC-SONRUL-MAP-NAME)
+                MAPSET(AC-SONRUL-MAPSET-NAME)
+                INTO (ESRLMI)
+                END-EXEC.
+
+       2200-UPDATE-SIGN-ON-RULES.
+      *    REWRITE SIGN-ON-RULES-RECORD WITH THE NEW POLICY VALUES
+           INITIALIZE MESSO.
+           PERFORM 2300-READ-RULES-FOR-UPDATE.
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL)
+              MOVE MAXATTI  TO SR-MAXIMUM-ATTEMPTS
+              MOVE LCKIVLI  TO SR-LOCKOUT-INTERVAL
+              MOVE INAIVLI  TO SR-INACTIVITY-INTERVAL
+              PERFORM 2400-REWRITE-RULES
+              MOVE "Sign-on rules updated!" TO MESSO
+           END-IF.
+           PERFORM 1200-SEND-MAP.
+           PERFORM 1300-RETURN-STATEFULLY.
+
+       2300-READ-RULES-FOR-UPDATE.
+           EXEC CICS READ
+                FILE(AC-SIGNON-RULES-FILENAME)
+                INTO (SIGN-ON-RULES-RECORD)
+                RIDFLD(AC-SIGNON-RULES-ID)
+                RESP(WS-CICS-RESPONSE)
+                UPDATE
+                END-EXEC.
+           IF WS-CICS-RESPONSE IS NOT EQUAL TO DFHRESP(NORMAL)
+              MOVE "Unable to read sign-on rules!" TO MESSO
+           END-IF.
+
+       2400-REWRITE-RULES.
+           EXEC CICS REWRITE
+                FILE(AC-SIGNON-RULES-FILENAME)
+                FROM (SIGN-ON-RULES-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+       2900-RETURN-TO-SIGNON.
+      *    BACK OUT TO THE SIGN-ON TRANSACTION
+           EXEC CICS XCTL
+                PROGRAM(AC-SIGNON-PROGRAM-NAME)
+                END-EXEC.
