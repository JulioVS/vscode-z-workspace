@@ -12,20 +12,61 @@
        COPY ECONST.
        COPY ESONMAP.
        COPY EREGUSR.
+       COPY ESONRUL.
+       COPY EUACTTS.
+       COPY EAUDIT.
        COPY DFHAID.
       ******************************************************************
       *   DEFINE MY SESSION STATE DATA FOR PASSING INTO COMM-AREA.
       ******************************************************************
        01 WS-SESSION-STATE.
-          05 WS-USER-ID        PIC X(8).
-          05 WS-USER-PASSWORD  PIC X(8).
+          05 WS-USER-ID         PIC X(8).
+          05 WS-USER-PASSWORD   PIC X(8).
+          05 WS-SIGNED-ON-IND   PIC X(1).
+             88 WS-IS-SIGNED-ON            VALUE 'Y'.
+          05 WS-USER-TYPE       PIC X(3).
+             88 WS-IS-ADMINISTRATOR        VALUE 'ADM'.
+          05 WS-SECURITY-PENDING-IND PIC X(1).
+             88 WS-SECURITY-CHALLENGE-PENDING  VALUE 'Y'.
        01 WS-CICS-RESPONSE     PIC S9(8) USAGE IS COMPUTATIONAL.
        01 WS-CURRENT-DATE      PIC X(14).
+       01 WS-PRIOR-LOGIN-TIMESTAMP PIC X(14).
+       01 WS-LAST-LOGIN-TEXT       PIC X(14).
+      ******************************************************************
+      *   DEFINE THE USER ACTIVITY QUEUE NAME USED TO TRACK RETRY
+      *   ATTEMPTS AND LOCKOUT STATE FOR THE USER ID BEING SIGNED ON.
+      ******************************************************************
+       01 WS-USER-ACTIVITY-QUEUE-NAME.
+          05 WS-UA-QNAME-PREFIX    PIC X(8).
+          05 WS-UA-QNAME-USERID    PIC X(8).
+       01 WS-QUEUE-RESPONSE        PIC S9(8) USAGE IS COMPUTATIONAL.
+       01 WS-ALREADY-SIGNED-ON-IND PIC X(1) VALUE 'N'.
+          88 WS-ALREADY-SIGNED-ON           VALUE 'Y'.
+       01 WS-PASSWORD-EXPIRED-IND  PIC X(1) VALUE 'N'.
+          88 WS-PASSWORD-EXPIRED             VALUE 'Y'.
+      ******************************************************************
+      *   ELAPSED-TIME WORK AREA FOR LOCKOUT-INTERVAL CALCULATIONS.
+      ******************************************************************
+       01 WS-ELAPSED-MINUTES       PIC S9(8) USAGE IS COMPUTATIONAL.
+       01 WS-INT-DATE-OLD          PIC 9(7)  USAGE IS COMPUTATIONAL.
+       01 WS-INT-DATE-NEW          PIC 9(7)  USAGE IS COMPUTATIONAL.
+       01 WS-TS-OLD.
+          05 WS-TS-OLD-DATE        PIC 9(8).
+          05 WS-TS-OLD-TIME.
+             10 WS-TS-OLD-HH       PIC 9(2).
+             10 WS-TS-OLD-MM       PIC 9(2).
+             10 WS-TS-OLD-SS       PIC 9(2).
+       01 WS-TS-NEW.
+          05 WS-TS-NEW-DATE        PIC 9(8).
+          05 WS-TS-NEW-TIME.
+             10 WS-TS-NEW-HH       PIC 9(2).
+             10 WS-TS-NEW-MM       PIC 9(2).
+             10 WS-TS-NEW-SS       PIC 9(2).
       ******************************************************************
       *   EXPLICITLY DEFINE THE COMM-AREA FOR THE TRANSACTION.
       ******************************************************************
        LINKAGE SECTION.
-       01 DFHCOMMAREA          PIC X(16).
+       01 DFHCOMMAREA          PIC X(21).
 
        PROCEDURE DIVISION.
        MAIN-LOGIC SECTION.
@@ -106,8 +147,12 @@
 
        2300-SIGN-ON-USER.
            PERFORM 2310-UPDATE-STATE.
-           PERFORM 2320-GREET-USER.
-           PERFORM 2330-LOOKUP-USER-ID.
+           IF WS-SECURITY-CHALLENGE-PENDING
+              PERFORM 2345-VERIFY-SECURITY-ANSWER
+           ELSE
+              PERFORM 2320-GREET-USER
+              PERFORM 2330-LOOKUP-USER-ID
+           END-IF.
 
        2310-UPDATE-STATE.
       *    IF NEW DATA WAS RECEIVED, UPDATE STATE
@@ -131,11 +176,15 @@
        2330-LOOKUP-USER-ID.
       *    LOOKUP THE USER ID IN THE VSAM FILE
       *    (MINE IS 'Z45864.PSVS.EREGUSR' AS REGISTERED IN CICS)
+      *    READ FOR UPDATE SINCE A FAILED ATTEMPT MAY REWRITE THE
+      *    RECORD TO LOCK THE ACCOUNT, AND AN EXPIRED LOCKOUT MAY
+      *    REWRITE IT BACK TO ACTIVE.
            EXEC CICS READ
                 FILE(AC-REG-USER-FILENAME)
                 INTO (REG-USER-RECORD)
                 RIDFLD(WS-USER-ID)
                 RESP(WS-CICS-RESPONSE)
+                UPDATE
                 END-EXEC.
 
            MOVE FUNCTION CURRENT-DATE(1:14) TO WS-CURRENT-DATE.
@@ -143,19 +192,59 @@
 
            EVALUATE WS-CICS-RESPONSE
            WHEN DFHRESP(NORMAL)
-                IF RU-USER-PASSWORD IS EQUAL TO WS-USER-PASSWORD
-                   IF RU-IS-ACTIVE
-                      IF RU-LAST-EFFECTIVE-DATE IS LESS THAN
-                         OR EQUAL TO WS-CURRENT-DATE
-                         MOVE "User authenticated!" TO MESSO
+                PERFORM 2331-READ-SIGN-ON-RULES
+                IF RU-IS-LOCKED
+                   PERFORM 2332-CHECK-LOCKOUT-EXPIRY
+                END-IF
+                IF RU-IS-LOCKED
+                   MOVE "Account locked - try again later!" TO MESSO
+                ELSE
+                   IF RU-USER-PASSWORD IS EQUAL TO WS-USER-PASSWORD
+                      IF RU-IS-ACTIVE
+                         IF RU-LAST-EFFECTIVE-DATE IS LESS THAN
+                            OR EQUAL TO WS-CURRENT-DATE
+                            PERFORM 2335-CHECK-CONCURRENT-SIGNON
+                            IF WS-ALREADY-SIGNED-ON
+                               MOVE "User already signed on elsewhere!"
+                                    TO MESSO
+                            ELSE
+                               IF (RU-IS-ADMINISTRATOR OR
+                                   RU-IS-MANAGER)
+                                  AND RU-SECURITY-ANSWER IS NOT EQUAL
+                                      TO SPACES
+                                  AND RU-SECURITY-ANSWER IS NOT EQUAL
+                                      TO LOW-VALUES
+                                  PERFORM 2340-PRESENT-SECURITY-QUESTN
+                               ELSE
+                                  SET WS-IS-SIGNED-ON TO TRUE
+                                  MOVE RU-USER-TYPE TO WS-USER-TYPE
+                                  PERFORM 2347-STAMP-LAST-LOGIN
+                                  PERFORM 2337-RESET-RETRY-COUNT
+                                  PERFORM 2336-CHECK-PASSWORD-EXPIRED
+                                  IF WS-PASSWORD-EXPIRED
+                                     MOVE "Password expired!" TO MESSO
+                                  ELSE
+                                     PERFORM 2348-BUILD-GREETING-TEXT
+                                  END-IF
+                               END-IF
+                            END-IF
+                         ELSE
+                            MOVE "User not yet available!" TO MESSO
+                         END-IF
                       ELSE
-                         MOVE "User not yet available!" TO MESSO
+      *                  A NEW STANDARD ACCOUNT CAN'T SIGN ON UNTIL A
+      *                  MANAGER APPROVES IT
+                         IF RU-IS-PENDING-APPROVAL
+                            MOVE "Account pending manager approval!"
+                                 TO MESSO
+                         ELSE
+                            MOVE "User is inactive!" TO MESSO
+                         END-IF
                       END-IF
                    ELSE
-                      MOVE "User is inactive!" TO MESSO
+                      MOVE "Invalid password!" TO MESSO
+                      PERFORM 2334-INCREMENT-RETRY-COUNT
                    END-IF
-                ELSE
-                   MOVE "Invalid password!" TO MESSO
                 END-IF
            WHEN DFHRESP(NOTFND)
                 MOVE "User not found!" TO MESSO
@@ -163,7 +252,303 @@
                 MOVE "Error reading user data!" TO MESSO
            END-EVALUATE.
 
-           PERFORM 1200-SEND-MAP.
+           IF WS-SECURITY-CHALLENGE-PENDING
+              PERFORM 1200-SEND-MAP
+           ELSE
+              PERFORM 2338-WRITE-AUDIT-RECORD
+              IF WS-IS-SIGNED-ON AND WS-PASSWORD-EXPIRED
+                 PERFORM 2700-CHANGE-PASSWORD
+              ELSE
+                 IF WS-IS-SIGNED-ON
+                    PERFORM 2339-ROUTE-TO-MENU
+                 ELSE
+                    PERFORM 1200-SEND-MAP
+                 END-IF
+              END-IF
+           END-IF.
+
+       2340-PRESENT-SECURITY-QUESTN.
+      *    A PRIVILEGED ACCOUNT WITH A CONFIGURED SECURITY QUESTION
+      *    MUST ANSWER IT BEFORE SIGN-ON COMPLETES, EVEN WITH A VALID
+      *    PASSWORD
+           SET WS-SECURITY-CHALLENGE-PENDING TO TRUE.
+           MOVE SPACES TO PASSWDO.
+           MOVE RU-SECURITY-QUESTION TO MESSO.
+
+       2345-VERIFY-SECURITY-ANSWER.
+      *    VALIDATE THE ANSWER TYPED IN RESPONSE TO THE CHALLENGE AND
+      *    EITHER COMPLETE THE SIGN-ON OR REJECT IT
+           MOVE 'N' TO WS-SECURITY-PENDING-IND.
+           EXEC CICS READ
+                FILE(AC-REG-USER-FILENAME)
+                INTO (REG-USER-RECORD)
+                RIDFLD(WS-USER-ID)
+                RESP(WS-CICS-RESPONSE)
+                UPDATE
+                END-EXEC.
+           INITIALIZE MESSO.
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL)
+              AND SECANSI IS EQUAL TO RU-SECURITY-ANSWER
+              SET WS-IS-SIGNED-ON TO TRUE
+              MOVE RU-USER-TYPE TO WS-USER-TYPE
+              PERFORM 2347-STAMP-LAST-LOGIN
+              PERFORM 2337-RESET-RETRY-COUNT
+              PERFORM 2336-CHECK-PASSWORD-EXPIRED
+              IF WS-PASSWORD-EXPIRED
+                 MOVE "Password expired!" TO MESSO
+              ELSE
+                 PERFORM 2348-BUILD-GREETING-TEXT
+              END-IF
+           ELSE
+              MOVE "Incorrect security answer!" TO MESSO
+              PERFORM 2334-INCREMENT-RETRY-COUNT
+           END-IF.
+
+           PERFORM 2338-WRITE-AUDIT-RECORD.
+           IF WS-IS-SIGNED-ON AND WS-PASSWORD-EXPIRED
+              PERFORM 2700-CHANGE-PASSWORD
+           ELSE
+              IF WS-IS-SIGNED-ON
+                 PERFORM 2339-ROUTE-TO-MENU
+              ELSE
+                 PERFORM 1200-SEND-MAP
+              END-IF
+           END-IF.
+
+       2336-CHECK-PASSWORD-EXPIRED.
+      *    A PASSWORD PAST ITS RU-PASSWORD-EXPIRATION-DATE ROUTES THE
+      *    USER STRAIGHT TO THE FORCED PASSWORD-CHANGE FLOW INSTEAD
+      *    OF THE NORMAL GREETING/MENU. A SPACES/LOW-VALUES
+      *    EXPIRATION DATE MEANS THE PASSWORD NEVER EXPIRES.
+           MOVE 'N' TO WS-PASSWORD-EXPIRED-IND.
+           IF RU-PASSWORD-EXPIRATION-DATE IS NOT EQUAL TO SPACES
+              AND RU-PASSWORD-EXPIRATION-DATE IS NOT EQUAL TO
+                  LOW-VALUES
+              AND RU-PASSWORD-EXPIRATION-DATE IS LESS THAN
+                  WS-CURRENT-DATE
+              SET WS-PASSWORD-EXPIRED TO TRUE
+           END-IF.
+
+       2347-STAMP-LAST-LOGIN.
+      *    SAVE OFF WHATEVER LOGIN TIMESTAMP WAS STAMPED ON THE PRIOR
+      *    SUCCESSFUL SIGN-ON SO IT CAN BE ECHOED BACK ON THE GREETING
+      *    MESSAGE, THEN STAMP THE CURRENT ONE AS THE NEW LAST-LOGIN
+      *    VALUE FOR NEXT TIME
+           MOVE RU-LAST-LOGIN-TIMESTAMP TO WS-PRIOR-LOGIN-TIMESTAMP.
+           MOVE WS-CURRENT-DATE TO RU-LAST-LOGIN-TIMESTAMP.
+           EXEC CICS REWRITE
+                FILE(AC-REG-USER-FILENAME)
+                FROM (REG-USER-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+       2348-BUILD-GREETING-TEXT.
+      *    BUILD THE "USER AUTHENTICATED!" GREETING, APPENDING THE
+      *    PRIOR LOGIN TIMESTAMP CAPTURED BY 2347-STAMP-LAST-LOGIN
+      * - A FIRST-EVER LOGIN HAS NO PRIOR VALUE, SO
+      *    JUST SKIP THE "LAST LOGIN" TEXT IN THAT CASE
+           IF WS-PRIOR-LOGIN-TIMESTAMP IS EQUAL TO SPACES
+              OR WS-PRIOR-LOGIN-TIMESTAMP IS EQUAL TO LOW-VALUES
+              MOVE "User authenticated!" TO MESSO
+           ELSE
+              MOVE WS-PRIOR-LOGIN-TIMESTAMP TO WS-LAST-LOGIN-TEXT
+              STRING "User authenticated! Last login: "
+                     DELIMITED BY SIZE
+                     WS-LAST-LOGIN-TEXT
+                     DELIMITED BY SIZE
+                     INTO MESSO
+              END-STRING
+           END-IF.
+
+       2331-READ-SIGN-ON-RULES.
+      *    LOOKUP THE CURRENT LOCKOUT THRESHOLDS
+      *    DEFAULT TO A SAFE RULE IF THE RULES RECORD IS MISSING
+           EXEC CICS READ
+                FILE(AC-SIGNON-RULES-FILENAME)
+                INTO (SIGN-ON-RULES-RECORD)
+                RIDFLD(AC-SIGNON-RULES-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+           IF WS-CICS-RESPONSE IS NOT EQUAL TO DFHRESP(NORMAL)
+              MOVE 03 TO SR-MAXIMUM-ATTEMPTS
+              MOVE 0030 TO SR-LOCKOUT-INTERVAL
+              MOVE 0015 TO SR-INACTIVITY-INTERVAL
+           END-IF.
+
+       2332-CHECK-LOCKOUT-EXPIRY.
+      *    IF THE LOCKOUT INTERVAL HAS ELAPSED, REINSTATE THE USER
+           MOVE RU-LOCKOUT-TIMESTAMP(1:8) TO WS-TS-OLD-DATE.
+           MOVE RU-LOCKOUT-TIMESTAMP(9:6) TO WS-TS-OLD-TIME.
+           MOVE WS-CURRENT-DATE(1:8)      TO WS-TS-NEW-DATE.
+           MOVE WS-CURRENT-DATE(9:6)      TO WS-TS-NEW-TIME.
+           PERFORM 9100-COMPUTE-ELAPSED-MINUTES.
+           IF WS-ELAPSED-MINUTES IS GREATER THAN
+              OR EQUAL TO SR-LOCKOUT-INTERVAL
+              SET RU-IS-ACTIVE TO TRUE
+              MOVE LOW-VALUES TO RU-LOCKOUT-TIMESTAMP
+              EXEC CICS REWRITE
+                   FILE(AC-REG-USER-FILENAME)
+                   FROM (REG-USER-RECORD)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+              PERFORM 2337-RESET-RETRY-COUNT
+           END-IF.
+
+       2333-BUILD-ACTIVITY-QUEUE-NAME.
+           MOVE AC-ACTMON-QUEUE-PREFIX TO WS-UA-QNAME-PREFIX.
+           MOVE WS-USER-ID             TO WS-UA-QNAME-USERID.
+
+       2334-INCREMENT-RETRY-COUNT.
+      *    BUMP THE FAILED-ATTEMPT COUNTER FOR THIS USER ID AND
+      *    LOCK THE ACCOUNT ONCE THE MAXIMUM IS REACHED
+           PERFORM 2333-BUILD-ACTIVITY-QUEUE-NAME.
+           EXEC CICS READQ TS
+                QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                INTO (USER-ACTIVITY-RECORD)
+                ITEM(1)
+                RESP(WS-QUEUE-RESPONSE)
+                END-EXEC.
+           EVALUATE WS-QUEUE-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                ADD 1 TO UA-RETRY-NUMBER
+                EXEC CICS WRITEQ TS
+                     QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                     FROM (USER-ACTIVITY-RECORD)
+                     ITEM(1)
+                     REWRITE
+                     RESP(WS-QUEUE-RESPONSE)
+                     END-EXEC
+           WHEN OTHER
+                INITIALIZE USER-ACTIVITY-RECORD
+                MOVE WS-USER-ID      TO UA-USER-ID
+                MOVE RU-USER-TYPE    TO UA-USER-TYPE
+                SET UA-IS-IN-PROCESS TO TRUE
+                MOVE 1               TO UA-RETRY-NUMBER
+                MOVE WS-CURRENT-DATE TO UA-LAST-ACTIVITY-TIMESTAMP
+                EXEC CICS WRITEQ TS
+                     QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                     FROM (USER-ACTIVITY-RECORD)
+                     RESP(WS-QUEUE-RESPONSE)
+                     END-EXEC
+           END-EVALUATE.
+
+           IF UA-RETRY-NUMBER IS GREATER THAN
+              OR EQUAL TO SR-MAXIMUM-ATTEMPTS
+              SET RU-IS-LOCKED TO TRUE
+              MOVE WS-CURRENT-DATE TO RU-LOCKOUT-TIMESTAMP
+              EXEC CICS REWRITE
+                   FILE(AC-REG-USER-FILENAME)
+                   FROM (REG-USER-RECORD)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+              MOVE "Account locked - too many attempts!" TO MESSO
+           END-IF.
+
+       2335-CHECK-CONCURRENT-SIGNON.
+      *    REJECT A SECOND SIGN-ON FOR A USER ID THAT IS ALREADY
+      *    MARKED SIGNED ON IN EUACTTS - AVOIDS TWO
+      *    PEOPLE SHARING ONE SESSION AT THE SAME TIME
+           MOVE 'N' TO WS-ALREADY-SIGNED-ON-IND.
+           PERFORM 2333-BUILD-ACTIVITY-QUEUE-NAME.
+           EXEC CICS READQ TS
+                QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                INTO (USER-ACTIVITY-RECORD)
+                ITEM(1)
+                RESP(WS-QUEUE-RESPONSE)
+                END-EXEC.
+           IF WS-QUEUE-RESPONSE IS EQUAL TO DFHRESP(NORMAL)
+              AND UA-IS-SIGNED-ON
+              SET WS-ALREADY-SIGNED-ON TO TRUE
+           END-IF.
+
+       2337-RESET-RETRY-COUNT.
+      *    A SUCCESSFUL SIGN-ON (OR AN EXPIRED LOCKOUT) CLEARS THE
+      *    FAILED-ATTEMPT COUNTER FOR THIS USER ID
+           PERFORM 2333-BUILD-ACTIVITY-QUEUE-NAME.
+           EXEC CICS READQ TS
+                QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                INTO (USER-ACTIVITY-RECORD)
+                ITEM(1)
+                RESP(WS-QUEUE-RESPONSE)
+                END-EXEC.
+           EVALUATE WS-QUEUE-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE 0 TO UA-RETRY-NUMBER
+                MOVE RU-USER-TYPE    TO UA-USER-TYPE
+                SET UA-IS-SIGNED-ON  TO TRUE
+                MOVE WS-CURRENT-DATE TO UA-LAST-ACTIVITY-TIMESTAMP
+                EXEC CICS WRITEQ TS
+                     QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                     FROM (USER-ACTIVITY-RECORD)
+                     ITEM(1)
+                     REWRITE
+                     RESP(WS-QUEUE-RESPONSE)
+                     END-EXEC
+           WHEN OTHER
+                INITIALIZE USER-ACTIVITY-RECORD
+                MOVE WS-USER-ID      TO UA-USER-ID
+                MOVE RU-USER-TYPE    TO UA-USER-TYPE
+                SET UA-IS-SIGNED-ON  TO TRUE
+                MOVE 0               TO UA-RETRY-NUMBER
+                MOVE WS-CURRENT-DATE TO UA-LAST-ACTIVITY-TIMESTAMP
+                EXEC CICS WRITEQ TS
+                     QUEUE(WS-USER-ACTIVITY-QUEUE-NAME)
+                     FROM (USER-ACTIVITY-RECORD)
+                     RESP(WS-QUEUE-RESPONSE)
+                     END-EXEC
+           END-EVALUATE.
+
+       2338-WRITE-AUDIT-RECORD.
+      *    APPEND A PERMANENT RECORD OF THIS SIGN-ON ATTEMPT
+      *    SO THE OUTCOME SURVIVES PAST THE CICS TEMPORARY-STORAGE
+      *    QUEUE AND A REGION RECYCLE.
+           INITIALIZE SIGN-ON-AUDIT-RECORD.
+           MOVE WS-USER-ID      TO AU-USER-ID.
+           MOVE WS-CURRENT-DATE TO AU-AUDIT-TIMESTAMP.
+           MOVE EIBTASKN        TO AU-TASK-NUMBER.
+           MOVE EIBTRMID        TO AU-TERMINAL-ID.
+      *    REG-USER-RECORD IS ONLY POPULATED WHEN THE READ THAT LED
+      *    HERE ACTUALLY FOUND THE USER - LEAVE AU-USER-TYPE BLANK
+      *    RATHER THAN CARRY FORWARD AN UNDEFINED VALUE FOR A "USER
+      *    NOT FOUND"/"ERROR READING USER DATA" AUDIT RECORD.
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL)
+              MOVE RU-USER-TYPE TO AU-USER-TYPE
+           END-IF.
+           MOVE MESSO           TO AU-MESSAGE-TEXT.
+           IF WS-IS-SIGNED-ON
+              SET AU-IS-SUCCESS TO TRUE
+           ELSE
+              SET AU-IS-FAILURE TO TRUE
+           END-IF.
+           EXEC CICS WRITE
+                FILE(AC-AUDIT-FILENAME)
+                FROM (SIGN-ON-AUDIT-RECORD)
+                RIDFLD(AU-AUDIT-KEY)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+       2339-ROUTE-TO-MENU.
+      *    A SUCCESSFUL SIGN-ON HANDS OFF TO THE ROLE-BASED MENU
+      *    PROGRAM, WHICH PRESENTS DIFFERENT OPTIONS DEPENDING ON
+      *    RU-USER-TYPE INSTEAD OF JUST ENDING THE
+      *    TRANSACTION AFTER A GREETING.
+           EXEC CICS XCTL
+                PROGRAM(AC-MENU-PROGRAM-NAME)
+                COMMAREA(WS-SESSION-STATE)
+                LENGTH(LENGTH OF WS-SESSION-STATE)
+                END-EXEC.
+
+       9100-COMPUTE-ELAPSED-MINUTES.
+      *    GENERAL-PURPOSE HELPER - MINUTES BETWEEN WS-TS-OLD AND
+      *    WS-TS-NEW (BOTH YYYYMMDD/HHMMSS WORK AREAS)
+           COMPUTE WS-INT-DATE-OLD =
+              FUNCTION INTEGER-OF-DATE(WS-TS-OLD-DATE).
+           COMPUTE WS-INT-DATE-NEW =
+              FUNCTION INTEGER-OF-DATE(WS-TS-NEW-DATE).
+           COMPUTE WS-ELAPSED-MINUTES =
+              ((WS-INT-DATE-NEW - WS-INT-DATE-OLD) * 1440)
+              + ((WS-TS-NEW-HH * 60) + WS-TS-NEW-MM)
+              - ((WS-TS-OLD-HH * 60) + WS-TS-OLD-MM).
 
        2400-CANCEL-PROCESS.
       *    CLEAR SCREEN
@@ -181,3 +566,20 @@
       *    END CICS CONVERSATION
            EXEC CICS RETURN
                 END-EXEC.
+
+       2700-CHANGE-PASSWORD.
+      *    A USER WHOSE PASSWORD JUST EXPIRED IS SENT STRAIGHT TO THE
+      *    SELF-SERVICE PASSWORD CHANGE TRANSACTION INSTEAD OF THE
+      *    MENU - ONLY REACHED FROM WITHIN THE SAME TASK THAT JUST SET
+      *    WS-IS-SIGNED-ON, SO THE GUARD BELOW IS ALWAYS TRUE HERE.
+           IF WS-IS-SIGNED-ON
+              EXEC CICS XCTL
+                   PROGRAM(AC-PWDCHG-PROGRAM-NAME)
+                   COMMAREA(WS-USER-ID)
+                   LENGTH(LENGTH OF WS-USER-ID)
+                   END-EXEC
+           ELSE
+              INITIALIZE MESSO
+              MOVE "Sign on before changing your password!" TO MESSO
+              PERFORM 1200-SEND-MAP
+           END-IF.
