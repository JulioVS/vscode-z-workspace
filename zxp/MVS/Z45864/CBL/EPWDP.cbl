@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EPWDP.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYE APP'
+      *      - 'SELF-SERVICE PASSWORD CHANGE' PROGRAM
+      *      - REACHED FROM ESONP (PF5) ONCE A USER IS SIGNED ON.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE MY SYMBOLIC MAP COPYBOOK AND IBM'S AID KEYS' ONE.
+      ******************************************************************
+       COPY ECONST.
+       COPY EPWDMAP.
+       COPY EREGUSR.
+       COPY DFHAID.
+      ******************************************************************
+      *   DEFINE MY SESSION STATE DATA FOR PASSING INTO COMM-AREA.
+      ******************************************************************
+       01 WS-SESSION-STATE.
+          05 WS-USER-ID        PIC X(8).
+      ******************************************************************
+      *   CONTINUATION SHAPE RETURNED BY 1300-RETURN-STATEFULLY - A
+      *   DIFFERENT LENGTH THAN THE FIRST-INTERACTION COMM-AREA ABOVE,
+      *   SO THE TWO CASES CAN BE TOLD APART ON THE NEXT EIBCALEN TEST.
+      ******************************************************************
+       01 WS-EPWDP-STATE.
+          05 WS-EP-USER-ID     PIC X(8).
+          05 FILLER            PIC X(1).
+       01 WS-CICS-RESPONSE     PIC S9(8) USAGE IS COMPUTATIONAL.
+       01 WS-CURRENT-DATE      PIC X(14).
+       01 WS-PWD-EXPIRATION-DAYS PIC 9(3) VALUE 90.
+       01 WS-PWD-EXP-INT-DATE  PIC 9(7) USAGE IS COMPUTATIONAL.
+       01 WS-PWD-EXP-NEW-DATE  PIC 9(8).
+      ******************************************************************
+      *   EXPLICITLY DEFINE THE COMM-AREA FOR THE TRANSACTION.
+      ******************************************************************
+       LINKAGE SECTION.
+       01 DFHCOMMAREA          PIC X(9).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+      *
+      *    THE FIRST INTERACTION ALWAYS ARRIVES VIA XCTL CARRYING
+      *    WS-USER-ID'S LENGTH (SEE ESONP/EMENU) - EVERY CONTINUATION
+      *    ARRIVES SIZED AS THE LARGER WS-EPWDP-STATE THIS PROGRAM
+      *    RETURNS ITSELF, SO THE TWO ARE DISTINGUISHED BY LENGTH
+      *    RATHER THAN BY TESTING FOR A ZERO-LENGTH COMM-AREA.
+           IF EIBCALEN IS EQUAL TO LENGTH OF WS-USER-ID
+              PERFORM 1000-FIRST-INTERACTION
+           ELSE
+              PERFORM 2000-PROCESS-USER-INPUT
+           END-IF.
+
+       SUB-ROUTINE SECTION.
+      *
+       1000-FIRST-INTERACTION.
+      *    THE FIRST INTERACTION ARRIVES VIA XCTL FROM ESONP, SO THE
+      *    COMM-AREA HOLDS THE USER ID OF THE ALREADY SIGNED-ON USER
+           INITIALIZE WS-SESSION-STATE.
+           INITIALIZE EPWDMO.
+           IF EIBCALEN IS GREATER THAN ZERO
+              MOVE DFHCOMMAREA TO WS-USER-ID
+           END-IF.
+           MOVE WS-USER-ID TO USERIDO.
+           PERFORM 1200-SEND-MAP.
+           PERFORM 1300-RETURN-STATEFULLY.
+
+       1200-SEND-MAP.
+      *    SENDS MAP TO THE USER
+           EXEC CICS SEND
+                MAP(AC-PWDCHG-MAP-NAME)
+                MAPSET(AC-PWDCHG-MAPSET-NAME)
+                FROM (EPWDMO)
+                ERASE
+                END-EXEC.
+
+       1300-RETURN-STATEFULLY.
+      *    RETURNS SAVING THE CURRENT SESSION STATE
+      *    AND THE CONVERSATION WILL KEEP GOING
+           MOVE WS-USER-ID TO WS-EP-USER-ID.
+           EXEC CICS RETURN
+                COMMAREA(WS-EPWDP-STATE)
+                LENGTH(LENGTH OF WS-EPWDP-STATE)
+                TRANSID(EIBTRNID)
+                END-EXEC.
+
+       2000-PROCESS-USER-INPUT.
+           MOVE DFHCOMMAREA TO WS-EPWDP-STATE.
+           MOVE WS-EP-USER-ID TO WS-USER-ID.
+           PERFORM 2100-RECEIVE-MAP.
+
+           EVALUATE EIBAID
+           WHEN DFHENTER
+                PERFORM 2200-SUBMIT-PASSWORD-CHANGE
+           WHEN DFHPF3
+           WHEN DFHPF12
+                PERFORM 2600-RETURN-TO-SIGNON
+           WHEN OTHER
+                INITIALIZE MESSO
+                MOVE "Invalid key pressed!" TO MESSO
+                PERFORM 1200-SEND-MAP
+                PERFORM 1300-RETURN-STATEFULLY
+           END-EVALUATE.
+
+       2100-RECEIVE-MAP.
+      *    GET INPUT FROM THE USER
+           EXEC CICS RECEIVE
+                MAP(AC-PWDCHG-MAP-NAME)
+                MAPSET(AC-PWDCHG-MAPSET-NAME)
+                INTO (EPWDMI)
+                END-EXEC.
+
+       2200-SUBMIT-PASSWORD-CHANGE.
+           INITIALIZE MESSO.
+           IF NEWPWI IS NOT EQUAL TO NEWPW2I
+              MOVE "New password entries do not match!" TO MESSO
+              PERFORM 1200-SEND-MAP
+              PERFORM 1300-RETURN-STATEFULLY
+           END-IF.
+
+           IF MESSO IS EQUAL TO SPACES
+              EXEC CICS READ
+                   FILE(AC-REG-USER-FILENAME)
+                   INTO (REG-USER-RECORD)
+                   RIDFLD(WS-USER-ID)
+                   RESP(WS-CICS-RESPONSE)
+                   UPDATE
+                   END-EXEC
+              EVALUATE WS-CICS-RESPONSE
+              WHEN DFHRESP(NORMAL)
+                   IF RU-USER-PASSWORD IS EQUAL TO OLDPWI
+                      MOVE NEWPWI TO RU-USER-PASSWORD
+                      PERFORM 2250-SET-PASSWORD-EXPIRATION
+                      EXEC CICS REWRITE
+                           FILE(AC-REG-USER-FILENAME)
+                           FROM (REG-USER-RECORD)
+                           RESP(WS-CICS-RESPONSE)
+                           END-EXEC
+                      MOVE "Password changed!" TO MESSO
+                   ELSE
+                      MOVE "Old password is incorrect!" TO MESSO
+                   END-IF
+              WHEN OTHER
+                   MOVE "Error updating user data!" TO MESSO
+              END-EVALUATE
+           END-IF.
+
+           PERFORM 1200-SEND-MAP.
+           PERFORM 1300-RETURN-STATEFULLY.
+
+       2250-SET-PASSWORD-EXPIRATION.
+      *    STAMP A FRESH EXPIRATION DATE ON THE PASSWORD JUST SET, SO
+      *    THE SIGN-ON PROGRAM'S EXPIRED-PASSWORD CHECK HAS A REAL
+      *    VALUE TO COMPARE AGAINST INSTEAD OF A PASSWORD THAT CAN
+      *    NEVER EXPIRE.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-CURRENT-DATE.
+           COMPUTE WS-PWD-EXP-INT-DATE =
+              FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE(1:8))
+              + WS-PWD-EXPIRATION-DAYS.
+           COMPUTE WS-PWD-EXP-NEW-DATE =
+              FUNCTION DATE-OF-INTEGER(WS-PWD-EXP-INT-DATE).
+           MOVE WS-PWD-EXP-NEW-DATE  TO RU-PASSWORD-EXPIRATION-DATE(1:8).
+           MOVE WS-CURRENT-DATE(9:6) TO RU-PASSWORD-EXPIRATION-DATE(9:6).
+
+       2600-RETURN-TO-SIGNON.
+      *    BACK OUT TO THE SIGN-ON TRANSACTION
+           EXEC CICS XCTL
+                PROGRAM(AC-SIGNON-PROGRAM-NAME)
+                END-EXEC.
