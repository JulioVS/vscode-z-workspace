@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EROSTRPT.
+      ******************************************************************
+      *   BATCH EMPLOYEE CROSS-REFERENCE ROSTER REPORT.-
+      *      - DRIVES OFF THE EMPMAS EMPLOYEE MASTER FILE AND JOINS
+      *        IN EACH EMPLOYEE'S DEPARTMENT NAME (DEPTMAS), REGISTERED
+      *        VEHICLE TAG(S) (CARFILE), AND SIGN-ON ACCOUNT STATUS
+      *        (EREGUSR) SO ONE REPORT SHOWS THE FULL PICTURE INSTEAD
+      *        OF CROSS-REFERENCING THREE SYSTEMS BY HAND
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-FILE ASSIGN TO EMPMAS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS EM-EMPLOYEE-NUMBER
+                  FILE STATUS IS WS-EMP-STATUS.
+
+           SELECT DEPT-FILE ASSIGN TO DEPTMAS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS DEPT-NBR
+                  FILE STATUS IS WS-DEPT-STATUS.
+
+           SELECT CARFILE-FILE ASSIGN TO CARFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CF-CARFILE-KEY
+                  FILE STATUS IS WS-CARFILE-STATUS.
+
+           SELECT REG-FILE ASSIGN TO EREGUSR
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS RU-USER-ID
+                  FILE STATUS IS WS-REG-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO ROSTRPT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-FILE
+           RECORDING MODE IS F.
+       COPY EMPMAS.
+
+       FD  DEPT-FILE
+           RECORDING MODE IS F.
+       COPY DEPTMAS.
+
+       FD  CARFILE-FILE
+           RECORDING MODE IS F.
+       COPY CARFILE.
+
+       FD  REG-FILE
+           RECORDING MODE IS F.
+       COPY EREGUSR.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMP-STATUS             PIC X(2).
+           88 WS-EMP-OK                        VALUE '00'.
+           88 WS-EMP-EOF                       VALUE '10'.
+       01  WS-DEPT-STATUS            PIC X(2).
+           88 WS-DEPT-OK                        VALUE '00'.
+           88 WS-DEPT-NOTFOUND                  VALUE '23'.
+       01  WS-CARFILE-STATUS         PIC X(2).
+           88 WS-CARFILE-OK                     VALUE '00'.
+           88 WS-CARFILE-ENDBR                  VALUE '10'.
+       01  WS-REG-STATUS             PIC X(2).
+           88 WS-REG-OK                         VALUE '00'.
+           88 WS-REG-NOTFOUND                   VALUE '23'.
+       01  WS-REPORT-STATUS          PIC X(2).
+       01  WS-BROWSE-DONE-IND        PIC X(1) VALUE 'N'.
+           88 WS-BROWSE-DONE                  VALUE 'Y'.
+       01  WS-VEHICLE-FOUND-IND      PIC X(1) VALUE 'N'.
+           88 WS-VEHICLE-FOUND                VALUE 'Y'.
+       01  WS-EMPLOYEE-COUNT         PIC 9(5) VALUE 0.
+       01  WS-DEPT-NAME-DISPLAY      PIC X(20).
+       01  WS-ACCOUNT-STATUS-DISPLAY PIC X(10).
+       01  WS-DETAIL-LINE.
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 DL-EMPLOYEE-NUMBER     PIC X(6).
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 DL-EMPLOYEE-NAME       PIC X(25).
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 DL-DEPT-NAME           PIC X(20).
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 DL-TAG-NUMBER          PIC X(8).
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 DL-ACCOUNT-STATUS      PIC X(10).
+       01  WS-HEADING-LINE           PIC X(132) VALUE
+           '  EMP-NO  EMPLOYEE-NAME         DEPARTMENT  TAG-NO  STATUS'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           OPEN INPUT EMP-FILE.
+           OPEN INPUT DEPT-FILE.
+           OPEN INPUT CARFILE-FILE.
+           OPEN INPUT REG-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           MOVE WS-HEADING-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM READ-NEXT-EMPLOYEE.
+           PERFORM PROCESS-ONE-EMPLOYEE
+              UNTIL WS-EMP-EOF.
+           CLOSE EMP-FILE.
+           CLOSE DEPT-FILE.
+           CLOSE CARFILE-FILE.
+           CLOSE REG-FILE.
+           CLOSE REPORT-FILE.
+           DISPLAY 'ROSTER EMPLOYEES LISTED: ' WS-EMPLOYEE-COUNT.
+           STOP RUN.
+
+       READ-NEXT-EMPLOYEE.
+           READ EMP-FILE NEXT RECORD
+                AT END SET WS-EMP-EOF TO TRUE
+           END-READ.
+
+       PROCESS-ONE-EMPLOYEE.
+           PERFORM LOOKUP-DEPARTMENT-NAME.
+           PERFORM LOOKUP-ACCOUNT-STATUS.
+           PERFORM BROWSE-EMPLOYEE-VEHICLES.
+           IF NOT WS-VEHICLE-FOUND
+              PERFORM PRINT-ONE-ROSTER-LINE
+           END-IF.
+           ADD 1 TO WS-EMPLOYEE-COUNT.
+           PERFORM READ-NEXT-EMPLOYEE.
+
+       LOOKUP-DEPARTMENT-NAME.
+      *    JOIN IN THE DEPARTMENT NAME FROM DEPTMAS
+           MOVE EM-DEPT-NBR TO DEPT-NBR.
+           READ DEPT-FILE
+                INVALID KEY SET WS-DEPT-NOTFOUND TO TRUE
+           END-READ.
+           IF WS-DEPT-OK
+              MOVE DEPT-NAME TO WS-DEPT-NAME-DISPLAY
+           ELSE
+              MOVE 'UNKNOWN DEPT' TO WS-DEPT-NAME-DISPLAY
+           END-IF.
+
+       LOOKUP-ACCOUNT-STATUS.
+      *    JOIN IN THE SIGN-ON ACCOUNT STATUS FROM EREGUSR, KEYED ON
+      *    THE LINKED RU-USER-ID CARRIED ON THE EMPLOYEE MASTER
+      *    RECORD
+           MOVE EM-USER-ID TO RU-USER-ID.
+           READ REG-FILE
+                INVALID KEY SET WS-REG-NOTFOUND TO TRUE
+           END-READ.
+           IF WS-REG-OK
+              EVALUATE TRUE
+              WHEN RU-IS-ACTIVE
+                   MOVE 'ACTIVE'   TO WS-ACCOUNT-STATUS-DISPLAY
+              WHEN RU-IS-INACTIVE
+                   MOVE 'INACTIVE' TO WS-ACCOUNT-STATUS-DISPLAY
+              WHEN RU-IS-LOCKED
+                   MOVE 'LOCKED'   TO WS-ACCOUNT-STATUS-DISPLAY
+              WHEN OTHER
+                   MOVE SPACES     TO WS-ACCOUNT-STATUS-DISPLAY
+              END-EVALUATE
+           ELSE
+              MOVE 'NO ACCOUNT' TO WS-ACCOUNT-STATUS-DISPLAY
+           END-IF.
+
+       BROWSE-EMPLOYEE-VEHICLES.
+      *    PRINT ONE ROSTER LINE PER VEHICLE ON FILE FOR THIS EMPLOYEE
+      *    NUMBER, JOINING IN THE TAG NUMBER FROM CARFILE
+           MOVE 'N' TO WS-VEHICLE-FOUND-IND.
+           MOVE 'N' TO WS-BROWSE-DONE-IND.
+           MOVE EM-EMPLOYEE-NUMBER TO CF-EMPLOYEE-NUMBER.
+           MOVE ZERO               TO CF-VEHICLE-SEQUENCE.
+           START CARFILE-FILE KEY IS GREATER THAN OR EQUAL
+                 TO CF-CARFILE-KEY
+                 INVALID KEY SET WS-BROWSE-DONE TO TRUE
+           END-START.
+           IF NOT WS-BROWSE-DONE
+              PERFORM READ-NEXT-VEHICLE
+           END-IF.
+           PERFORM PRINT-ONE-VEHICLE-LINE
+              UNTIL WS-BROWSE-DONE.
+
+       READ-NEXT-VEHICLE.
+           READ CARFILE-FILE NEXT RECORD
+                AT END SET WS-BROWSE-DONE TO TRUE
+           END-READ.
+           IF NOT WS-BROWSE-DONE
+              AND CF-EMPLOYEE-NUMBER IS NOT EQUAL TO
+                  EM-EMPLOYEE-NUMBER
+              SET WS-BROWSE-DONE TO TRUE
+           END-IF.
+
+       PRINT-ONE-VEHICLE-LINE.
+           SET WS-VEHICLE-FOUND TO TRUE.
+           PERFORM PRINT-ONE-ROSTER-LINE.
+           PERFORM READ-NEXT-VEHICLE.
+
+       PRINT-ONE-ROSTER-LINE.
+           MOVE SPACES             TO WS-DETAIL-LINE.
+           MOVE EM-EMPLOYEE-NUMBER TO DL-EMPLOYEE-NUMBER.
+           MOVE EM-EMPLOYEE-NAME   TO DL-EMPLOYEE-NAME.
+           MOVE WS-DEPT-NAME-DISPLAY TO DL-DEPT-NAME.
+           IF WS-VEHICLE-FOUND
+              MOVE CF-TAG-NUMBER   TO DL-TAG-NUMBER
+           ELSE
+              MOVE SPACES          TO DL-TAG-NUMBER
+           END-IF.
+           MOVE WS-ACCOUNT-STATUS-DISPLAY TO DL-ACCOUNT-STATUS.
+           MOVE WS-DETAIL-LINE     TO REPORT-LINE.
+           WRITE REPORT-LINE.
