@@ -0,0 +1,35 @@
+//DEPTPAY  JOB (ACCTNO),'DEPT PAYROLL RPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*
+//* RUNS DEPTPAY: DEPARTMENT AVERAGE-SALARY / COMPANY ROLL-UP
+//* REPORT, VARIANCE ALERT, AND GL EXTRACT.
+//*
+//* RESTART INSTRUCTIONS -
+//*   IF STEP010 ABENDS PARTWAY THROUGH THE DEPARTMENT MASTER FILE,
+//*   RESUBMIT THIS JOB WITH RESTART=STEP010 ADDED TO THE JOB CARD.
+//*   DEPTPAY CHECKPOINTS ITS PROGRESS TO THE DEPTCKPT DATASET EVERY
+//*   FEW DEPARTMENTS AND READS THAT DATASET BACK ON STARTUP - IF A
+//*   CHECKPOINT IS FOUND IT RESUMES THE DEPARTMENT LOOP FROM THERE
+//*   INSTEAD OF REPROCESSING THE MASTER FILE FROM THE TOP.  DO NOT
+//*   DELETE DEPTCKPT, DEPTPAY.RPT, OR DEPTPAY.GLEXTRCT BETWEEN THE
+//*   ORIGINAL RUN AND THE RESTART - DISP=MOD BELOW LETS DEPTPAY
+//*   APPEND TO THEM RATHER THAN STARTING THEM OVER.
+//*
+//STEP010  EXEC PGM=DEPTPAY
+//STEPLIB  DD DSN=ZXP.Z45864.LOADLIB,DISP=SHR
+//DEPTMAS  DD DSN=ZXP.Z45864.DEPTMAS,DISP=SHR
+//DEPTHIST DD DSN=ZXP.Z45864.DEPTHIST,DISP=SHR
+//DEPTCKPT DD DSN=ZXP.Z45864.DEPTPAY.CKPT,
+//            DISP=(MOD,DELETE,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=022,BLKSIZE=0)
+//DEPTRPT  DD DSN=ZXP.Z45864.DEPTPAY.RPT,
+//            DISP=(MOD,DELETE,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//GLEXTRCT DD DSN=ZXP.Z45864.DEPTPAY.GLEXTRCT,
+//            DISP=(MOD,DELETE,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=021,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
