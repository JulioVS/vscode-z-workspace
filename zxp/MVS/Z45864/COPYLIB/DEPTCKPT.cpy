@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    CICS PLURALSIGHT 'EMPLOYEE APP'
+      *      - RECORD LAYOUT FOR THE 'DEPTCKPT' CHECKPOINT FILE
+      *        WRITTEN BY DEPTPAY EVERY WS-CKPT-INTERVAL DEPARTMENTS
+      *        SO THE DEPARTMENT LOOP CAN BE RESTARTED FROM THE LAST
+      *        CHECKPOINT INSTEAD OF REPROCESSING THE MASTER FILE
+      *        FROM THE TOP.
+      ******************************************************************
+       01 DEPT-CHECKPOINT-RECORD.
+          05 CK-LAST-DEPT-NBR          PIC X(4).
+          05 CK-GRAND-TOTAL-EMPS       PIC 9(7).
+          05 CK-GRAND-TOTAL-SALARIES   PIC 9(9)V99.
