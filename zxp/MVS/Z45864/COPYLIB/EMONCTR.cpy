@@ -12,6 +12,8 @@
                 88 MON-UA-SIGN-ON                 VALUE 'S'.
                 88 MON-UA-SIGN-OFF                VALUE 'F'.
                 88 MON-UA-APP-FUNCTION            VALUE 'A'.
+                88 MON-UA-RETRY-FAIL              VALUE 'R'.
+             10 MON-REQUEST-TIMESTAMP   PIC X(14).
           05 MON-RESPONSE.
              10 MON-RESPONSE-CODE       PIC X(1).
                 88 MON-PROCESSING-ERROR           VALUE 'E'.
@@ -25,4 +27,8 @@
                 88 MON-UT-ADMINISTRATOR           VALUE 'ADM'.
                 88 MON-UT-MANAGER                 VALUE 'MGR'.
                 88 MON-UT-STANDARD                VALUE 'STD'.
+             10 MON-RETRY-NUMBER         PIC 9(2).
+             10 MON-RESPONSE-TIMESTAMP   PIC X(14).
+             10 MON-TURNAROUND-SECONDS   PIC 9(5) USAGE IS
+                                          COMPUTATIONAL.
              10 MON-MESSAGE             PIC X(79).
