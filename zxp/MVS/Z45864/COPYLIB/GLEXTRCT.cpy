@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    CICS PLURALSIGHT 'EMPLOYEE APP'
+      *      - RECORD LAYOUT FOR THE 'GLEXTRCT' GENERAL LEDGER
+      *        EXTRACT FILE PRODUCED BY DEPTPAY, ONE RECORD PER
+      *        DEPARTMENT PER RUN.
+      ******************************************************************
+       01 GL-EXTRACT-RECORD.
+          05 GL-DEPT-NBR           PIC X(4).
+          05 GL-TOTAL-SALARIES     PIC 9(9)V99.
+          05 GL-PERIOD             PIC X(6).
