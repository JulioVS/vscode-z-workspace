@@ -0,0 +1,54 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'
+      *      - SYMBOLIC MAP FOR 'EPWDMAP' MAPSET.
+      *        (SELF-SERVICE PASSWORD CHANGE)
+      ******************************************************************
+       01  EPWDMI.
+           02  FILLER PIC X(12).
+           02  USERIDL    COMP  PIC  S9(4).
+           02  USERIDF    PICTURE X.
+           02  FILLER REDEFINES USERIDF.
+             03 USERIDA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  USERIDI  PIC X(8).
+           02  OLDPWL    COMP  PIC  S9(4).
+           02  OLDPWF    PICTURE X.
+           02  FILLER REDEFINES OLDPWF.
+             03 OLDPWA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  OLDPWI  PIC X(8).
+           02  NEWPWL    COMP  PIC  S9(4).
+           02  NEWPWF    PICTURE X.
+           02  FILLER REDEFINES NEWPWF.
+             03 NEWPWA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  NEWPWI  PIC X(8).
+           02  NEWPW2L    COMP  PIC  S9(4).
+           02  NEWPW2F    PICTURE X.
+           02  FILLER REDEFINES NEWPW2F.
+             03 NEWPW2A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  NEWPW2I  PIC X(8).
+           02  MESSL    COMP  PIC  S9(4).
+           02  MESSF    PICTURE X.
+           02  FILLER REDEFINES MESSF.
+             03 MESSA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  MESSI  PIC X(79).
+       01  EPWDMO REDEFINES EPWDMI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  USERIDC    PICTURE X.
+           02  USERIDO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  OLDPWC    PICTURE X.
+           02  OLDPWO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  NEWPWC    PICTURE X.
+           02  NEWPWO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  NEWPW2C    PICTURE X.
+           02  NEWPW2O  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  MESSC    PICTURE X.
+           02  MESSO  PIC X(79).
