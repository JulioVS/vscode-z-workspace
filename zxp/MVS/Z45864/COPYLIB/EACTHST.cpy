@@ -0,0 +1,18 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'
+      *      - RECORD LAYOUT FOR 'EACTHST' PERMANENT ACTIVITY
+      *        HISTORY FILE.
+      *      - EVERY EUACTTS TEMPORARY-STORAGE QUEUE IS ARCHIVED HERE
+      *        BEFORE BEING DELETED, SO ACTIVITY HISTORY SURVIVES A
+      *        QUEUE DELETE OR A CICS REGION COLD START.
+      ******************************************************************
+       01 ARCHIVE-HISTORY-RECORD.
+          05 AH-ARCHIVE-KEY.
+             10 AH-USER-ID              PIC X(8).
+             10 AH-ARCHIVE-TIMESTAMP    PIC X(14).
+          05 AH-USER-TYPE               PIC X(3).
+          05 AH-SIGN-ON-STATUS          PIC X(1).
+          05 AH-RETRY-NUMBER            PIC 9(2).
+          05 AH-LAST-ACTIVITY-TIMESTAMP.
+             10 AH-LAST-ACTIVITY-DATE   PIC X(8).
+             10 AH-LAST-ACTIVITY-TIME   PIC X(6).
