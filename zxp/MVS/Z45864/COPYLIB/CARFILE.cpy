@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    CICS PLURALSIGHT (COURSE MODULE 4)
+      *      - RECORD LAYOUT FOR 'CARFILE' VSAM FILE.
+      *        (EMPLOYEE VEHICLE / PARKING RECORDS)
+      *      - KEYED ON CF-CARFILE-KEY (EMPLOYEE NUMBER PLUS A
+      *        VEHICLE SEQUENCE NUMBER) SO ONE EMPLOYEE CAN HAVE
+      *        SEVERAL VEHICLES ON FILE
+      ******************************************************************
+       01 CAR-RECORD.
+          05 CF-CARFILE-KEY.
+             10 CF-EMPLOYEE-NUMBER     PIC X(6).
+             10 CF-VEHICLE-SEQUENCE    PIC 9(2).
+          05 CF-TAG-NUMBER             PIC X(8).
+          05 CF-STATE-CODE             PIC X(2).
