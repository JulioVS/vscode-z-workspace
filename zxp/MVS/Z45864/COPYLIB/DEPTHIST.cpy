@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    CICS PLURALSIGHT 'EMPLOYEE APP'
+      *      - RECORD LAYOUT FOR 'DEPTHIST' DEPARTMENT SALARY
+      *        HISTORY FILE.  HOLDS THE PRIOR PERIOD'S DEPT-AVG-SALARY
+      *        PER DEPARTMENT SO DEPTPAY CAN FLAG LARGE SWINGS.
+      *        (KEYED ON DH-DEPT-NBR)
+      ******************************************************************
+       01 DEPT-HIST-RECORD.
+          05 DH-DEPT-NBR           PIC X(4).
+          05 DH-PRIOR-AVG-SALARY   PIC 9(7)V99.
