@@ -0,0 +1,15 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'
+      *      - RECORD LAYOUT FOR 'EUNLREQ' VSAM FILE.
+      *        (ACCOUNT-UNLOCK REQUESTS)
+      ******************************************************************
+       01 UNLOCK-REQUEST-RECORD.
+          05 UR-USER-ID              PIC X(8).
+          05 UR-REQUEST-STATUS       PIC X(1).
+             88 UR-IS-PENDING                  VALUE 'P'.
+             88 UR-IS-APPROVED                 VALUE 'A'.
+             88 UR-IS-DENIED                   VALUE 'D'.
+          05 UR-REQUESTED-TIMESTAMP  PIC X(14).
+          05 UR-APPROVER-ID          PIC X(8).
+          05 UR-DECISION-TIMESTAMP   PIC X(14).
+          05 FILLER                  PIC X(30).
