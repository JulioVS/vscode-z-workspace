@@ -9,11 +9,56 @@
           05 AC-SIGNON-MAP-NAME        PIC X(7)  VALUE 'ESONM'.
           05 AC-SIGNON-MAPSET-NAME     PIC X(7)  VALUE 'ESONMAP'.
           05 AC-SIGNON-RULES-FILENAME  PIC X(7)  VALUE 'ESONRUL'.
+          05 AC-SIGNON-RULES-ID        PIC X(8)  VALUE 'ESONRUL1'.
+      *      SIGN-ON RULES MAINTENANCE PROCESS CONSTANTS
+          05 AC-SONRUL-TRANSACTION-ID  PIC X(4)  VALUE 'ESRL'.
+          05 AC-SONRUL-PROGRAM-NAME    PIC X(7)  VALUE 'ESRLP'.
+          05 AC-SONRUL-MAP-NAME        PIC X(7)  VALUE 'ESRLM'.
+          05 AC-SONRUL-MAPSET-NAME     PIC X(7)  VALUE 'ESRLMAP'.
+      *      PASSWORD CHANGE PROCESS CONSTANTS
+          05 AC-PWDCHG-TRANSACTION-ID  PIC X(4)  VALUE 'EPWD'.
+          05 AC-PWDCHG-PROGRAM-NAME    PIC X(7)  VALUE 'EPWDP'.
+          05 AC-PWDCHG-MAP-NAME        PIC X(7)  VALUE 'EPWDM'.
+          05 AC-PWDCHG-MAPSET-NAME     PIC X(7)  VALUE 'EPWDMAP'.
+      *      USER MAINTENANCE PROCESS CONSTANTS
+          05 AC-USRMNT-TRANSACTION-ID  PIC X(4)  VALUE 'EUSR'.
+          05 AC-USRMNT-PROGRAM-NAME    PIC X(7)  VALUE 'EUSRP'.
+          05 AC-USRMNT-MAP-NAME        PIC X(7)  VALUE 'EUSRM'.
+          05 AC-USRMNT-MAPSET-NAME     PIC X(7)  VALUE 'EUSRMAP'.
+      *      ACTIVE-USERS VIEW PROCESS CONSTANTS
+          05 AC-ACTVW-TRANSACTION-ID   PIC X(4)  VALUE 'EACV'.
+          05 AC-ACTVW-PROGRAM-NAME     PIC X(7)  VALUE 'EACTVW'.
+      *      ACTIVITY ARCHIVE PROCESS CONSTANTS
+          05 AC-ARCHIVE-TRANSACTION-ID PIC X(4)  VALUE 'EARC'.
+          05 AC-ARCHIVE-PROGRAM-NAME   PIC X(7)  VALUE 'EARCHP'.
+      *      NIGHTLY RECONCILIATION PROCESS CONSTANTS
+          05 AC-RECON-TRANSACTION-ID   PIC X(4)  VALUE 'EREC'.
+          05 AC-RECON-PROGRAM-NAME     PIC X(7)  VALUE 'ERECONP'.
+          05 AC-RECHST-FILENAME        PIC X(7)  VALUE 'ERECHST'.
+      *      ROLE-BASED MENU PROCESS CONSTANTS
+          05 AC-MENU-TRANSACTION-ID    PIC X(4)  VALUE 'EMNU'.
+          05 AC-MENU-PROGRAM-NAME      PIC X(7)  VALUE 'EMENU'.
+      *      ACCOUNT-UNLOCK REQUEST PROCESS CONSTANTS
+          05 AC-UNLOCK-TRANSACTION-ID  PIC X(4)  VALUE 'EUNL'.
+          05 AC-UNLOCK-PROGRAM-NAME    PIC X(7)  VALUE 'EUNLKP'.
+          05 AC-UNLOCK-MAP-NAME        PIC X(7)  VALUE 'EUNLM'.
+          05 AC-UNLOCK-MAPSET-NAME     PIC X(7)  VALUE 'EUNLMAP'.
+          05 AC-UNLOCK-FILENAME        PIC X(7)  VALUE 'EUNLREQ'.
+      *      REGISTERED-USER BROWSE PROCESS CONSTANTS
+          05 AC-USRLST-TRANSACTION-ID  PIC X(4)  VALUE 'EUSL'.
+          05 AC-USRLST-PROGRAM-NAME    PIC X(7)  VALUE 'EUSRLST'.
+      *      EMPLOYEE MASTER FILE CONSTANTS
+          05 AC-EMPMAS-FILENAME        PIC X(7)  VALUE 'EMPMAS'.
+      *      AID KEY-USAGE LOGGING UTILITY CONSTANTS
+          05 AC-AIDMON-PROGRAM-NAME    PIC X(7)  VALUE 'AIDMON'.
+          05 AC-AIDLOG-FILENAME        PIC X(7)  VALUE 'AIDLOG'.
       *      GENERAL PROCESS CONSTANTS
           05 AC-REG-USER-FILENAME      PIC X(7)  VALUE 'EREGUSR'.
+          05 AC-AUDIT-FILENAME         PIC X(7)  VALUE 'EAUDIT'.
+          05 AC-ACTHIST-FILENAME       PIC X(7)  VALUE 'EACTHST'.
+          05 AC-EIBLOG-FILENAME        PIC X(7)  VALUE 'EIBLOG'.
       *      ACTIVITY MONITOR
           05 AC-ACTMON-PROGRAM-NAME    PIC X(8)  VALUE 'EACTMON'.
           05 AC-ACTMON-QUEUE-PREFIX    PIC X(8)  VALUE 'EUSERACT'.
           05 AC-ACTMON-CHANNEL-NAME    PIC X(16) VALUE 'DHFTRANSACTION'.
           05 AC-ACTMON-CONTAINER-NAME  PIC X(16) VALUE 'ACTMContainer'.
-
