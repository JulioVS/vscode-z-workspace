@@ -5,6 +5,11 @@
            02  FILLER REDEFINES EMPNOF.
              03 EMPNOA    PICTURE X.
            02  EMPNOI  PIC X(6).
+           02  SEQNOL    COMP  PIC  S9(4).
+           02  SEQNOF    PICTURE X.
+           02  FILLER REDEFINES SEQNOF.
+             03 SEQNOA    PICTURE X.
+           02  SEQNOI  PIC 9(2).
            02  TAGNOL    COMP  PIC  S9(4).
            02  TAGNOF    PICTURE X.
            02  FILLER REDEFINES TAGNOF.
@@ -15,11 +20,27 @@
            02  FILLER REDEFINES STATEF.
              03 STATEA    PICTURE X.
            02  STATEI  PIC X(2).
+           02  ACTIONL    COMP  PIC  S9(4).
+           02  ACTIONF    PICTURE X.
+           02  FILLER REDEFINES ACTIONF.
+             03 ACTIONA    PICTURE X.
+           02  ACTIONI  PIC X(1).
+           02  MESSL    COMP  PIC  S9(4).
+           02  MESSF    PICTURE X.
+           02  FILLER REDEFINES MESSF.
+             03 MESSA    PICTURE X.
+           02  MESSI  PIC X(79).
        01  CARRECMO REDEFINES CARRECMI.
            02  FILLER PIC X(12).
            02  FILLER PICTURE X(3).
            02  EMPNOO  PIC X(6).
            02  FILLER PICTURE X(3).
+           02  SEQNOO  PIC 9(2).
+           02  FILLER PICTURE X(3).
            02  TAGNOO  PIC X(8).
            02  FILLER PICTURE X(3).
            02  STATEO  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  ACTIONO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  MESSO  PIC X(79).
