@@ -13,8 +13,14 @@
           05 RU-STATUS               PIC X(1).
              88 RU-IS-ACTIVE                   VALUE 'A'.
              88 RU-IS-INACTIVE                 VALUE 'I'.
+             88 RU-IS-LOCKED                   VALUE 'L'.
+             88 RU-IS-PENDING-APPROVAL         VALUE 'P'.
           05 RU-LAST-EFFECTIVE-DATE  PIC X(14).
           05 RU-LED REDEFINES RU-LAST-EFFECTIVE-DATE.
              10 RU-LED-DATE          PIC X(8).
              10 RU-LED-TIME          PIC X(6).
-          05 FILLER                  PIC X(66).
+          05 RU-LOCKOUT-TIMESTAMP    PIC X(14).
+          05 RU-PASSWORD-EXPIRATION-DATE PIC X(14).
+          05 RU-SECURITY-QUESTION    PIC X(40).
+          05 RU-SECURITY-ANSWER      PIC X(20).
+          05 RU-LAST-LOGIN-TIMESTAMP PIC X(14).
