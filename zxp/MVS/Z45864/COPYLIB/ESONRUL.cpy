@@ -4,6 +4,7 @@
       *        (SIGN-ON RULES)
       ******************************************************************
        01 SIGN-ON-RULES-RECORD.
+          05 SR-RULE-ID              PIC X(8).
           05 SR-MAXIMUM-ATTEMPTS     PIC 9(2).
           05 SR-LOCKOUT-INTERVAL     PIC 9(4).
           05 SR-INACTIVITY-INTERVAL  PIC 9(4).
