@@ -0,0 +1,54 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'
+      *      - SYMBOLIC MAP FOR 'ESRLMAP' MAPSET.
+      *        (ADMINISTRATOR SIGN-ON RULES MAINTENANCE)
+      ******************************************************************
+       01  ESRLMI.
+           02  FILLER PIC X(12).
+           02  ADMIDL    COMP  PIC  S9(4).
+           02  ADMIDF    PICTURE X.
+           02  FILLER REDEFINES ADMIDF.
+             03 ADMIDA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  ADMIDI  PIC X(8).
+           02  MAXATTL    COMP  PIC  S9(4).
+           02  MAXATTF    PICTURE X.
+           02  FILLER REDEFINES MAXATTF.
+             03 MAXATTA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  MAXATTI  PIC 9(2).
+           02  LCKIVLL    COMP  PIC  S9(4).
+           02  LCKIVLF    PICTURE X.
+           02  FILLER REDEFINES LCKIVLF.
+             03 LCKIVLA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  LCKIVLI  PIC 9(4).
+           02  INAIVLL    COMP  PIC  S9(4).
+           02  INAIVLF    PICTURE X.
+           02  FILLER REDEFINES INAIVLF.
+             03 INAIVLA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  INAIVLI  PIC 9(4).
+           02  MESSL    COMP  PIC  S9(4).
+           02  MESSF    PICTURE X.
+           02  FILLER REDEFINES MESSF.
+             03 MESSA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  MESSI  PIC X(79).
+       01  ESRLMO REDEFINES ESRLMI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  ADMIDC    PICTURE X.
+           02  ADMIDO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  MAXATTC    PICTURE X.
+           02  MAXATTO  PIC 9(2).
+           02  FILLER PICTURE X(3).
+           02  LCKIVLC    PICTURE X.
+           02  LCKIVLO  PIC 9(4).
+           02  FILLER PICTURE X(3).
+           02  INAIVLC    PICTURE X.
+           02  INAIVLO  PIC 9(4).
+           02  FILLER PICTURE X(3).
+           02  MESSC    PICTURE X.
+           02  MESSO  PIC X(79).
