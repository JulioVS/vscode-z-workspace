@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    CICS PLURALSIGHT 'EMPLOYEE APP'
+      *      - RECORD LAYOUT FOR 'AIDLOG' VSAM FILE.
+      *        (PERMANENT LOG OF EVERY AID KEY PRESSED AGAINST THE
+      *        AIDMON KEY-USAGE UTILITY, SO TRAINING AND SUPPORT STAFF
+      *        HAVE REAL DATA ON WHICH PF KEYS FIELD STAFF ACTUALLY
+      *        USE)
+      ******************************************************************
+       01 AID-LOG-RECORD.
+          05 AL-LOG-KEY.
+             10 AL-TERMINAL-ID       PIC X(4).
+             10 AL-LOG-TIMESTAMP     PIC X(14).
+             10 AL-TASK-NUMBER       PIC 9(7).
+          05 AL-KEY-PRESSED          PIC X(5).
