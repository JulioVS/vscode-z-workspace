@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    CICS PLURALSIGHT 'EMPLOYEE APP'
+      *      - RECORD LAYOUT FOR 'EMPMAS' EMPLOYEE MASTER FILE.
+      *        (KEYED ON EM-EMPLOYEE-NUMBER)
+      *      - TIES TOGETHER THE SEPARATE EMPLOYEE IDENTIFIERS USED
+      *        BY CARRECM (EMPNOI) AND EREGUSR (RU-USER-ID) SO A
+      *        VEHICLE RECORD OR SIGN-ON ACCOUNT CAN BE VALIDATED
+      *        AGAINST A REAL EMPLOYEE
+      ******************************************************************
+       01 EMPLOYEE-RECORD.
+          05 EM-EMPLOYEE-NUMBER   PIC X(6).
+          05 EM-EMPLOYEE-NAME     PIC X(25).
+          05 EM-DEPT-NBR          PIC X(4).
+          05 EM-USER-ID           PIC X(8).
