@@ -0,0 +1,17 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'
+      *      - RECORD LAYOUT FOR 'ERECHST' PERMANENT RECONCILIATION
+      *        MISMATCH FILE.
+      *      - EVERY NIGHT ERECONP COMPARES RU-STATUS IN EREGUSR
+      *        AGAINST UA-USER-SIGN-ON-STATUS IN EACH EUACTTS QUEUE
+      *        AND WRITES ONE RECORD HERE FOR EVERY MISMATCH FOUND, SO
+      *        SECURITY HAS A PERMANENT RECORD OF SESSIONS THAT SHOULD
+      *        HAVE BEEN FORCIBLY ENDED WHEN AN ACCOUNT WAS
+      *        DEACTIVATED.
+      ******************************************************************
+       01 RECON-MISMATCH-RECORD.
+          05 RM-MISMATCH-KEY.
+             10 RM-USER-ID              PIC X(8).
+             10 RM-RECON-TIMESTAMP      PIC X(14).
+          05 RM-RU-STATUS               PIC X(1).
+          05 RM-UA-STATUS               PIC X(1).
