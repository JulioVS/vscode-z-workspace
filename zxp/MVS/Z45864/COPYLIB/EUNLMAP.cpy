@@ -0,0 +1,36 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'
+      *      - SYMBOLIC MAP FOR 'EUNLMAP' MAPSET.
+      *        (MANAGER-APPROVED ACCOUNT-UNLOCK REQUESTS)
+      ******************************************************************
+       01  EUNLMI.
+           02  FILLER PIC X(12).
+           02  USERIDL    COMP  PIC  S9(4).
+           02  USERIDF    PICTURE X.
+           02  FILLER REDEFINES USERIDF.
+             03 USERIDA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  USERIDI  PIC X(8).
+           02  ACTIONL    COMP  PIC  S9(4).
+           02  ACTIONF    PICTURE X.
+           02  FILLER REDEFINES ACTIONF.
+             03 ACTIONA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  ACTIONI  PIC X(1).
+           02  MESSL    COMP  PIC  S9(4).
+           02  MESSF    PICTURE X.
+           02  FILLER REDEFINES MESSF.
+             03 MESSA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  MESSI  PIC X(79).
+       01  EUNLMO REDEFINES EUNLMI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  USERIDC    PICTURE X.
+           02  USERIDO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  ACTIONC    PICTURE X.
+           02  ACTIONO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  MESSC    PICTURE X.
+           02  MESSO  PIC X(79).
