@@ -0,0 +1,63 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'
+      *      - SYMBOLIC MAP FOR 'EUSRMAP' MAPSET.
+      *        (ADMINISTRATOR EREGUSR MAINTENANCE)
+      ******************************************************************
+       01  EUSRMI.
+           02  FILLER PIC X(12).
+           02  ADMIDL    COMP  PIC  S9(4).
+           02  ADMIDF    PICTURE X.
+           02  FILLER REDEFINES ADMIDF.
+             03 ADMIDA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  ADMIDI  PIC X(8).
+           02  USERIDL    COMP  PIC  S9(4).
+           02  USERIDF    PICTURE X.
+           02  FILLER REDEFINES USERIDF.
+             03 USERIDA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  USERIDI  PIC X(8).
+           02  ACTIONL    COMP  PIC  S9(4).
+           02  ACTIONF    PICTURE X.
+           02  FILLER REDEFINES ACTIONF.
+             03 ACTIONA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  ACTIONI  PIC X(1).
+           02  USRTYPL    COMP  PIC  S9(4).
+           02  USRTYPF    PICTURE X.
+           02  FILLER REDEFINES USRTYPF.
+             03 USRTYPA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  USRTYPI  PIC X(3).
+           02  PASSWDL    COMP  PIC  S9(4).
+           02  PASSWDF    PICTURE X.
+           02  FILLER REDEFINES PASSWDF.
+             03 PASSWDA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  PASSWDI  PIC X(8).
+           02  MESSL    COMP  PIC  S9(4).
+           02  MESSF    PICTURE X.
+           02  FILLER REDEFINES MESSF.
+             03 MESSA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  MESSI  PIC X(79).
+       01  EUSRMO REDEFINES EUSRMI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  ADMIDC    PICTURE X.
+           02  ADMIDO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  USERIDC    PICTURE X.
+           02  USERIDO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  ACTIONC    PICTURE X.
+           02  ACTIONO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  USRTYPC    PICTURE X.
+           02  USRTYPO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  PASSWDC    PICTURE X.
+           02  PASSWDO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  MESSC    PICTURE X.
+           02  MESSO  PIC X(79).
