@@ -0,0 +1,16 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'
+      *      - RECORD LAYOUT FOR 'EAUDIT' VSAM FILE.
+      *        (PERMANENT SIGN-ON AUDIT TRAIL)
+      ******************************************************************
+       01 SIGN-ON-AUDIT-RECORD.
+          05 AU-AUDIT-KEY.
+             10 AU-USER-ID           PIC X(8).
+             10 AU-AUDIT-TIMESTAMP   PIC X(14).
+             10 AU-TASK-NUMBER       PIC 9(7).
+          05 AU-TERMINAL-ID          PIC X(4).
+          05 AU-USER-TYPE            PIC X(3).
+          05 AU-OUTCOME              PIC X(1).
+             88 AU-IS-SUCCESS                  VALUE 'S'.
+             88 AU-IS-FAILURE                  VALUE 'F'.
+          05 AU-MESSAGE-TEXT         PIC X(79).
