@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    CICS PLURALSIGHT 'EMPLOYEE APP'
+      *      - RECORD LAYOUT FOR 'DEPTMAS' DEPARTMENT MASTER FILE.
+      *        (KEYED ON DEPT-NBR)
+      ******************************************************************
+       01 DEPT-RECORD.
+          05 DEPT-NBR             PIC X(4).
+          05 DEPT-NAME            PIC X(20).
+          05 DEPT-LOC             PIC X(12).
+          05 DEPT-MANAGER.
+             10 MANAGER-FNAME     PIC X(15).
+             10 MANAGER-LNAME     PIC X(15).
+          05 DEPT-NBR-EMPS        PIC 9(3).
+          05 DEPT-TOTAL-SALARIES  PIC 9(7)V99.
+          05 DEPT-AVG-SALARY      PIC 9(7)V99.
