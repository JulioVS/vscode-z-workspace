@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    CICS PLURALSIGHT 'EMPLOYEE APP'
+      *      - RECORD LAYOUT FOR 'EIBLOG' VSAM FILE.
+      *        (PERMANENT LOG OF EIBDISP REFRESH SNAPSHOTS, SO A
+      *        TRANSACTION'S RUNTIME FOOTPRINT SURVIVES PAST THE
+      *        LIVE SCREEN)
+      ******************************************************************
+       01 EIB-LOG-RECORD.
+          05 EL-LOG-KEY.
+             10 EL-TRANSACTION-ID    PIC X(4).
+             10 EL-LOG-TIMESTAMP     PIC X(14).
+             10 EL-TASK-NUMBER       PIC 9(7).
+          05 EL-TERMINAL-ID          PIC X(4).
