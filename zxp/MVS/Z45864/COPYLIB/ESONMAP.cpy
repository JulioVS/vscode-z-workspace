@@ -18,6 +18,12 @@
              03 PASSWDA    PICTURE X.
            02  FILLER   PICTURE X(1).
            02  PASSWDI  PIC X(8).
+           02  SECANSL    COMP  PIC  S9(4).
+           02  SECANSF    PICTURE X.
+           02  FILLER REDEFINES SECANSF.
+             03 SECANSA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  SECANSI  PIC X(20).
            02  MESSL    COMP  PIC  S9(4).
            02  MESSF    PICTURE X.
            02  FILLER REDEFINES MESSF.
@@ -36,5 +42,8 @@
            02  PASSWDC    PICTURE X.
            02  PASSWDO  PIC X(8).
            02  FILLER PICTURE X(3).
+           02  SECANSC    PICTURE X.
+           02  SECANSO  PIC X(20).
+           02  FILLER PICTURE X(3).
            02  MESSC    PICTURE X.
            02  MESSO  PIC X(79).
