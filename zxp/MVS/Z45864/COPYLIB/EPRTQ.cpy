@@ -0,0 +1,18 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'
+      *      - CALLING PARAMETERS FOR THE 'EPRTRTE' SHARED PRINT-QUEUE
+      *        ROUTING ROUTINE.
+      ******************************************************************
+       01 PRTQ-PARAMETERS.
+          05 PRTQ-FUNCTION-CODE      PIC X(1).
+             88 PRTQ-OPEN                      VALUE 'O'.
+             88 PRTQ-WRITE                     VALUE 'W'.
+             88 PRTQ-CLOSE                     VALUE 'C'.
+          05 PRTQ-QUEUE-ID            PIC X(8).
+             88 PRTQ-IS-FACILITY               VALUE 'FACILITY'.
+             88 PRTQ-IS-SECURITY               VALUE 'SECURITY'.
+          05 PRTQ-REPORT-LINE         PIC X(132).
+          05 PRTQ-RETURN-CODE         PIC 9(2).
+             88 PRTQ-OK                        VALUE 00.
+             88 PRTQ-BAD-QUEUE-ID              VALUE 98.
+             88 PRTQ-ERROR                     VALUE 99.
